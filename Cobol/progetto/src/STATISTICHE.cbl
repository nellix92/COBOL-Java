@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATISTICHE.
+      ******************************************************************
+      **************LIBRERIA PER OPERAZIONE TABELLA*********************
+      ********************STATISTICHE***********************************
+      ******************************************************************
+       AUTHOR. ANOIR.
+       DATA DIVISION.
+
+           WORKING-STORAGE SECTION.
+           01 VALUESTABLE PIC  9(5) VALUE ZERO.
+
+      *****************************************************************
+      ***********************TABLE FORMATTING**************************
+      *****************************************************************
+           01  WS-LINE PIC X(66) VALUE ALL "-".
+
+      *****************************************************************
+      *****************HEADER TABLE FORMATTING*************************
+      *****************************************************************
+
+           01  WS-HEADER-COLUMNS.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(40) VALUE "CASA EDITRICE".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(20) VALUE "LIBRI".
+                      05 FILLER PIC X(1) VALUE "|".
+
+      *****************************************************************
+      **********************TABLE S COLUMNS FORMATTING****************
+      *****************************************************************
+                  01  WS-COLUMNS.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-1  PIC X(40).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-2 PIC 9(7).
+                      05 FILLER PIC X(1) VALUE "|".
+
+      *****************************************************************
+      *************HEADER PRENOTAZIONI PER UTENTE***********************
+      *****************************************************************
+           01  WS-HEADER-COLUMNS-2.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(40) VALUE "USERNAME".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(20) VALUE "PRENOTAZIONI".
+                      05 FILLER PIC X(1) VALUE "|".
+
+           01  WS-COLUMNS-2.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN2-1  PIC X(40).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN2-2 PIC 9(7).
+                      05 FILLER PIC X(1) VALUE "|".
+
+      *****************************************************************
+      *****************INIZIO DEI COMANDI SQL**************************
+      *****************************************************************
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01 DBNAME                PIC X(30) VALUE SPACE.
+
+           01 DB-NOME-CASA           PIC X(100) VALUE SPACE.
+           01 DB-CONTEGGIO-LIBRI     PIC 9(7) VALUE ZERO.
+           01 DB-USERNAME            PIC X(50) VALUE SPACE.
+           01 DB-CONTEGGIO-PRENOT    PIC 9(7) VALUE ZERO.
+           01 WS-ATTIVE              PIC 9(7) VALUE ZERO.
+           01 WS-RESTITUITE          PIC 9(7) VALUE ZERO.
+           01 DB-CODICE-SQL-ORIGINALE PIC S9(9) VALUE ZERO.
+           01 DB-ERR-MESSAGGIO        PIC X(200) VALUE SPACE.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+      *****************************************************************
+      ********************INCLUDO SQLCA********************************
+      *****************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           LINKAGE SECTION.
+           01 LS-TYPE PIC X(1).
+
+           PROCEDURE DIVISION USING LS-TYPE.
+           MAIN.
+           EVALUATE LS-TYPE
+            WHEN 'd'
+               PERFORM LIBRIPERCASAEDITRICE
+               PERFORM PRENOTAZIONIPERUSERNAME
+               PERFORM CONTEGGIOATTIVERESTITUITE
+           END-EVALUATE.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************LIBRI RAGGRUPPATI PER CASA EDITRICE******************
+      ******************************************************************
+      ******************************************************************
+           LIBRIPERCASAEDITRICE.
+           DISPLAY " "
+           DISPLAY "LIBRI PER CASA EDITRICE"
+           EXEC SQL
+               DECLARE STAT_CASA_CURSOR CURSOR FOR
+               SELECT C.NOME, COUNT(*)
+               FROM LIBRO L JOIN CASAEDITRICE C
+               ON L.CODICECASAEDITRICE = C.CODICE_CASA
+               GROUP BY C.NOME
+               ORDER BY C.NOME
+           END-EXEC
+           EXEC SQL
+           OPEN STAT_CASA_CURSOR
+           END-EXEC
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+
+           EXEC SQL
+               FETCH STAT_CASA_CURSOR INTO :DB-NOME-CASA,
+               :DB-CONTEGGIO-LIBRI
+           END-EXEC
+           DISPLAY WS-LINE
+           DISPLAY WS-HEADER-COLUMNS
+           DISPLAY WS-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE DB-NOME-CASA TO WS-COLUMN-1
+               MOVE DB-CONTEGGIO-LIBRI TO WS-COLUMN-2
+               EXEC SQL
+                   FETCH STAT_CASA_CURSOR INTO :DB-NOME-CASA,
+                   :DB-CONTEGGIO-LIBRI
+               END-EXEC
+               DISPLAY WS-COLUMNS
+           END-PERFORM
+           DISPLAY WS-LINE
+
+           EXEC SQL
+           CLOSE STAT_CASA_CURSOR
+           END-EXEC.
+
+      ******************************************************************
+      **************PRENOTAZIONI RAGGRUPPATE PER UTENTE*****************
+      ******************************************************************
+      ******************************************************************
+           PRENOTAZIONIPERUSERNAME.
+           DISPLAY " "
+           DISPLAY "PRENOTAZIONI PER UTENTE DEL MESE CORRENTE"
+           EXEC SQL
+               DECLARE STAT_UTENTE_CURSOR CURSOR FOR
+               SELECT USERNAME, COUNT(*)
+               FROM PRENOTAZIONE
+               WHERE DATE_TRUNC('month',
+               TO_DATE(DATA_PRENOTAZIONE,'DD-MM-YYYY')) =
+               DATE_TRUNC('month', CURRENT_DATE)
+               GROUP BY USERNAME
+               ORDER BY USERNAME
+           END-EXEC
+           EXEC SQL
+           OPEN STAT_UTENTE_CURSOR
+           END-EXEC
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+
+           EXEC SQL
+               FETCH STAT_UTENTE_CURSOR INTO :DB-USERNAME,
+               :DB-CONTEGGIO-PRENOT
+           END-EXEC
+           DISPLAY WS-LINE
+           DISPLAY WS-HEADER-COLUMNS-2
+           DISPLAY WS-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE DB-USERNAME TO WS-COLUMN2-1
+               MOVE DB-CONTEGGIO-PRENOT TO WS-COLUMN2-2
+               EXEC SQL
+                   FETCH STAT_UTENTE_CURSOR INTO :DB-USERNAME,
+                   :DB-CONTEGGIO-PRENOT
+               END-EXEC
+               DISPLAY WS-COLUMNS-2
+           END-PERFORM
+           DISPLAY WS-LINE
+
+           EXEC SQL
+           CLOSE STAT_UTENTE_CURSOR
+           END-EXEC.
+
+      ******************************************************************
+      **************CONTEGGIO PRENOTAZIONI ATTIVE/RESTITUITE************
+      ******************************************************************
+      ******************************************************************
+           CONTEGGIOATTIVERESTITUITE.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-ATTIVE FROM PRENOTAZIONE
+               WHERE STATO = 'PRENOTATO' OR STATO = 'IN_CODA'
+           END-EXEC
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-RESTITUITE FROM PRENOTAZIONE
+               WHERE STATO = 'RESTITUITO'
+           END-EXEC
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+           DISPLAY " "
+           DISPLAY "PRENOTAZIONI ATTIVE/IN CODA: " WS-ATTIVE
+           DISPLAY "PRENOTAZIONI RESTITUITE: " WS-RESTITUITE
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************GESTIONE ERRORI*************************************
+      ******************************************************************
+
+           ERROR-RUNTIME.
+               MOVE SQLCODE TO DB-CODICE-SQL-ORIGINALE
+               DISPLAY "*********SQL ERROR***********"
+               EVALUATE DB-CODICE-SQL-ORIGINALE
+                 WHEN +10
+                      DISPLAY "RECORD NOT FOUND"
+                      MOVE "RECORD NOT FOUND" TO DB-ERR-MESSAGGIO
+                 WHEN -01
+                      DISPLAY "CONNESSIONE FALLITA"
+                      MOVE "CONNESSIONE FALLITA" TO DB-ERR-MESSAGGIO
+                 WHEN -20
+                      DISPLAY "INTERNAL ERROR"
+                      MOVE "INTERNAL ERROR" TO DB-ERR-MESSAGGIO
+                 WHEN -30
+                      DISPLAY "ERRORE POSTGRES"
+                      DISPLAY "ERRCODE: " SQLSTATE
+                      DISPLAY SQLERRMC
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
+                 WHEN OTHER
+                      DISPLAY "ERRORE SCONOSCIUTO"
+                      DISPLAY "ERRCODE: " SQLSTATE
+                      DISPLAY SQLERRMC
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
+               END-EVALUATE
+      *    REGISTRA L'ERRORE NELLA TABELLA ERRORLOG PER L'AUDIT*********
+               EXEC SQL
+                   INSERT INTO ERRORLOG
+                   (PROGRAMMA, CODICE_SQL, MESSAGGIO)
+                   VALUES ('STATISTICHE', :DB-CODICE-SQL-ORIGINALE,
+                   :DB-ERR-MESSAGGIO)
+               END-EXEC
+      *    SOLO UN GUASTO DI CONNESSIONE E' IRRECUPERABILE: GLI ALTRI**
+      *    ERRORI RESTITUISCONO IL CONTROLLO AL MENU CHIAMANTE*********
+               IF DB-CODICE-SQL-ORIGINALE = -01
+                   STOP RUN
+               END-IF
+               EXIT PROGRAM.
