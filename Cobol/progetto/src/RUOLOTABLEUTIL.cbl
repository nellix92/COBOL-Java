@@ -8,15 +8,40 @@
            01 WS-CREDENZIALI.
                05 WS-USERNAME PIC X(50) VALUE SPACE.
                05 WS-PASSWORD PIC X(50) VALUE SPACE.
+
+      *****************************************************************
+      ***********REPORT PERMESSI PER UTENTE (AUDIT RUOLI)***************
+      *****************************************************************
+           01  WS-AUDIT-LINE PIC X(103) VALUE ALL "-".
+           01  WS-AUDIT-HEADER-COLUMNS.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "USERNAME".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "RUOLO".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(40) VALUE
+                          "PERMESSI (DESCRIZIONE RUOLO)".
+                      05 FILLER PIC X(1) VALUE "|".
+           01  WS-AUDIT-COLUMNS.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-AUDIT-COLUMN-1  PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-AUDIT-COLUMN-2  PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-AUDIT-COLUMN-3  PIC X(40).
+                      05 FILLER PIC X(1) VALUE "|".
       *****************************************************************
       *****************INIZIO DEI COMANDI SQL**************************
       *****************************************************************
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            01 DBNAME                PIC X(30) VALUE SPACE.
- 
+
            01 RECORDRUOLO.
                05 RUOLO PIC X(30).
                05 DESCRIZIONE PIC X(100).
+           01 DB-USERNAME-AUDIT PIC X(50) VALUE SPACE.
+           01 DB-CODICE-SQL-ORIGINALE PIC S9(9) VALUE ZERO.
+           01 DB-ERR-MESSAGGIO PIC X(200) VALUE SPACE.
            EXEC SQL END DECLARE SECTION END-EXEC.
       *****************************************************************
       ********************INCLUDO SQLCA********************************
@@ -28,15 +53,25 @@
            01 LS-USERNAME PIC X(50).
            01 LS-RUOLO PIC X(30).
            01 LS-TYPE PIC X(1).
+           01 LS-DESCRIZIONE PIC X(100).
 
-           
-           PROCEDURE DIVISION USING LS-USERNAME,LS-RUOLO,LS-TYPE.
+
+           PROCEDURE DIVISION USING LS-USERNAME,LS-RUOLO,LS-TYPE,
+                   LS-DESCRIZIONE.
            MAIN.
            EVALUATE LS-TYPE
                WHEN 'g'
                    PERFORM GETUSERROLE
                WHEN 'd'
                    PERFORM DISPLAYALLROLES
+               WHEN 'i'
+                   PERFORM INSERTRUOLO
+               WHEN 'u'
+                   PERFORM UPDATERUOLO
+               WHEN 'l'
+                   PERFORM REPORTRUOLITROPPOLUNGHI
+               WHEN 'p'
+                   PERFORM REPORTPERMESSIUTENTI
 
            END-EVALUATE.
            EXIT PROGRAM.
@@ -84,3 +119,154 @@
                CLOSE C1
            END-EXEC
            EXIT PROGRAM.
+
+      ******************************************************************
+      **************DEFINISCE UN NUOVO RUOLO****************************
+      ******************************************************************
+      ******************************************************************
+           INSERTRUOLO.
+           MOVE LS-RUOLO TO RUOLO
+           MOVE LS-DESCRIZIONE TO DESCRIZIONE
+           EXEC SQL
+               INSERT INTO RUOLO (RUOLO, DESCRIZIONE)
+               VALUES (TRIM(:RUOLO), TRIM(:DESCRIZIONE))
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               PERFORM ERROR-RUNTIME
+           ELSE
+               DISPLAY "RUOLO CREATO: " RUOLO
+           END-IF.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************AGGIORNA LA DESCRIZIONE DI UN RUOLO******************
+      ******************************************************************
+      ******************************************************************
+           UPDATERUOLO.
+           MOVE LS-RUOLO TO RUOLO
+           MOVE LS-DESCRIZIONE TO DESCRIZIONE
+           EXEC SQL
+               UPDATE RUOLO SET DESCRIZIONE = TRIM(:DESCRIZIONE)
+               WHERE RUOLO = TRIM(:RUOLO)
+           END-EXEC.
+           IF SQLCODE NOT = ZERO
+               PERFORM ERROR-RUNTIME
+           ELSE
+               DISPLAY "RUOLO AGGIORNATO: " RUOLO
+           END-IF.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************REPORT RUOLI PIU' LUNGHI DI UTENTE.RUOLO*************
+      ******************************************************************
+      **RUOLO.RUOLO E' VARCHAR(30) MA UTENTE.RUOLO E' VARCHAR(20): UN***
+      **RUOLO PIU' LUNGO DI 20 CARATTERI NON PUO' ESSERE ASSEGNATO A***
+      **UN UTENTE SENZA TRONCAMENTO. SEGNALA QUELLI A RISCHIO.*********
+      ******************************************************************
+           REPORTRUOLITROPPOLUNGHI.
+           DISPLAY "RUOLI INCOMPATIBILI CON UTENTE.RUOLO (MAX 20):"
+           EXEC SQL
+               DECLARE C2 CURSOR FOR
+               SELECT RUOLO FROM RUOLO
+               WHERE LENGTH(TRIM(RUOLO)) > 20
+           END-EXEC
+           EXEC SQL
+               OPEN C2
+           END-EXEC
+
+           EXEC SQL
+                   FETCH C2 INTO :RUOLO
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = 0
+               DISPLAY RUOLO
+               EXEC SQL
+               FETCH C2
+                   INTO :RUOLO
+               END-EXEC
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE C2
+           END-EXEC
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************REPORT DI AUDIT RUOLI/PERMESSI PER UTENTE***********
+      ******************************************************************
+      **ELENCA OGNI UTENTE CON IL RUOLO ASSEGNATO E LA DESCRIZIONE DI***
+      **QUEL RUOLO IN RUOLO.DESCRIZIONE, CHE IN QUESTO SCHEMA E' IL****
+      **SOLO TESTO DI PERMESSI ASSOCIATO A UN RUOLO*********************
+           REPORTPERMESSIUTENTI.
+           EXEC SQL
+               DECLARE C3 CURSOR FOR
+               SELECT U.USERNAME, U.RUOLO, R.DESCRIZIONE
+               FROM UTENTE U LEFT JOIN RUOLO R ON U.RUOLO = R.RUOLO
+               ORDER BY U.USERNAME
+           END-EXEC
+           EXEC SQL
+               OPEN C3
+           END-EXEC
+
+           EXEC SQL
+               FETCH C3 INTO :DB-USERNAME-AUDIT, :RUOLO, :DESCRIZIONE
+           END-EXEC
+           DISPLAY WS-AUDIT-LINE
+           DISPLAY WS-AUDIT-HEADER-COLUMNS
+           DISPLAY WS-AUDIT-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE DB-USERNAME-AUDIT TO WS-AUDIT-COLUMN-1
+               MOVE RUOLO TO WS-AUDIT-COLUMN-2
+               MOVE DESCRIZIONE TO WS-AUDIT-COLUMN-3
+               EXEC SQL
+                   FETCH C3 INTO :DB-USERNAME-AUDIT, :RUOLO,
+                   :DESCRIZIONE
+               END-EXEC
+               DISPLAY WS-AUDIT-COLUMNS
+           END-PERFORM
+           DISPLAY WS-AUDIT-LINE
+
+           EXEC SQL
+               CLOSE C3
+           END-EXEC
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************GESTIONE ERRORI*************************************
+      ******************************************************************
+           ERROR-RUNTIME.
+               MOVE SQLCODE TO DB-CODICE-SQL-ORIGINALE
+               DISPLAY "*********SQL ERROR***********"
+               EVALUATE DB-CODICE-SQL-ORIGINALE
+                 WHEN +10
+                      DISPLAY "RECORD NOT FOUND"
+                      MOVE "RECORD NOT FOUND" TO DB-ERR-MESSAGGIO
+                 WHEN -01
+                      DISPLAY "CONNESSIONE FALLITA"
+                      MOVE "CONNESSIONE FALLITA" TO DB-ERR-MESSAGGIO
+                 WHEN -20
+                      DISPLAY "INTERNAL ERROR"
+                      MOVE "INTERNAL ERROR" TO DB-ERR-MESSAGGIO
+                 WHEN -30
+                      DISPLAY "ERRORE POSTGRES"
+                      DISPLAY "ERRCODE: " SQLSTATE
+                      DISPLAY SQLERRMC
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
+                 WHEN OTHER
+                      DISPLAY "ERRORE SCONOSCIUTO"
+                      DISPLAY "ERRCODE: " SQLSTATE
+                      DISPLAY SQLERRMC
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
+               END-EVALUATE
+      *    REGISTRA L'ERRORE NELLA TABELLA ERRORLOG PER L'AUDIT*********
+               EXEC SQL
+                   INSERT INTO ERRORLOG
+                   (PROGRAMMA, CODICE_SQL, MESSAGGIO)
+                   VALUES ('RUOLOTABLEUTIL', :DB-CODICE-SQL-ORIGINALE,
+                   :DB-ERR-MESSAGGIO)
+               END-EXEC
+      *    SOLO UN GUASTO DI CONNESSIONE E' IRRECUPERABILE: GLI ALTRI**
+      *    ERRORI RESTITUISCONO IL CONTROLLO AL MENU CHIAMANTE*********
+               IF DB-CODICE-SQL-ORIGINALE = -01
+                   STOP RUN
+               END-IF
+               EXIT PROGRAM.
