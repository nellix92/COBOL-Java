@@ -5,19 +5,56 @@
       ********************CASA EDITRICE********************************
       ******************************************************************
        AUTHOR. ANOIR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBRI-EXPORT-FILE ASSIGN TO "LIBRIEXPORT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RICHIESTE-ILL-FILE ASSIGN TO "RICHIESTEILL"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
-           
+           FILE SECTION.
+           FD LIBRI-EXPORT-FILE.
+           01 LIBRI-EXPORT-RECORD PIC X(300).
+           FD RICHIESTE-ILL-FILE.
+           01 RICHIESTE-ILL-RECORD PIC X(200).
+
            WORKING-STORAGE SECTION.
-           01 VALUESTABLE PIC  9(5) VALUE ZERO. 
+           01 VALUESTABLE PIC  9(5) VALUE ZERO.
            01 WS-CREDENZIALI.
                05 WS-USERNAME PIC X(50) VALUE SPACE.
                05 WS-PASSWORD PIC X(50) VALUE SPACE.
 
+      *****************************************************************
+      ***********RICHIESTA DI PRESTITO INTERBIBLIOTECARIO***************
+      *****************************************************************
+      **QUANDO UNA RICERCA NON TROVA NESSUN LIBRO, LA RICHIESTA VIENE***
+      **REGISTRATA SUL FEED RICHIESTEILL PER L'INOLTRO AD ALTRE********
+      **BIBLIOTECHE DELLA RETE*****************************************
+           01  WS-LIBRO-TROVATO PIC X(1) VALUE 'N'.
+           01  WS-OGGI-ILL      PIC 9(8) VALUE ZERO.
+           01  WS-RICHIESTA-ILL.
+               05 RICHIESTA-ILL-ISBN   PIC X(20) VALUE SPACE.
+               05 RICHIESTA-ILL-TITOLO PIC X(100) VALUE SPACE.
+
+      *****************************************************************
+      ***************VALIDAZIONE CIFRA DI CONTROLLO ISBN-13*************
+      *****************************************************************
+           01  WS-ISBN-VALIDO PIC X(1) VALUE 'S'.
+           01  WS-INDICE-ISBN PIC 9(2) VALUE ZERO.
+           01  WS-SOMMA-ISBN  PIC 9(5) VALUE ZERO.
+           01  WS-RESTO-ISBN  PIC 9(1) VALUE ZERO.
+           01  WS-CHECK-CALCOLATO-ISBN PIC 9(1) VALUE ZERO.
+           01  WS-CIFRA-ISBN  PIC 9(1) VALUE ZERO.
+           01  WS-META-ISBN   PIC 9(2) VALUE ZERO.
+           01  WS-PARI-ISBN   PIC 9(1) VALUE ZERO.
+
 
       *****************************************************************
       ***********************TABLE FORMATTING**************************
       *****************************************************************
-           01  WS-LINE PIC X(125) VALUE ALL "-".
+           01  WS-LINE PIC X(180) VALUE ALL "-".
 
       *****************************************************************
       *****************HEADER TABLE FORMATTING*************************
@@ -33,6 +70,14 @@
                       05 FILLER PIC X(1) VALUE "|".
                       05 FILLER  PIC X(30) VALUE "CODICECASAEDITRICE".
                       05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(10) VALUE "TOT.COPIE".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(10) VALUE "DISPONIB.".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(20) VALUE "GENERE".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(10) VALUE "SEDE".
+                      05 FILLER PIC X(1) VALUE "|".
 
       *****************************************************************
       **********************TABLE S COLUMNS FORMATTING****************
@@ -47,7 +92,40 @@
                       05 FILLER PIC X(1) VALUE "|".
                       05 WS-COLUMN-4 PIC X(30).
                       05 FILLER PIC X(1) VALUE "|".
-                      
+                      05 WS-COLUMN-5 PIC X(10).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-6 PIC X(10).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-7 PIC X(20).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-8 PIC X(10).
+                      05 FILLER PIC X(1) VALUE "|".
+
+      *****************************************************************
+      ***********RICONCILIAZIONE SCAFFALE DI FINE GIORNATA**************
+      *****************************************************************
+           01  WS-RECON-LINE PIC X(106) VALUE ALL "-".
+           01  WS-RECON-HEADER-COLUMNS.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "ISBN".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "TITOLO".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(20) VALUE "COPIE A SISTEMA".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(20) VALUE "COPIE ATTESE".
+                      05 FILLER PIC X(1) VALUE "|".
+           01  WS-RECON-COLUMNS.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-RECON-COLUMN-1  PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-RECON-COLUMN-2  PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-RECON-COLUMN-3  PIC X(20).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-RECON-COLUMN-4  PIC X(20).
+                      05 FILLER PIC X(1) VALUE "|".
+
       *****************************************************************
       *****************INIZIO DEI COMANDI SQL**************************
       *****************************************************************
@@ -61,6 +139,15 @@
                05  TITOLO            PIC X(100).
                05  AUTORE            PIC X(50).
                05  CODICECASAEDITRICE PIC 9(5).
+               05  TOTALE_COPIE PIC 9(5).
+               05  COPIE_DISPONIBILI PIC 9(5).
+               05  GENERE            PIC X(50).
+               05  CODICE_SEDE       PIC 9(5).
+           01 DB-NOME-CASA          PIC X(100) VALUE SPACE.
+           01 DB-GENERE-RICERCA     PIC X(50) VALUE SPACE.
+           01 DB-COPIE-ATTESE       PIC 9(5) VALUE ZERO.
+           01 DB-CODICE-SQL-ORIGINALE PIC S9(9) VALUE ZERO.
+           01 DB-ERR-MESSAGGIO PIC X(200) VALUE SPACE.
            EXEC SQL END DECLARE SECTION END-EXEC.
       *****************************************************************
       ********************INCLUDO SQLCA********************************
@@ -78,7 +165,13 @@
                05 LS-ISBN PIC X(13).
                05 LS-TITOLO PIC X(100).
                05 LS-AUTORE PIC X(50).
-               05 LS-CODICECASAEDITRICE PIC 9(5).          
+               05 LS-CODICECASAEDITRICE PIC 9(5).
+               05 LS-TOTALE-COPIE PIC 9(5).
+               05 LS-COPIE-DISPONIBILI PIC 9(5).
+               05 LS-NOME-CASA-EDITRICE PIC X(100).
+               05 LS-GENERE PIC X(50).
+               05 LS-CODICE-SEDE PIC 9(5).
+               05 LS-ESITO-INSERIMENTO PIC X(1).
 
            PROCEDURE DIVISION USING LS-TYPE,LS-RECORD.
            MAIN.
@@ -92,6 +185,14 @@
                PERFORM DELETELIBRO
             WHEN 's'
                PERFORM SEARCHBY
+            WHEN 'v'
+               PERFORM CONTROLLADISPONIBILITA
+            WHEN 'x'
+               PERFORM EXPORTCSVLIBRI
+            WHEN 'm'
+               PERFORM REPORTLIBRIMAIPRENOTATI
+            WHEN 'q'
+               PERFORM RICONCILIAZIONESCAFFALE
            END-EVALUATE.
 
            
@@ -106,13 +207,20 @@
                PERFORM SEARCHWITHAUTORE
             WHEN 'c'
                PERFORM SEARCHWITHCODICECASAEDITRICE
-             
+            WHEN 'i'
+               PERFORM SEARCHWITHISBN
+            WHEN 'p'
+               PERFORM SEARCHWITHNOMECASAEDITRICE
+            WHEN 'g'
+               PERFORM SEARCHWITHGENERE
+
            END-EVALUATE
            EXIT PROGRAM.
 
 
            SEARCHWITHTITLE.
            MOVE LS-RECORD TO RECORDLIBRO
+           MOVE 'N' TO WS-LIBRO-TROVATO
            EXEC SQL
                DECLARE CASA_CURSOR CURSOR FOR
                SELECT * FROM LIBRO WHERE TITOLO = TRIM(:TITOLO)
@@ -120,7 +228,7 @@
            EXEC SQL
            OPEN CASA_CURSOR
            END-EXEC
-           
+
            EXEC SQL
                FETCH CASA_CURSOR INTO :RECORDLIBRO
            END-EXEC
@@ -128,10 +236,15 @@
            DISPLAY WS-HEADER-COLUMNS
            DISPLAY WS-LINE
            PERFORM UNTIL SQLCODE NOT = 0
+               MOVE 'S' TO WS-LIBRO-TROVATO
                MOVE ISBN TO WS-COLUMN-1
                MOVE TITOLO TO WS-COLUMN-2
                MOVE AUTORE TO WS-COLUMN-3
                MOVE CODICECASAEDITRICE TO WS-COLUMN-4
+               MOVE TOTALE_COPIE TO WS-COLUMN-5
+               MOVE COPIE_DISPONIBILI TO WS-COLUMN-6
+               MOVE GENERE TO WS-COLUMN-7
+               MOVE CODICE_SEDE TO WS-COLUMN-8
                EXEC SQL
                    FETCH CASA_CURSOR INTO :RECORDLIBRO
                END-EXEC
@@ -139,10 +252,15 @@
            END-PERFORM
            DISPLAY WS-LINE
 
-           
+
            EXEC SQL
            CLOSE CASA_CURSOR
            END-EXEC.
+           IF WS-LIBRO-TROVATO = 'N'
+               MOVE SPACE TO RICHIESTA-ILL-ISBN
+               MOVE TITOLO TO RICHIESTA-ILL-TITOLO
+               PERFORM REGISTRARICHIESTAILL
+           END-IF.
 
 
            SEARCHWITHAUTORE.
@@ -166,6 +284,10 @@
                MOVE TITOLO TO WS-COLUMN-2
                MOVE AUTORE TO WS-COLUMN-3
                MOVE CODICECASAEDITRICE TO WS-COLUMN-4
+               MOVE TOTALE_COPIE TO WS-COLUMN-5
+               MOVE COPIE_DISPONIBILI TO WS-COLUMN-6
+               MOVE GENERE TO WS-COLUMN-7
+               MOVE CODICE_SEDE TO WS-COLUMN-8
                EXEC SQL
                    FETCH CASA_CURSOR INTO :RECORDLIBRO
                END-EXEC
@@ -200,6 +322,10 @@
                MOVE TITOLO TO WS-COLUMN-2
                MOVE AUTORE TO WS-COLUMN-3
                MOVE CODICECASAEDITRICE TO WS-COLUMN-4
+               MOVE TOTALE_COPIE TO WS-COLUMN-5
+               MOVE COPIE_DISPONIBILI TO WS-COLUMN-6
+               MOVE GENERE TO WS-COLUMN-7
+               MOVE CODICE_SEDE TO WS-COLUMN-8
                EXEC SQL
                    FETCH CASA_CURSOR INTO :RECORDLIBRO
                END-EXEC
@@ -221,18 +347,237 @@
       ******************************************************************
       ******************************************************************
            INSERTLIBRO.
+      *    ESITO IN CASO DI USCITA ANTICIPATA PER ISBN NON VALIDO*******
+           MOVE 'N' TO LS-ESITO-INSERIMENTO
            MOVE LS-RECORD TO RECORDLIBRO
+           IF TOTALE_COPIE = ZERO MOVE 1 TO TOTALE_COPIE.
+           MOVE TOTALE_COPIE TO COPIE_DISPONIBILI
+           IF ISBN IS NUMERIC
+               PERFORM VALIDACHECKDIGITISBN
+               IF WS-ISBN-VALIDO = 'N'
+                   DISPLAY "ISBN NON VALIDO: CIFRA DI CONTROLLO ERRATA"
+                   EXIT PROGRAM
+               END-IF
+           END-IF
            DISPLAY RECORDLIBRO
            EXEC SQL
-           INSERT INTO LIBRO(ISBN,TITOLO,AUTORE,CODICECASAEDITRICE) 
-           VALUES 
+           INSERT INTO LIBRO(ISBN,TITOLO,AUTORE,CODICECASAEDITRICE,
+           TOTALE_COPIE,COPIE_DISPONIBILI,GENERE,CODICE_SEDE)
+           VALUES
            (TRIM(:ISBN),TRIM(:TITOLO),TRIM(:AUTORE),
-           :CODICECASAEDITRICE)
+           :CODICECASAEDITRICE,:TOTALE_COPIE,:COPIE_DISPONIBILI,
+           TRIM(:GENERE),:CODICE_SEDE)
            END-EXEC.
            DISPLAY "ESEGUITO INSERIMENTO LIBRO"
-           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME STOP RUN.
+           IF SQLCODE NOT = 0
+               PERFORM ERROR-RUNTIME
+           ELSE
+               MOVE 'S' TO LS-ESITO-INSERIMENTO
+           END-IF.
            EXIT PROGRAM.
 
+      ******************************************************************
+      **************CALCOLA E VERIFICA LA CIFRA DI CONTROLLO ISBN-13****
+      ******************************************************************
+      **SOMMA PESATA (1,3,1,3,...) DELLE PRIME 12 CIFRE; LA CIFRA DI***
+      **CONTROLLO E' (10 - SOMMA MOD 10) MOD 10 E DEVE COINCIDERE CON**
+      **LA TREDICESIMA CIFRA DELL'ISBN*********************************
+      ******************************************************************
+      ***********SCRIVE UNA RICHIESTA SUL FEED ILL**********************
+      ******************************************************************
+      **REGISTRA SUL FILE RICHIESTEILL LA RICERCA NON SODDISFATTA, PER**
+      **CONSENTIRE L'INOLTRO AD ALTRE BIBLIOTECHE DELLA RETE************
+           REGISTRARICHIESTAILL.
+           ACCEPT WS-OGGI-ILL FROM DATE YYYYMMDD
+           OPEN EXTEND RICHIESTE-ILL-FILE
+           STRING
+               "RICHIESTA ILL" DELIMITED BY SIZE
+               " - DATA: " DELIMITED BY SIZE
+               WS-OGGI-ILL DELIMITED BY SIZE
+               " - ISBN: " DELIMITED BY SIZE
+               RICHIESTA-ILL-ISBN DELIMITED BY SIZE
+               " - TITOLO: " DELIMITED BY SIZE
+               RICHIESTA-ILL-TITOLO DELIMITED BY SIZE
+               INTO RICHIESTE-ILL-RECORD
+           END-STRING
+           WRITE RICHIESTE-ILL-RECORD
+           CLOSE RICHIESTE-ILL-FILE
+           DISPLAY "NESSUNA COPIA DISPONIBILE IN SEDE: RICHIESTA "
+               "DI PRESTITO INTERBIBLIOTECARIO REGISTRATA.".
+
+
+           VALIDACHECKDIGITISBN.
+           MOVE ZERO TO WS-SOMMA-ISBN
+           MOVE 1 TO WS-INDICE-ISBN
+           PERFORM UNTIL WS-INDICE-ISBN > 12
+               MOVE ISBN(WS-INDICE-ISBN:1) TO WS-CIFRA-ISBN
+               COMPUTE WS-META-ISBN = WS-INDICE-ISBN / 2
+               COMPUTE WS-PARI-ISBN =
+                   WS-INDICE-ISBN - (WS-META-ISBN * 2)
+               IF WS-PARI-ISBN = 0
+                   COMPUTE WS-SOMMA-ISBN = WS-SOMMA-ISBN +
+                       (WS-CIFRA-ISBN * 3)
+               ELSE
+                   COMPUTE WS-SOMMA-ISBN = WS-SOMMA-ISBN + WS-CIFRA-ISBN
+               END-IF
+               ADD 1 TO WS-INDICE-ISBN
+           END-PERFORM
+           COMPUTE WS-META-ISBN = WS-SOMMA-ISBN / 10
+           COMPUTE WS-RESTO-ISBN = WS-SOMMA-ISBN - (WS-META-ISBN * 10)
+           IF WS-RESTO-ISBN = 0
+               MOVE 0 TO WS-CHECK-CALCOLATO-ISBN
+           ELSE
+               COMPUTE WS-CHECK-CALCOLATO-ISBN = 10 - WS-RESTO-ISBN
+           END-IF
+           MOVE ISBN(13:1) TO WS-CIFRA-ISBN
+           IF WS-CHECK-CALCOLATO-ISBN = WS-CIFRA-ISBN
+               MOVE 'S' TO WS-ISBN-VALIDO
+           ELSE
+               MOVE 'N' TO WS-ISBN-VALIDO
+           END-IF.
+
+
+           SEARCHWITHISBN.
+           MOVE LS-RECORD TO RECORDLIBRO
+           MOVE 'N' TO WS-LIBRO-TROVATO
+           EXEC SQL
+               DECLARE CASA_CURSOR CURSOR FOR
+               SELECT * FROM LIBRO WHERE ISBN = TRIM(:ISBN)
+           END-EXEC
+           EXEC SQL
+           OPEN CASA_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH CASA_CURSOR INTO :RECORDLIBRO
+           END-EXEC
+           DISPLAY WS-LINE
+           DISPLAY WS-HEADER-COLUMNS
+           DISPLAY WS-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE 'S' TO WS-LIBRO-TROVATO
+               MOVE ISBN TO WS-COLUMN-1
+               MOVE TITOLO TO WS-COLUMN-2
+               MOVE AUTORE TO WS-COLUMN-3
+               MOVE CODICECASAEDITRICE TO WS-COLUMN-4
+               MOVE TOTALE_COPIE TO WS-COLUMN-5
+               MOVE COPIE_DISPONIBILI TO WS-COLUMN-6
+               MOVE GENERE TO WS-COLUMN-7
+               MOVE CODICE_SEDE TO WS-COLUMN-8
+               EXEC SQL
+                   FETCH CASA_CURSOR INTO :RECORDLIBRO
+               END-EXEC
+               DISPLAY WS-COLUMNS
+           END-PERFORM
+           DISPLAY WS-LINE
+
+
+           EXEC SQL
+           CLOSE CASA_CURSOR
+           END-EXEC.
+           IF WS-LIBRO-TROVATO = 'N'
+               MOVE ISBN TO RICHIESTA-ILL-ISBN
+               MOVE SPACE TO RICHIESTA-ILL-TITOLO
+               PERFORM REGISTRARICHIESTAILL
+           END-IF.
+
+
+           SEARCHWITHNOMECASAEDITRICE.
+           MOVE LS-NOME-CASA-EDITRICE TO DB-NOME-CASA
+           EXEC SQL
+               DECLARE CASA_CURSOR CURSOR FOR
+               SELECT LIBRO.ISBN, LIBRO.TITOLO, LIBRO.AUTORE,
+               LIBRO.CODICECASAEDITRICE, LIBRO.TOTALE_COPIE,
+               LIBRO.COPIE_DISPONIBILI, LIBRO.GENERE,
+               LIBRO.CODICE_SEDE
+               FROM LIBRO JOIN CASAEDITRICE
+               ON LIBRO.CODICECASAEDITRICE = CASAEDITRICE.CODICE_CASA
+               WHERE CASAEDITRICE.NOME = TRIM(:DB-NOME-CASA)
+           END-EXEC
+           EXEC SQL
+           OPEN CASA_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH CASA_CURSOR INTO :RECORDLIBRO
+           END-EXEC
+           DISPLAY WS-LINE
+           DISPLAY WS-HEADER-COLUMNS
+           DISPLAY WS-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE ISBN TO WS-COLUMN-1
+               MOVE TITOLO TO WS-COLUMN-2
+               MOVE AUTORE TO WS-COLUMN-3
+               MOVE CODICECASAEDITRICE TO WS-COLUMN-4
+               MOVE TOTALE_COPIE TO WS-COLUMN-5
+               MOVE COPIE_DISPONIBILI TO WS-COLUMN-6
+               MOVE GENERE TO WS-COLUMN-7
+               MOVE CODICE_SEDE TO WS-COLUMN-8
+               EXEC SQL
+                   FETCH CASA_CURSOR INTO :RECORDLIBRO
+               END-EXEC
+               DISPLAY WS-COLUMNS
+           END-PERFORM
+           DISPLAY WS-LINE
+
+
+           EXEC SQL
+           CLOSE CASA_CURSOR
+           END-EXEC.
+
+
+           SEARCHWITHGENERE.
+           MOVE LS-GENERE TO DB-GENERE-RICERCA
+           EXEC SQL
+               DECLARE CASA_CURSOR CURSOR FOR
+               SELECT * FROM LIBRO
+               WHERE GENERE = TRIM(:DB-GENERE-RICERCA)
+           END-EXEC
+           EXEC SQL
+           OPEN CASA_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH CASA_CURSOR INTO :RECORDLIBRO
+           END-EXEC
+           DISPLAY WS-LINE
+           DISPLAY WS-HEADER-COLUMNS
+           DISPLAY WS-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE ISBN TO WS-COLUMN-1
+               MOVE TITOLO TO WS-COLUMN-2
+               MOVE AUTORE TO WS-COLUMN-3
+               MOVE CODICECASAEDITRICE TO WS-COLUMN-4
+               MOVE TOTALE_COPIE TO WS-COLUMN-5
+               MOVE COPIE_DISPONIBILI TO WS-COLUMN-6
+               MOVE GENERE TO WS-COLUMN-7
+               MOVE CODICE_SEDE TO WS-COLUMN-8
+               EXEC SQL
+                   FETCH CASA_CURSOR INTO :RECORDLIBRO
+               END-EXEC
+               DISPLAY WS-COLUMNS
+           END-PERFORM
+           DISPLAY WS-LINE
+
+
+           EXEC SQL
+           CLOSE CASA_CURSOR
+           END-EXEC.
+
+
+      ******************************************************************
+      **************VERIFICA LA DISPONIBILITA' DI UN LIBRO**************
+      ******************************************************************
+      ******************************************************************
+           CONTROLLADISPONIBILITA.
+           MOVE LS-RECORD TO RECORDLIBRO
+           MOVE ZERO TO COPIE_DISPONIBILI
+           EXEC SQL
+               SELECT COPIE_DISPONIBILI INTO :COPIE_DISPONIBILI
+               FROM LIBRO WHERE ISBN = TRIM(:ISBN)
+           END-EXEC.
+           MOVE RECORDLIBRO TO LS-RECORD
+           EXIT PROGRAM.
 
       ******************************************************************
       **************MOSTRA I LIBRI****************************
@@ -259,6 +604,10 @@
                MOVE TITOLO TO WS-COLUMN-2
                MOVE AUTORE TO WS-COLUMN-3
                MOVE CODICECASAEDITRICE TO WS-COLUMN-4
+               MOVE TOTALE_COPIE TO WS-COLUMN-5
+               MOVE COPIE_DISPONIBILI TO WS-COLUMN-6
+               MOVE GENERE TO WS-COLUMN-7
+               MOVE CODICE_SEDE TO WS-COLUMN-8
                EXEC SQL
                    FETCH CASA_CURSOR INTO :RECORDLIBRO
                END-EXEC
@@ -273,8 +622,150 @@
 
 
            EXIT PROGRAM.
-           
-      
+
+      ******************************************************************
+      **************REPORT "LIBRI MAI PRENOTATI"************************
+      ******************************************************************
+      ******************************************************************
+           REPORTLIBRIMAIPRENOTATI.
+           EXEC SQL
+               DECLARE MAIPRENOTATI_CURSOR CURSOR FOR
+               SELECT * FROM LIBRO
+               WHERE ISBN NOT IN (SELECT ISBN FROM PRENOTAZIONE)
+           END-EXEC
+           EXEC SQL
+               OPEN MAIPRENOTATI_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH MAIPRENOTATI_CURSOR INTO :RECORDLIBRO
+           END-EXEC
+           DISPLAY WS-LINE
+           DISPLAY WS-HEADER-COLUMNS
+           DISPLAY WS-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE ISBN TO WS-COLUMN-1
+               MOVE TITOLO TO WS-COLUMN-2
+               MOVE AUTORE TO WS-COLUMN-3
+               MOVE CODICECASAEDITRICE TO WS-COLUMN-4
+               MOVE TOTALE_COPIE TO WS-COLUMN-5
+               MOVE COPIE_DISPONIBILI TO WS-COLUMN-6
+               MOVE GENERE TO WS-COLUMN-7
+               MOVE CODICE_SEDE TO WS-COLUMN-8
+               EXEC SQL
+                   FETCH MAIPRENOTATI_CURSOR INTO :RECORDLIBRO
+               END-EXEC
+               DISPLAY WS-COLUMNS
+           END-PERFORM
+           DISPLAY WS-LINE
+
+           EXEC SQL
+               CLOSE MAIPRENOTATI_CURSOR
+           END-EXEC
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **********RICONCILIAZIONE SCAFFALE DI FINE GIORNATA***************
+      ******************************************************************
+      **CONFRONTA COPIE_DISPONIBILI CON IL VALORE ATTESO (TOTALE_COPIE**
+      **MENO LE PRENOTAZIONI ATTIVE) E SEGNALA GLI ISBN DISCORDANTI,***
+      **SEGNO DI UN CONTEGGIO FISICO DA RIFARE O DI UN AGGIORNAMENTO***
+      **DI INVENTARIO SALTATO DURANTE LA GIORNATA***********************
+           RICONCILIAZIONESCAFFALE.
+           EXEC SQL
+               DECLARE RECON_CURSOR CURSOR FOR
+               SELECT ISBN, TITOLO, COPIE_DISPONIBILI,
+               TOTALE_COPIE - (SELECT COUNT(*) FROM PRENOTAZIONE P
+               WHERE P.ISBN = LIBRO.ISBN AND P.STATO = 'PRENOTATO')
+               FROM LIBRO
+               WHERE COPIE_DISPONIBILI NOT = TOTALE_COPIE -
+               (SELECT COUNT(*) FROM PRENOTAZIONE P
+               WHERE P.ISBN = LIBRO.ISBN AND P.STATO = 'PRENOTATO')
+           END-EXEC
+           EXEC SQL
+               OPEN RECON_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH RECON_CURSOR INTO :ISBN, :TITOLO,
+               :COPIE_DISPONIBILI, :DB-COPIE-ATTESE
+           END-EXEC
+           DISPLAY WS-RECON-LINE
+           DISPLAY WS-RECON-HEADER-COLUMNS
+           DISPLAY WS-RECON-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE ISBN TO WS-RECON-COLUMN-1
+               MOVE TITOLO TO WS-RECON-COLUMN-2
+               MOVE COPIE_DISPONIBILI TO WS-RECON-COLUMN-3
+               MOVE DB-COPIE-ATTESE TO WS-RECON-COLUMN-4
+               EXEC SQL
+                   FETCH RECON_CURSOR INTO :ISBN, :TITOLO,
+                   :COPIE_DISPONIBILI, :DB-COPIE-ATTESE
+               END-EXEC
+               DISPLAY WS-RECON-COLUMNS
+           END-PERFORM
+           DISPLAY WS-RECON-LINE
+
+           EXEC SQL
+               CLOSE RECON_CURSOR
+           END-EXEC
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************ESPORTA I LIBRI IN FORMATO CSV***********************
+      ******************************************************************
+      ******************************************************************
+           EXPORTCSVLIBRI.
+           OPEN OUTPUT LIBRI-EXPORT-FILE
+           MOVE "ISBN,TITOLO,AUTORE,CODCASA,TOTCOPIE,COPIEDISP,GENERE,
+      -    "SEDE" TO LIBRI-EXPORT-RECORD
+           WRITE LIBRI-EXPORT-RECORD
+           EXEC SQL
+               DECLARE CASA_CURSOR CURSOR FOR
+               SELECT * FROM LIBRO
+           END-EXEC
+           EXEC SQL
+           OPEN CASA_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH CASA_CURSOR INTO :RECORDLIBRO
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = 0
+               STRING
+                   ISBN DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   TITOLO DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   AUTORE DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   CODICECASAEDITRICE DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   TOTALE_COPIE DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   COPIE_DISPONIBILI DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   GENERE DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   CODICE_SEDE DELIMITED BY SIZE
+                   INTO LIBRI-EXPORT-RECORD
+               END-STRING
+               WRITE LIBRI-EXPORT-RECORD
+               EXEC SQL
+                   FETCH CASA_CURSOR INTO :RECORDLIBRO
+               END-EXEC
+           END-PERFORM
+
+           EXEC SQL
+           CLOSE CASA_CURSOR
+           END-EXEC
+           CLOSE LIBRI-EXPORT-FILE
+           DISPLAY "ESPORTAZIONE CSV COMPLETATA: LIBRIEXPORT"
+           EXIT PROGRAM.
+
+
       ******************************************************************
       **************ELIMINA LA CASA EDITRICE****************************
       ******************************************************************
@@ -285,29 +776,48 @@
                DELETE FROM LIBRO  WHERE ISBN = :ISBN
            END-EXEC.
            DISPLAY "RIMOZIONE ESEGUITA CASA EDITRICE"
-           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME STOP RUN.
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
            EXIT PROGRAM.
 
 
 
            ERROR-RUNTIME.
+               MOVE SQLCODE TO DB-CODICE-SQL-ORIGINALE
                DISPLAY "*********SQL ERROR***********"
-               EVALUATE SQLCODE
+               EVALUATE DB-CODICE-SQL-ORIGINALE
                  WHEN +10
                       DISPLAY "RECORD NOT FOUND"
+                      MOVE "RECORD NOT FOUND" TO DB-ERR-MESSAGGIO
                  WHEN -01
                       DISPLAY "CONNESSIONE FALLITA"
+                      MOVE "CONNESSIONE FALLITA" TO DB-ERR-MESSAGGIO
                  WHEN -20
                       DISPLAY "INTERNAL ERROR"
+                      MOVE "INTERNAL ERROR" TO DB-ERR-MESSAGGIO
                  WHEN -30
                       DISPLAY "ERRORE POSTGRES"
                       DISPLAY "ERRCODE: " SQLSTATE
                       DISPLAY SQLERRMC
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
                  WHEN OTHER
                       DISPLAY "ERRORE SCONOSCIUTO"
                       DISPLAY "ERRCODE: " SQLSTATE
                       DISPLAY SQLERRMC
-           STOP RUN.
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
+               END-EVALUATE
+      *    REGISTRA L'ERRORE NELLA TABELLA ERRORLOG PER L'AUDIT*********
+               EXEC SQL
+                   INSERT INTO ERRORLOG
+                   (PROGRAMMA, CODICE_SQL, MESSAGGIO)
+                   VALUES ('LIBRO', :DB-CODICE-SQL-ORIGINALE,
+                   :DB-ERR-MESSAGGIO)
+               END-EXEC
+      *    SOLO UN GUASTO DI CONNESSIONE E' IRRECUPERABILE: GLI ALTRI**
+      *    ERRORI RESTITUISCONO IL CONTROLLO AL MENU CHIAMANTE*********
+               IF DB-CODICE-SQL-ORIGINALE = -01
+                   STOP RUN
+               END-IF
+               EXIT PROGRAM.
 
 
 
