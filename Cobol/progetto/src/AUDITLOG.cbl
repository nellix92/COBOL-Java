@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+      ******************************************************************
+      **************LIBRERIA PER OPERAZIONE TABELLA*********************
+      ********************AUDITLOG***************************
+      ******************************************************************
+       AUTHOR. ANOIR.
+       DATA DIVISION.
+
+           WORKING-STORAGE SECTION.
+           01 VALUESTABLE PIC  9(5) VALUE ZERO.
+
+      *****************************************************************
+      ***********************TABLE FORMATTING**************************
+      *****************************************************************
+           01  WS-LINE PIC X(146) VALUE ALL "-".
+
+      *****************************************************************
+      *****************HEADER TABLE FORMATTING*************************
+      *****************************************************************
+
+           01  WS-HEADER-COLUMNS.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "TABELLA".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(10) VALUE "OPERAZIONE".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "CHIAVE".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "USERNAME".
+                      05 FILLER PIC X(1) VALUE "|".
+
+      *****************************************************************
+      **********************TABLE S COLUMNS FORMATTING****************
+      *****************************************************************
+                  01  WS-COLUMNS.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-1  PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-2 PIC X(10).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-3 PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-4 PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+
+      *****************************************************************
+      *****************INIZIO DEI COMANDI SQL**************************
+      *****************************************************************
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01 DBNAME                PIC X(30) VALUE SPACE.
+
+           01 RECORDAUDITLOG.
+               05 AUDIT-TABELLA     PIC X(30).
+               05 AUDIT-OPERAZIONE  PIC X(10).
+               05 AUDIT-CHIAVE      PIC X(100).
+               05 AUDIT-USERNAME    PIC X(50).
+           01 DB-CODICE-SQL-ORIGINALE PIC S9(9) VALUE ZERO.
+           01 DB-ERR-MESSAGGIO PIC X(200) VALUE SPACE.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+      *****************************************************************
+      ********************INCLUDO SQLCA********************************
+      *****************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           LINKAGE SECTION.
+           01 LS-TYPE PIC X(1).
+           01 LS-RECORD.
+               05 LS-TABELLA        PIC X(30).
+               05 LS-OPERAZIONE     PIC X(10).
+               05 LS-CHIAVE         PIC X(100).
+               05 LS-USERNAME       PIC X(50).
+
+           PROCEDURE DIVISION USING LS-TYPE, LS-RECORD.
+           MAIN.
+               EVALUATE LS-TYPE
+                   WHEN 'a'
+                       PERFORM REGISTRAAUDIT
+                   WHEN 'd'
+                       PERFORM DISPLAYALLAUDITLOG
+                   WHEN 'u'
+                       PERFORM DISPLAYAUDITLOGPERUSERNAME
+               END-EVALUATE.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************REGISTRA UNA VOCE DI AUDIT**************************
+      ******************************************************************
+      ******************************************************************
+           REGISTRAAUDIT.
+           MOVE LS-RECORD TO RECORDAUDITLOG
+           EXEC SQL
+               INSERT INTO AUDITLOG(TABELLA,OPERAZIONE,CHIAVE,USERNAME)
+               VALUES (TRIM(:AUDIT-TABELLA),TRIM(:AUDIT-OPERAZIONE),
+               TRIM(:AUDIT-CHIAVE),TRIM(:AUDIT-USERNAME))
+           END-EXEC.
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************MOSTRA IL REGISTRO DI AUDIT**************************
+      ******************************************************************
+      ******************************************************************
+           DISPLAYALLAUDITLOG.
+               EXEC SQL
+                   DECLARE AUDIT_CURSOR CURSOR FOR
+                   SELECT TABELLA,OPERAZIONE,CHIAVE,USERNAME
+                   FROM AUDITLOG ORDER BY DATA_ORA DESC
+               END-EXEC
+               EXEC SQL
+                   OPEN AUDIT_CURSOR
+               END-EXEC
+
+               EXEC SQL
+                   FETCH AUDIT_CURSOR INTO :RECORDAUDITLOG
+               END-EXEC
+
+               DISPLAY WS-LINE
+               DISPLAY WS-HEADER-COLUMNS
+               DISPLAY WS-LINE
+               PERFORM UNTIL SQLCODE NOT = 0
+                   MOVE AUDIT-TABELLA TO WS-COLUMN-1
+                   MOVE AUDIT-OPERAZIONE TO WS-COLUMN-2
+                   MOVE AUDIT-CHIAVE TO WS-COLUMN-3
+                   MOVE AUDIT-USERNAME TO WS-COLUMN-4
+                   EXEC SQL
+                       FETCH AUDIT_CURSOR INTO :RECORDAUDITLOG
+                   END-EXEC
+                   DISPLAY WS-COLUMNS
+               END-PERFORM
+               DISPLAY WS-LINE
+
+               EXEC SQL
+                   CLOSE AUDIT_CURSOR
+               END-EXEC
+
+               EXIT PROGRAM.
+
+      ******************************************************************
+      **************MOSTRA LO STORICO ACCESSI DI UN UTENTE**************
+      ******************************************************************
+      ******************************************************************
+           DISPLAYAUDITLOGPERUSERNAME.
+           MOVE LS-RECORD TO RECORDAUDITLOG
+           EXEC SQL
+               DECLARE AUDIT_USERNAME_CURSOR CURSOR FOR
+               SELECT TABELLA,OPERAZIONE,CHIAVE,USERNAME
+               FROM AUDITLOG
+               WHERE USERNAME = TRIM(:AUDIT-USERNAME)
+               AND OPERAZIONE LIKE 'LOGIN%'
+               ORDER BY DATA_ORA DESC
+           END-EXEC
+           EXEC SQL
+               OPEN AUDIT_USERNAME_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH AUDIT_USERNAME_CURSOR INTO :RECORDAUDITLOG
+           END-EXEC
+
+           DISPLAY WS-LINE
+           DISPLAY WS-HEADER-COLUMNS
+           DISPLAY WS-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE AUDIT-TABELLA TO WS-COLUMN-1
+               MOVE AUDIT-OPERAZIONE TO WS-COLUMN-2
+               MOVE AUDIT-CHIAVE TO WS-COLUMN-3
+               MOVE AUDIT-USERNAME TO WS-COLUMN-4
+               EXEC SQL
+                   FETCH AUDIT_USERNAME_CURSOR INTO :RECORDAUDITLOG
+               END-EXEC
+               DISPLAY WS-COLUMNS
+           END-PERFORM
+           DISPLAY WS-LINE
+
+           EXEC SQL
+               CLOSE AUDIT_USERNAME_CURSOR
+           END-EXEC
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************GESTIONE ERRORI************************************
+      ******************************************************************
+
+           ERROR-RUNTIME.
+               MOVE SQLCODE TO DB-CODICE-SQL-ORIGINALE
+               DISPLAY "*********SQL ERROR***********"
+               EVALUATE DB-CODICE-SQL-ORIGINALE
+                 WHEN +10
+                      DISPLAY "RECORD NOT FOUND"
+                      MOVE "RECORD NOT FOUND" TO DB-ERR-MESSAGGIO
+                 WHEN -01
+                      DISPLAY "CONNESSIONE FALLITA"
+                      MOVE "CONNESSIONE FALLITA" TO DB-ERR-MESSAGGIO
+                 WHEN -20
+                      DISPLAY "INTERNAL ERROR"
+                      MOVE "INTERNAL ERROR" TO DB-ERR-MESSAGGIO
+                 WHEN -30
+                      DISPLAY "ERRORE POSTGRES"
+                      DISPLAY "ERRCODE: " SQLSTATE
+                      DISPLAY SQLERRMC
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
+                 WHEN OTHER
+                      DISPLAY "ERRORE SCONOSCIUTO"
+                      DISPLAY "ERRCODE: " SQLSTATE
+                      DISPLAY SQLERRMC
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
+               END-EVALUATE
+      *    REGISTRA L'ERRORE NELLA TABELLA ERRORLOG PER L'AUDIT*********
+               EXEC SQL
+                   INSERT INTO ERRORLOG
+                   (PROGRAMMA, CODICE_SQL, MESSAGGIO)
+                   VALUES ('AUDITLOG', :DB-CODICE-SQL-ORIGINALE,
+                   :DB-ERR-MESSAGGIO)
+               END-EXEC
+      *    SOLO UN GUASTO DI CONNESSIONE E' IRRECUPERABILE: GLI ALTRI**
+      *    ERRORI RESTITUISCONO IL CONTROLLO AL MENU CHIAMANTE*********
+               IF DB-CODICE-SQL-ORIGINALE = -01
+                   STOP RUN
+               END-IF
+               EXIT PROGRAM.
