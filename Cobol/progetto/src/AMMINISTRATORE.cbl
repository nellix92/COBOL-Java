@@ -2,23 +2,43 @@
            PROGRAM-ID. AMMINISTRATORE.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LIBRI-IMPORT-FILE ASSIGN TO "LIBRIIMPORT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD LIBRI-IMPORT-FILE.
+           01 LIBRI-IMPORT-RECORD PIC X(300).
+
        WORKING-STORAGE SECTION.
 
        01  WS-ADMIN    PIC 99.
 
+       01  WS-FINE-IMPORT-LIBRI PIC X(1) VALUE 'N'.
+
+       01  WS-VISUALIZZA-SCELTA PIC 9.
+
+       01  WS-CONFERMA-EXPORT PIC X(1).
+
 
        01 WS-RUOLO PIC X(30).
        
        01 UTENTE.
              05  USERNAME     PIC x(50).
 
-             05  PASSWORD     PIC X(50).
+             05  PSWD         PIC X(50).
              05  NOME         PIC X(50).
              05  COGNOME      PIC X(50).
              05  INDIRIZZO    PIC X(100).
              05 U-RUOLO PIC X(20).
-       
+             05 U-EMAIL PIC X(50).
+             05 U-MULTA PIC 9(6)V99.
+             05 CONTEGGIO-UTENTI-DUPLICATI PIC 9(5).
+
+       01  WS-USERNAME-DUPLICATO PIC X(1).
+
        
        01  RUOLO        PIC 9 VALUE 0.
        
@@ -27,17 +47,74 @@
             05  TITOLO            PIC X(100).
             05  AUTORE            PIC X(50).
             05 CODICECASAEDITRICE PIC 9(5).
-       
+            05 TOTALE_COPIE PIC 9(5).
+            05 COPIE_DISPONIBILI PIC 9(5).
+            05 FILLER PIC X(100).
+            05 GENERE PIC X(50).
+            05 CODICE_SEDE PIC 9(5).
+            05 ESITO-INSERIMENTO-LIBRO PIC X(1).
+
        01  CASA-EDITRICE.
             05  CODICE-CASA PIC 9(5).
             05  NOME-CASA-EDITRICE  PIC X(100).
 
+            05  INDIRIZZO-CASA-EDITRICE  PIC X(50).
+
             05  CITTA-CASA-EDITRICE  PIC X(50).
+            05  CONTEGGIO-LIBRI-CASA     PIC 9(5).
 
-            05  INDIRIZZO-CASA-EDITRICE  PIC X(100).
+       01  SEDE.
+            05  CODICE-SEDE PIC 9(5).
+            05  NOME-SEDE  PIC X(100).
+            05  INDIRIZZO-SEDE  PIC X(50).
+            05  CITTA-SEDE  PIC X(50).
+            05  CONTEGGIO-LIBRI-SEDE PIC 9(5).
 
        01  PRENOTAZIONE-ISBN      PIC 9(13).
 
+       01  WS-CHECK-PRENOTAZIONE.
+            05  WS-CHECK-ISBN PIC X(13).
+            05  WS-CHECK-USERNAME PIC X(50).
+            05  WS-CHECK-DATA-PRENOTAZIONE PIC X(10).
+            05  WS-CHECK-STATO PIC X(20).
+            05  WS-CHECK-DATA-RESTITUZIONE PIC X(10).
+            05  WS-CHECK-CONTEGGIO-APERTE PIC 9(5).
+            05  WS-CHECK-POSIZIONE-CODA PIC 9(5).
+            05  WS-CHECK-NUMERO-RINNOVI PIC 9(5).
+
+       01  WS-USERNAME-RESET PIC X(50).
+
+       01  WS-USERNAME-ACCESSI PIC X(50).
+
+       01  WS-GESTIONE-RUOLI-SCELTA PIC 9.
+       01  WS-NUOVO-RUOLO PIC X(30).
+       01  WS-NUOVA-DESCRIZIONE PIC X(100).
+
+       01  WS-AUDITLOG.
+             05 WS-AUDIT-TABELLA    PIC X(30).
+             05 WS-AUDIT-OPERAZIONE PIC X(10).
+             05 WS-AUDIT-CHIAVE     PIC X(100).
+             05 WS-AUDIT-USERNAME   PIC X(50).
+
+      *    SCADENZA SESSIONE PER TERMINALE INCUSTODITO******************
+       01  WS-TIMEOUT-SECONDI-INATTIVITA PIC 9(5) VALUE 900.
+       01  WS-SESSIONE-SCADUTA           PIC X(1) VALUE 'N'.
+       01  WS-ORA-ATTESA-INIZIO          PIC 9(8) VALUE ZERO.
+       01  WS-ORA-ATTESA-INIZIO-REDEF REDEFINES WS-ORA-ATTESA-INIZIO.
+           05 WS-ATTESA-INIZIO-HH        PIC 9(2).
+           05 WS-ATTESA-INIZIO-MM        PIC 9(2).
+           05 WS-ATTESA-INIZIO-SS        PIC 9(2).
+           05 WS-ATTESA-INIZIO-CC        PIC 9(2).
+       01  WS-ORA-ATTESA-FINE            PIC 9(8) VALUE ZERO.
+       01  WS-ORA-ATTESA-FINE-REDEF REDEFINES WS-ORA-ATTESA-FINE.
+           05 WS-ATTESA-FINE-HH          PIC 9(2).
+           05 WS-ATTESA-FINE-MM          PIC 9(2).
+           05 WS-ATTESA-FINE-SS          PIC 9(2).
+           05 WS-ATTESA-FINE-CC          PIC 9(2).
+       01  WS-SECONDI-ATTESA-INIZIO      PIC 9(6) VALUE ZERO.
+       01  WS-SECONDI-ATTESA-FINE        PIC 9(6) VALUE ZERO.
+       01  WS-SECONDI-INATTIVITA         PIC 9(6) VALUE ZERO.
+
        LINKAGE SECTION.
            01 LS-USERNAME PIC X(50).
 
@@ -60,8 +137,33 @@
                IF LS-RUOLO = 'SUPERAMMINISTRATORE' THEN
                DISPLAY '11. Visualizza lista accessi per utente'
                END-IF
+               DISPLAY '12. Genera codice di reset password'
+               DISPLAY '13. Aggiorna Casa Editrice'
+               DISPLAY '14. Report prenotazioni arretrate'
+               DISPLAY '15. Approva registrazioni in attesa'
+               IF LS-RUOLO = 'SUPERAMMINISTRATORE' THEN
+               DISPLAY '16. Gestisci i ruoli'
+               END-IF
+               DISPLAY '17. Report libri mai prenotati'
+               DISPLAY '18. Inserisci Nuova Sede'
+               DISPLAY '19. Cancella Sede'
+               DISPLAY '20. Visualizza Sedi'
+               DISPLAY '21. Aggiorna Sede'
+               DISPLAY '22. Statistiche mensili'
+               DISPLAY '23. Importazione massiva libri'
+               DISPLAY '24. Emetti tessera socio'
+               DISPLAY '25. Riconciliazione scaffale di fine giornata'
+               DISPLAY '26. Scadenza prenotazioni inattive'
                DISPLAY '0. Esci'
+               ACCEPT WS-ORA-ATTESA-INIZIO FROM TIME
                ACCEPT WS-ADMIN
+               ACCEPT WS-ORA-ATTESA-FINE FROM TIME
+               PERFORM CONTROLLASCADENZASESSIONE
+               IF WS-SESSIONE-SCADUTA = 'S'
+                   DISPLAY 'SESSIONE CHIUSA PER INATTIVITA''.'
+                   DISPLAY 'RIEFFETTUARE IL LOGIN PER CONTINUARE.'
+                   EXIT PROGRAM
+               END-IF
 
                EVALUATE WS-ADMIN
                    WHEN 1
@@ -85,9 +187,45 @@
                    WHEN 10
                       PERFORM VISUALIZZA-PRENOTAZIONI
                    WHEN 11
-      *              IF LS-RUOLO = 'SUPERAMMINISTRATORE' THEN
-                      
-      *              END-IF
+                       IF LS-RUOLO = 'SUPERAMMINISTRATORE' THEN
+                          PERFORM VISUALIZZA-ACCESSI-UTENTE
+                       ELSE
+                          DISPLAY 'NON HAI I PERMESSI PER FARLO'
+                       END-IF
+                   WHEN 12
+                      PERFORM GENERA-CODICE-RESET
+                   WHEN 13
+                      PERFORM AGGIORNA-CASA-EDITRICE
+                   WHEN 14
+                      PERFORM REPORT-PRENOTAZIONI-ARRETRATE
+                   WHEN 15
+                      PERFORM APPROVA-REGISTRAZIONI
+                   WHEN 16
+                       IF LS-RUOLO = 'SUPERAMMINISTRATORE' THEN
+                          PERFORM GESTIONE-RUOLI
+                       ELSE
+                          DISPLAY 'NON HAI I PERMESSI PER FARLO'
+                       END-IF
+                   WHEN 17
+                      PERFORM REPORT-LIBRI-MAI-PRENOTATI
+                   WHEN 18
+                      PERFORM INSERISCI-SEDE
+                   WHEN 19
+                      PERFORM CANCELLA-SEDE
+                   WHEN 20
+                      PERFORM VISUALIZZA-SEDI
+                   WHEN 21
+                      PERFORM AGGIORNA-SEDE
+                   WHEN 22
+                      PERFORM VISUALIZZA-STATISTICHE
+                   WHEN 23
+                      PERFORM IMPORTAZIONE-MASSIVA-LIBRI
+                   WHEN 24
+                      PERFORM EMETTI-TESSERA-SOCIO
+                   WHEN 25
+                      PERFORM RICONCILIAZIONE-SCAFFALE-GIORNATA
+                   WHEN 26
+                      PERFORM SCADENZA-PRENOTAZIONI-INATTIVE
                    WHEN 0
                        DISPLAY 'Uscito.'
                        MOVE ZERO TO WS-ADMIN
@@ -103,13 +241,27 @@
            ACCEPT NOME
            DISPLAY 'Inserisci Cognome:'
            ACCEPT COGNOME
-           DISPLAY 'Inserisci Username:'
-           ACCEPT USERNAME
+      *    RIPROPONE LA SCELTA DELLO USERNAME FINCHE' NON SE NE TROVA***
+      *    UNO NON GIA' REGISTRATO*****************************************
+           MOVE 'S' TO WS-USERNAME-DUPLICATO
+           PERFORM WITH TEST AFTER UNTIL WS-USERNAME-DUPLICATO = 'N'
+               DISPLAY 'Inserisci Username:'
+               ACCEPT USERNAME
+               CALL 'UTENTE' USING 'v', UTENTE
+               IF CONTEGGIO-UTENTI-DUPLICATI NOT = ZERO
+                   DISPLAY 'USERNAME GIA'' IN USO: SCEGLIERNE UN ALTRO.'
+                   MOVE 'S' TO WS-USERNAME-DUPLICATO
+               ELSE
+                   MOVE 'N' TO WS-USERNAME-DUPLICATO
+               END-IF
+           END-PERFORM
            DISPLAY 'Inserisci Indirizzo:'
            ACCEPT INDIRIZZO
            DISPLAY 'Password:'
-           ACCEPT PASSWORD
-           
+           ACCEPT PSWD
+           DISPLAY 'Inserisci Email:'
+           ACCEPT U-EMAIL
+
            IF LS-RUOLO = 'SUPERAMMINISTRATORE' THEN
               DISPLAY 
            'Inserisci Ruolo: 1(Amministratore) 2(OPER) 3(SUPERADMIN)' 
@@ -124,23 +276,49 @@
             WHEN 1
              MOVE 'AMMINISTRATORE' TO U-RUOLO
              CALL 'UTENTE' USING 'i',UTENTE
-            WHEN 2 
+             PERFORM REGISTRA-AUDIT-UTENTE-INSERT
+            WHEN 2
             MOVE 'OPERATORE' TO U-RUOLO
              CALL 'UTENTE' USING 'i',UTENTE
-              WHEN 1
-             MOVE 'AMMINISTRATORE' TO U-RUOLO
-             CALL 'UTENTE' USING 'i',UTENTE
-            WHEN 3 
+             PERFORM REGISTRA-AUDIT-UTENTE-INSERT
+            WHEN 3
              IF LS-RUOLO = 'SUPERAMMINISTRATORE' THEN
             MOVE 'SUPERAMMINISTRATORE' TO U-RUOLO
              CALL 'UTENTE' USING 'i',UTENTE
+             PERFORM REGISTRA-AUDIT-UTENTE-INSERT
              ELSE
              DISPLAY "NON HAI I PERMESSI PER FARLO"
              END-IF
             END-EVALUATE.
-            
 
-          
+      *    REGISTRA NEL LOG DI AUDIT L'INSERIMENTO DI UN UTENTE*********
+           REGISTRA-AUDIT-UTENTE-INSERT.
+           MOVE 'UTENTE' TO WS-AUDIT-TABELLA
+           MOVE 'INSERT' TO WS-AUDIT-OPERAZIONE
+           MOVE USERNAME TO WS-AUDIT-CHIAVE
+           MOVE LS-USERNAME TO WS-AUDIT-USERNAME
+           CALL 'AUDITLOG' USING 'a', WS-AUDITLOG.
+
+      *    CALCOLA QUANTO TEMPO E' RIMASTO IL MENU A VIDEO IN ATTESA****
+      *    DI UNA SCELTA: SE SUPERA LA SOGLIA, IL TERMINALE E' STATO***
+      *    LASCIATO INCUSTODITO E LA SESSIONE VA CHIUSA*****************
+           CONTROLLASCADENZASESSIONE.
+           MOVE 'N' TO WS-SESSIONE-SCADUTA
+           COMPUTE WS-SECONDI-ATTESA-INIZIO =
+               WS-ATTESA-INIZIO-HH * 3600 + WS-ATTESA-INIZIO-MM * 60
+               + WS-ATTESA-INIZIO-SS
+           COMPUTE WS-SECONDI-ATTESA-FINE =
+               WS-ATTESA-FINE-HH * 3600 + WS-ATTESA-FINE-MM * 60
+               + WS-ATTESA-FINE-SS
+           IF WS-SECONDI-ATTESA-FINE < WS-SECONDI-ATTESA-INIZIO
+               ADD 86400 TO WS-SECONDI-ATTESA-FINE
+           END-IF
+           COMPUTE WS-SECONDI-INATTIVITA =
+               WS-SECONDI-ATTESA-FINE - WS-SECONDI-ATTESA-INIZIO
+           IF WS-SECONDI-INATTIVITA > WS-TIMEOUT-SECONDI-INATTIVITA
+               MOVE 'S' TO WS-SESSIONE-SCADUTA
+           END-IF.
+
 
       *     PERFORM SALVA-UTENTE.
        
@@ -148,15 +326,20 @@
            
       *     SALVA-UTENTE.
       
-      *    CANCELLA UTENTE TRANNE SUPER-AMMINISTRATORE*****************
+      *    DISATTIVA UTENTE TRANNE SUPER-AMMINISTRATORE*******************
            CANCELLA-UTENTE.
-           DISPLAY 'Inserisci Nome Utente da rimuovere:'
+           DISPLAY 'Inserisci Nome Utente da disattivare:'
            ACCEPT USERNAME
-           CALL 'RUOLOTABLEUTIL' USING USERNAME,WS-RUOLO,'g'
+           CALL 'RUOLOTABLEUTIL' USING USERNAME,WS-RUOLO,'g',SPACES
            IF WS-RUOLO = 'SUPERAMMINISTRATORE' THEN
                DISPLAY 'L UTENTE HA PRIVILEGI PIU ALTI'
            ELSE
            CALL 'UTENTE' USING 'r',UTENTE
+           MOVE 'UTENTE' TO WS-AUDIT-TABELLA
+           MOVE 'DISATTIVA' TO WS-AUDIT-OPERAZIONE
+           MOVE USERNAME TO WS-AUDIT-CHIAVE
+           MOVE LS-USERNAME TO WS-AUDIT-USERNAME
+           CALL 'AUDITLOG' USING 'a', WS-AUDITLOG
            END-IF.
       *    PERFORM RIMUOVI-UTENTE.
            
@@ -164,13 +347,32 @@
       *    DISPLAY 'Utente rimosso.'.
 
            VISUALIZZA-UTENTI.
-           DISPLAY 'Elenco di tutti gli Utenti: '.
-           CALL 'UTENTE' USING BY CONTENT 'd'.
-      *    PERFORM MOSTRA-UTENTI.
+           DISPLAY 'Visualizza Utenti:'
+           DISPLAY '1. Tutti'
+           DISPLAY '2. Per cognome'
+           DISPLAY '3. Per ruolo'
+           ACCEPT WS-VISUALIZZA-SCELTA
+           EVALUATE WS-VISUALIZZA-SCELTA
+               WHEN 1
+                   DISPLAY 'Elenco di tutti gli Utenti: '
+                   CALL 'UTENTE' USING BY CONTENT 'd'
+               WHEN 2
+                   DISPLAY 'Inserisci il cognome da cercare:'
+                   ACCEPT COGNOME
+                   CALL 'UTENTE' USING BY CONTENT 'sc', UTENTE
+               WHEN 3
+                   DISPLAY 'Inserisci il ruolo da cercare:'
+                   ACCEPT U-RUOLO
+                   CALL 'UTENTE' USING BY CONTENT 'sr', UTENTE
+               WHEN OTHER
+                   DISPLAY 'Scelta non valida.'
+           END-EVALUATE.
+           DISPLAY 'Esportare anche in CSV? (S/N)'
+           ACCEPT WS-CONFERMA-EXPORT
+           IF WS-CONFERMA-EXPORT = 'S' OR WS-CONFERMA-EXPORT = 's'
+               CALL 'UTENTE' USING 'x'
+           END-IF.
 
-      *    MOSTRA-UTENTI.
-      *    DISPLAY 'Elenco Utenti: '.
-           
 
            INSERISCI-LIBRO.
            DISPLAY 'Inserisci Titolo:'
@@ -181,15 +383,41 @@
            ACCEPT CODICECASAEDITRICE
            DISPLAY 'Inserisci ISBN:'
            ACCEPT ISBN.
-           CALL 'LIBRO' USING BY CONTENT 'i', LIBRO.
+           DISPLAY 'Inserisci numero di copie totali:'
+           ACCEPT TOTALE_COPIE.
+           DISPLAY 'Inserisci genere:'
+           ACCEPT GENERE.
+           DISPLAY 'Inserisci codice sede:'
+           ACCEPT CODICE_SEDE.
+           CALL 'LIBRO' USING 'i', LIBRO.
+           IF ESITO-INSERIMENTO-LIBRO = 'S'
+               MOVE 'LIBRO' TO WS-AUDIT-TABELLA
+               MOVE 'INSERT' TO WS-AUDIT-OPERAZIONE
+               MOVE ISBN TO WS-AUDIT-CHIAVE
+               MOVE LS-USERNAME TO WS-AUDIT-USERNAME
+               CALL 'AUDITLOG' USING 'a', WS-AUDITLOG
+           END-IF.
 
 
 
            CANCELLA-LIBRO.
               DISPLAY 'Inserisci ISBN del libro da cancellare:'
               ACCEPT ISBN.
+              MOVE ISBN TO WS-CHECK-ISBN
+              CALL 'PRENOTAZIONE' USING 'v',
+                  WS-CHECK-PRENOTAZIONE
+              IF WS-CHECK-CONTEGGIO-APERTE NOT = ZERO
+                  DISPLAY 'Cancellazione annullata: esistono '
+                  DISPLAY 'prenotazioni aperte per questo libro.'
+              ELSE
       *        PERFORM RIMUOVI-LIBRO.
-              CALL 'LIBRO' USING BY CONTENT 'r', LIBRO.
+                  CALL 'LIBRO' USING BY CONTENT 'r', LIBRO
+                  MOVE 'LIBRO' TO WS-AUDIT-TABELLA
+                  MOVE 'DELETE' TO WS-AUDIT-OPERAZIONE
+                  MOVE ISBN TO WS-AUDIT-CHIAVE
+                  MOVE LS-USERNAME TO WS-AUDIT-USERNAME
+                  CALL 'AUDITLOG' USING 'a', WS-AUDITLOG
+              END-IF.
       *    RIMUOVI-LIBRO.
       *        DISPLAY 'Libro rimosso.'.
 
@@ -197,9 +425,18 @@
     
            VISUALIZZA-LIBRI.
                DISPLAY 'Elenco Libri: '.
-               CALL 'LIBRO' USING BY CONTENT 'd' .       
+               CALL 'LIBRO' USING BY CONTENT 'd' .
+               DISPLAY 'Esportare anche in CSV? (S/N)'
+               ACCEPT WS-CONFERMA-EXPORT
+               IF WS-CONFERMA-EXPORT = 'S' OR WS-CONFERMA-EXPORT = 's'
+                   CALL 'LIBRO' USING 'x'
+               END-IF.
+
+      *    REPORT DI WEEDING: LIBRI CHE NON SONO MAI STATI PRENOTATI*****
+           REPORT-LIBRI-MAI-PRENOTATI.
+               DISPLAY 'Libri mai prenotati: '.
+               CALL 'LIBRO' USING BY CONTENT 'm'.
 
-    
            INSERISCI-CASA-EDITRICE.
                DISPLAY 'Inserisci Nome Casa Editrice:'
                 ACCEPT  NOME-CASA-EDITRICE
@@ -207,7 +444,14 @@
                 ACCEPT  CITTA-CASA-EDITRICE
                DISPLAY 'Inserisci Indirizzo Casa Editrice:'
                 ACCEPT  INDIRIZZO-CASA-EDITRICE.
-                CALL 'CASAEDITRICE' USING BY CONTENT 'r', CASA-EDITRICE.
+                CALL 'CASAEDITRICE' USING 'i', CASA-EDITRICE.
+                IF CONTEGGIO-LIBRI-CASA = ZERO
+                    MOVE 'CASAEDITRICE' TO WS-AUDIT-TABELLA
+                    MOVE 'INSERT' TO WS-AUDIT-OPERAZIONE
+                    MOVE NOME-CASA-EDITRICE TO WS-AUDIT-CHIAVE
+                    MOVE LS-USERNAME TO WS-AUDIT-USERNAME
+                    CALL 'AUDITLOG' USING 'a', WS-AUDITLOG
+                END-IF.
       *        PERFORM SALVA-CASA-EDITRICE.
 
       *    SALVA-CASA-EDITRICE.
@@ -216,13 +460,41 @@
            CANCELLA-CASA-EDITRICE.
                DISPLAY 'Inserisci ID Casa Editrice da cancellare:'
                ACCEPT CODICE-CASA.
-               CALL 'CASAEDITRICE' USING BY CONTENT 'r', CASA-EDITRICE.
+               CALL 'CASAEDITRICE' USING 'v', CASA-EDITRICE
+               IF CONTEGGIO-LIBRI-CASA NOT = ZERO
+                   DISPLAY 'Cancellazione annullata: esistono libri '
+                   DISPLAY 'legati a questa casa editrice.'
+               ELSE
+                   CALL 'CASAEDITRICE' USING BY CONTENT 'r',
+                       CASA-EDITRICE
+                   MOVE 'CASAEDITRICE' TO WS-AUDIT-TABELLA
+                   MOVE 'DELETE' TO WS-AUDIT-OPERAZIONE
+                   MOVE CODICE-CASA TO WS-AUDIT-CHIAVE
+                   MOVE LS-USERNAME TO WS-AUDIT-USERNAME
+                   CALL 'AUDITLOG' USING 'a', WS-AUDITLOG
+               END-IF.
       *        PERFORM RIMUOVI-CASA-EDITRICE.
 
       *       RIMUOVI-CASA-EDITRICE.
       *       DISPLAY 'Casa Editrice rimossa.'.
            
     
+           AGGIORNA-CASA-EDITRICE.
+               DISPLAY 'Inserisci ID Casa Editrice da aggiornare:'
+               ACCEPT CODICE-CASA.
+               DISPLAY 'Inserisci nuovo Nome Casa Editrice:'
+               ACCEPT NOME-CASA-EDITRICE
+               DISPLAY 'Inserisci nuova citt√† Casa Editrice:'
+               ACCEPT CITTA-CASA-EDITRICE
+               DISPLAY 'Inserisci nuovo Indirizzo Casa Editrice:'
+               ACCEPT INDIRIZZO-CASA-EDITRICE.
+               CALL 'CASAEDITRICE' USING BY CONTENT 'u', CASA-EDITRICE.
+               MOVE 'CASAEDITRICE' TO WS-AUDIT-TABELLA
+               MOVE 'UPDATE' TO WS-AUDIT-OPERAZIONE
+               MOVE CODICE-CASA TO WS-AUDIT-CHIAVE
+               MOVE LS-USERNAME TO WS-AUDIT-USERNAME
+               CALL 'AUDITLOG' USING 'a', WS-AUDITLOG.
+
            VISUALIZZA-CASE-EDITRICI.
                DISPLAY 'Elenco Case Editrici: '.
       *        PERFORM MOSTRA-CASE-EDITRICI.
@@ -232,3 +504,178 @@
                DISPLAY 'Elenco Prenotazioni: '.
                CALL 'PRENOTAZIONE' USING 'd'.
       *        PERFORM MOSTRA-PRENOTAZIONI.
+               DISPLAY 'Esportare anche in CSV? (S/N)'
+               ACCEPT WS-CONFERMA-EXPORT
+               IF WS-CONFERMA-EXPORT = 'S' OR WS-CONFERMA-EXPORT = 's'
+                   CALL 'PRENOTAZIONE' USING 'x'
+               END-IF.
+
+           REPORT-PRENOTAZIONI-ARRETRATE.
+               DISPLAY 'Prenotazioni aperte da oltre 14 giorni: '.
+               CALL 'PRENOTAZIONE' USING 'g'.
+
+           APPROVA-REGISTRAZIONI.
+               DISPLAY 'Registrazioni in attesa di approvazione: '.
+               CALL 'UTENTE' USING 'p'.
+               DISPLAY 'Username da approvare (vuoto per annullare):'
+               ACCEPT USERNAME
+               IF USERNAME NOT = SPACE
+                   CALL 'UTENTE' USING 'y', UTENTE
+                   MOVE 'UTENTE' TO WS-AUDIT-TABELLA
+                   MOVE 'APPROVE' TO WS-AUDIT-OPERAZIONE
+                   MOVE USERNAME TO WS-AUDIT-CHIAVE
+                   MOVE LS-USERNAME TO WS-AUDIT-USERNAME
+                   CALL 'AUDITLOG' USING 'a', WS-AUDITLOG
+               END-IF.
+
+      *    MOSTRA LO STORICO DEGLI ACCESSI DI UN UTENTE*****************
+           VISUALIZZA-ACCESSI-UTENTE.
+               DISPLAY 'Inserisci Username dell utente:'
+               ACCEPT WS-USERNAME-ACCESSI
+               MOVE WS-USERNAME-ACCESSI TO WS-AUDIT-USERNAME
+               CALL 'AUDITLOG' USING 'u', WS-AUDITLOG.
+
+      *    DEFINISCE O AGGIORNA UN RUOLO SENZA TOCCARE DBUTIL************
+           GESTIONE-RUOLI.
+               DISPLAY 'Gestione Ruoli'
+               DISPLAY '1. Crea un nuovo ruolo'
+               DISPLAY '2. Aggiorna la descrizione di un ruolo'
+               DISPLAY '3. Visualizza tutti i ruoli'
+               DISPLAY '4. Report ruoli incompatibili con UTENTE.RUOLO'
+               DISPLAY '5. Report di audit ruoli/permessi per utente'
+               ACCEPT WS-GESTIONE-RUOLI-SCELTA
+               EVALUATE WS-GESTIONE-RUOLI-SCELTA
+                   WHEN 1
+                       DISPLAY 'Inserisci il nome del nuovo ruolo:'
+                       ACCEPT WS-NUOVO-RUOLO
+                       DISPLAY 'Inserisci la descrizione del ruolo:'
+                       ACCEPT WS-NUOVA-DESCRIZIONE
+                       CALL 'RUOLOTABLEUTIL' USING WS-USERNAME-ACCESSI,
+                           WS-NUOVO-RUOLO,'i',WS-NUOVA-DESCRIZIONE
+                   WHEN 2
+                       DISPLAY 'Inserisci il nome del ruolo:'
+                       ACCEPT WS-NUOVO-RUOLO
+                       DISPLAY 'Inserisci la nuova descrizione:'
+                       ACCEPT WS-NUOVA-DESCRIZIONE
+                       CALL 'RUOLOTABLEUTIL' USING WS-USERNAME-ACCESSI,
+                           WS-NUOVO-RUOLO,'u',WS-NUOVA-DESCRIZIONE
+                   WHEN 3
+                       CALL 'RUOLOTABLEUTIL' USING WS-USERNAME-ACCESSI,
+                           WS-NUOVO-RUOLO,'d',WS-NUOVA-DESCRIZIONE
+                   WHEN 4
+                       CALL 'RUOLOTABLEUTIL' USING WS-USERNAME-ACCESSI,
+                           WS-NUOVO-RUOLO,'l',WS-NUOVA-DESCRIZIONE
+                   WHEN 5
+                       CALL 'RUOLOTABLEUTIL' USING WS-USERNAME-ACCESSI,
+                           WS-NUOVO-RUOLO,'p',WS-NUOVA-DESCRIZIONE
+                   WHEN OTHER
+                       DISPLAY 'Scelta non valida.'
+               END-EVALUATE.
+
+      *    GENERA UN CODICE DI RESET PASSWORD PER UN UTENTE************
+           GENERA-CODICE-RESET.
+               DISPLAY 'Inserisci Username dell utente:'
+               ACCEPT WS-USERNAME-RESET
+               MOVE WS-USERNAME-RESET TO USERNAME
+               CALL 'UTENTE' USING 'z', UTENTE.
+
+           INSERISCI-SEDE.
+               DISPLAY 'Inserisci Nome Sede:'
+               ACCEPT  NOME-SEDE
+               DISPLAY 'Inserisci citt√† Sede:'
+               ACCEPT  CITTA-SEDE
+               DISPLAY 'Inserisci Indirizzo Sede:'
+               ACCEPT  INDIRIZZO-SEDE.
+               CALL 'SEDE' USING BY CONTENT 'i', SEDE.
+               MOVE 'SEDE' TO WS-AUDIT-TABELLA
+               MOVE 'INSERT' TO WS-AUDIT-OPERAZIONE
+               MOVE NOME-SEDE TO WS-AUDIT-CHIAVE
+               MOVE LS-USERNAME TO WS-AUDIT-USERNAME
+               CALL 'AUDITLOG' USING 'a', WS-AUDITLOG.
+
+           CANCELLA-SEDE.
+               DISPLAY 'Inserisci codice Sede da cancellare:'
+               ACCEPT CODICE-SEDE.
+               CALL 'SEDE' USING 'v', SEDE
+               IF CONTEGGIO-LIBRI-SEDE NOT = ZERO
+                   DISPLAY 'Cancellazione annullata: esistono libri '
+                   DISPLAY 'assegnati a questa sede.'
+               ELSE
+                   CALL 'SEDE' USING BY CONTENT 'r', SEDE
+                   MOVE 'SEDE' TO WS-AUDIT-TABELLA
+                   MOVE 'DELETE' TO WS-AUDIT-OPERAZIONE
+                   MOVE CODICE-SEDE TO WS-AUDIT-CHIAVE
+                   MOVE LS-USERNAME TO WS-AUDIT-USERNAME
+                   CALL 'AUDITLOG' USING 'a', WS-AUDITLOG
+               END-IF.
+
+           VISUALIZZA-SEDI.
+               DISPLAY 'Elenco Sedi: '.
+               CALL 'SEDE' USING 'd'.
+
+           AGGIORNA-SEDE.
+               DISPLAY 'Inserisci codice Sede da aggiornare:'
+               ACCEPT CODICE-SEDE.
+               DISPLAY 'Inserisci nuovo Nome Sede:'
+               ACCEPT NOME-SEDE
+               DISPLAY 'Inserisci nuova citt√† Sede:'
+               ACCEPT CITTA-SEDE
+               DISPLAY 'Inserisci nuovo Indirizzo Sede:'
+               ACCEPT INDIRIZZO-SEDE.
+               CALL 'SEDE' USING BY CONTENT 'u', SEDE.
+               MOVE 'SEDE' TO WS-AUDIT-TABELLA
+               MOVE 'UPDATE' TO WS-AUDIT-OPERAZIONE
+               MOVE CODICE-SEDE TO WS-AUDIT-CHIAVE
+               MOVE LS-USERNAME TO WS-AUDIT-USERNAME
+               CALL 'AUDITLOG' USING 'a', WS-AUDITLOG.
+
+      *    CRUSCOTTO CON GLI AGGREGATI MENSILI********************
+           VISUALIZZA-STATISTICHE.
+               DISPLAY 'Statistiche mensili: '.
+               CALL 'STATISTICHE' USING 'd'.
+
+      *    CARICA UN INTERO ARRIVO DI LIBRI DA FILE DI TESTO**********
+           IMPORTAZIONE-MASSIVA-LIBRI.
+               MOVE 'N' TO WS-FINE-IMPORT-LIBRI
+               OPEN INPUT LIBRI-IMPORT-FILE
+               READ LIBRI-IMPORT-FILE
+                   AT END MOVE 'S' TO WS-FINE-IMPORT-LIBRI
+               END-READ
+               PERFORM UNTIL WS-FINE-IMPORT-LIBRI = 'S'
+                   UNSTRING LIBRI-IMPORT-RECORD DELIMITED BY ','
+                       INTO ISBN, TITOLO, AUTORE, CODICECASAEDITRICE,
+                       TOTALE_COPIE, GENERE, CODICE_SEDE
+                   END-UNSTRING
+                   CALL 'LIBRO' USING 'i', LIBRO
+                   IF ESITO-INSERIMENTO-LIBRO = 'S'
+                       MOVE 'LIBRO' TO WS-AUDIT-TABELLA
+                       MOVE 'INSERT' TO WS-AUDIT-OPERAZIONE
+                       MOVE ISBN TO WS-AUDIT-CHIAVE
+                       MOVE LS-USERNAME TO WS-AUDIT-USERNAME
+                       CALL 'AUDITLOG' USING 'a', WS-AUDITLOG
+                   END-IF
+                   READ LIBRI-IMPORT-FILE
+                       AT END MOVE 'S' TO WS-FINE-IMPORT-LIBRI
+                   END-READ
+               END-PERFORM
+               CLOSE LIBRI-IMPORT-FILE
+               DISPLAY 'Importazione massiva completata.'.
+
+      *    EMETTE LA TESSERA SOCIO PER UN UTENTE***********************
+           EMETTI-TESSERA-SOCIO.
+               DISPLAY 'Inserisci Username dell utente:'
+               ACCEPT USERNAME.
+               CALL 'UTENTE' USING 't', UTENTE.
+               MOVE 'UTENTE' TO WS-AUDIT-TABELLA
+               MOVE 'TESSERA' TO WS-AUDIT-OPERAZIONE
+               MOVE USERNAME TO WS-AUDIT-CHIAVE
+               MOVE LS-USERNAME TO WS-AUDIT-USERNAME
+               CALL 'AUDITLOG' USING 'a', WS-AUDITLOG.
+
+      *    CONFRONTA IL CONTEGGIO A SISTEMA CON QUELLO ATTESO**********
+           RICONCILIAZIONE-SCAFFALE-GIORNATA.
+               CALL 'LIBRO' USING 'q', LIBRO.
+
+      *    SCADE LE PRENOTAZIONI E CODE MAI RITIRATE DA TROPPO TEMPO***
+           SCADENZA-PRENOTAZIONI-INATTIVE.
+               CALL 'PRENOTAZIONE' USING 'e'.
