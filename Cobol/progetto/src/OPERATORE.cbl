@@ -11,17 +11,70 @@
            05 WS-ID-LIBRO          PIC X(13).
            05 WS-USERNAME          PIC X(50).
            05 WS-DATALIBRO          PIC X(10).
-           
-           
+           05 WS-STATO-LIBRO       PIC X(20).
+           05 WS-DATARESTITUZIONE  PIC X(10).
+           05 WS-CONTEGGIO-APERTE  PIC 9(5).
+           05 WS-POSIZIONE-CODA    PIC 9(5).
+           05 WS-NUMERO-RINNOVI    PIC 9(5).
+
+
 
         01  L-LIBRO.
            05 L-IBCN PIC X(13).
            05 L-TITOLO-LIBRO          PIC X(100).
            05 L-AUTORE-LIBRO          PIC X(50).
            05 L-CODICE-LIBRO          PIC 9(5).
+           05 L-TOTALE-COPIE          PIC 9(5).
+           05 L-COPIE-DISPONIBILI     PIC 9(5).
+           05 L-NOME-CASA-EDITRICE    PIC X(100).
+           05 L-GENERE                PIC X(50).
+           05 L-CODICE-SEDE           PIC 9(5).
+           05 L-ESITO-INSERIMENTO     PIC X(1).
+
+        01  L-UTENTE.
+           05 L-USERNAME-UTENTE       PIC X(50).
+           05 L-PSWD                  PIC X(50).
+           05 L-NOME-UTENTE           PIC X(50).
+           05 L-COGNOME-UTENTE        PIC X(50).
+           05 L-INDIRIZZO-UTENTE      PIC X(100).
+           05 L-RUOLO-UTENTE          PIC X(20).
+           05 L-EMAIL-UTENTE          PIC X(50).
+           05 L-MULTA-UTENTE          PIC 9(6)V99.
+           05 L-CONTEGGIO-DUPLICATI-UTENTE PIC 9(5).
        01 WS-CHIAVE-SCELTA         PIC 9.
        01 WS-CODICE-CASA-EDITRICE  PIC 9(5).
-       
+
+       01 WS-OGGI-YYYYMMDD         PIC 9(8).
+       01 WS-OGGI-REDEF REDEFINES WS-OGGI-YYYYMMDD.
+           05 WS-OGGI-AAAA         PIC 9(4).
+           05 WS-OGGI-MM           PIC 9(2).
+           05 WS-OGGI-GG           PIC 9(2).
+       01 WS-DATA-DEFAULT.
+           05 WS-DATA-DEFAULT-GG   PIC 9(2).
+           05 FILLER               PIC X VALUE '-'.
+           05 WS-DATA-DEFAULT-MM   PIC 9(2).
+           05 FILLER               PIC X VALUE '-'.
+           05 WS-DATA-DEFAULT-AAAA PIC 9(4).
+
+      ******Scadenza sessione per terminale incustodito
+       01 WS-TIMEOUT-SECONDI-INATTIVITA PIC 9(5) VALUE 900.
+       01 WS-SESSIONE-SCADUTA           PIC X(1) VALUE 'N'.
+       01 WS-ORA-ATTESA-INIZIO          PIC 9(8) VALUE ZERO.
+       01 WS-ORA-ATTESA-INIZIO-REDEF REDEFINES WS-ORA-ATTESA-INIZIO.
+           05 WS-ATTESA-INIZIO-HH       PIC 9(2).
+           05 WS-ATTESA-INIZIO-MM       PIC 9(2).
+           05 WS-ATTESA-INIZIO-SS       PIC 9(2).
+           05 WS-ATTESA-INIZIO-CC       PIC 9(2).
+       01 WS-ORA-ATTESA-FINE            PIC 9(8) VALUE ZERO.
+       01 WS-ORA-ATTESA-FINE-REDEF REDEFINES WS-ORA-ATTESA-FINE.
+           05 WS-ATTESA-FINE-HH         PIC 9(2).
+           05 WS-ATTESA-FINE-MM         PIC 9(2).
+           05 WS-ATTESA-FINE-SS         PIC 9(2).
+           05 WS-ATTESA-FINE-CC         PIC 9(2).
+       01 WS-SECONDI-ATTESA-INIZIO      PIC 9(6) VALUE ZERO.
+       01 WS-SECONDI-ATTESA-FINE        PIC 9(6) VALUE ZERO.
+       01 WS-SECONDI-INATTIVITA         PIC 9(6) VALUE ZERO.
+
        LINKAGE SECTION.
            01 LS-USERNAME PIC X(50).
        
@@ -36,12 +89,26 @@
                DISPLAY "2. Visualizza case editrici"
                DISPLAY "3. Visualizza libri per chiave di ricerca"
                DISPLAY "4. Prenotare un libro"
-               DISPLAY "5. Esci"
-               DISPLAY "Inserisci la tua scelta (1-5): "
+               DISPLAY "5. Registrare la restituzione di un libro"
+               DISPLAY "6. Modifica il mio profilo"
+               DISPLAY "7. Annulla una prenotazione"
+               DISPLAY "8. Rinnova una prenotazione"
+               DISPLAY "9. Le mie prenotazioni"
+               DISPLAY "10. Esci"
+               DISPLAY "Inserisci la tua scelta (1-10): "
                
-      ******Accetta l'input dell'utente
+      ******Accetta l'input dell'utente, misurando quanto e' rimasto
+      ******il menu a video in attesa di una scelta
+              ACCEPT WS-ORA-ATTESA-INIZIO FROM TIME
               ACCEPT WS-USER-CHOICE
-       
+              ACCEPT WS-ORA-ATTESA-FINE FROM TIME
+              PERFORM CONTROLLASCADENZASESSIONE
+              IF WS-SESSIONE-SCADUTA = 'S'
+                  DISPLAY "SESSIONE CHIUSA PER INATTIVITA'."
+                  DISPLAY "RIEFFETTUARE IL LOGIN PER CONTINUARE."
+                  EXIT PROGRAM
+              END-IF
+
       ******Esegue la scelta dell'utente usando EVALUATE
                EVALUATE WS-USER-CHOICE
                    WHEN 1
@@ -57,6 +124,21 @@
       ******Chiamata alla procedura per prenotare un libro
                        PERFORM PRENOTARE-LIBRO
                    WHEN 5
+      ******Chiamata alla procedura per registrare una restituzione
+                       PERFORM RESTITUIRE-LIBRO
+                   WHEN 6
+      ******Chiamata alla procedura per modificare il proprio profilo
+                       PERFORM MODIFICA-PROFILO
+                   WHEN 7
+      ******Chiamata alla procedura per annullare una prenotazione
+                       PERFORM ANNULLA-PRENOTAZIONE
+                   WHEN 8
+      ******Chiamata alla procedura per rinnovare una prenotazione
+                       PERFORM RINNOVA-PRENOTAZIONE
+                   WHEN 9
+      ******Chiamata alla procedura per visualizzare le mie prenotazioni
+                       PERFORM VISUALIZZA-MIE-PRENOTAZIONI
+                   WHEN 10
       ******Imposta il flag per uscire dal programma
                        MOVE 'Y' TO WS-EXIT-PROGRAM
                        EXIT PROGRAM
@@ -70,6 +152,26 @@
            DISPLAY "Grazie per aver usato la Biblioteca Online!".
            STOP RUN.
        
+      *****Calcola se il menu e' rimasto a video troppo tempo senza
+      *****una scelta: in tal caso il terminale va considerato
+      *****incustodito e la sessione va chiusa
+       CONTROLLASCADENZASESSIONE.
+           MOVE 'N' TO WS-SESSIONE-SCADUTA
+           COMPUTE WS-SECONDI-ATTESA-INIZIO =
+               WS-ATTESA-INIZIO-HH * 3600 + WS-ATTESA-INIZIO-MM * 60
+               + WS-ATTESA-INIZIO-SS
+           COMPUTE WS-SECONDI-ATTESA-FINE =
+               WS-ATTESA-FINE-HH * 3600 + WS-ATTESA-FINE-MM * 60
+               + WS-ATTESA-FINE-SS
+           IF WS-SECONDI-ATTESA-FINE < WS-SECONDI-ATTESA-INIZIO
+               ADD 86400 TO WS-SECONDI-ATTESA-FINE
+           END-IF
+           COMPUTE WS-SECONDI-INATTIVITA =
+               WS-SECONDI-ATTESA-FINE - WS-SECONDI-ATTESA-INIZIO
+           IF WS-SECONDI-INATTIVITA > WS-TIMEOUT-SECONDI-INATTIVITA
+               MOVE 'S' TO WS-SESSIONE-SCADUTA
+           END-IF.
+
       *****Procedura per visualizzare i libri
        VISUALIZZA-LIBRI.
            DISPLAY "Esecuzione della visualizzazione dei libri.".
@@ -92,7 +194,10 @@
            DISPLAY "1. Titolo"
            DISPLAY "2. Autore"
            DISPLAY "3. Codice Casa Editrice"
-           DISPLAY "Inserisci la tua scelta (1-3): "
+           DISPLAY "4. ISBN"
+           DISPLAY "5. Nome Casa Editrice"
+           DISPLAY "6. Genere"
+           DISPLAY "Inserisci la tua scelta (1-6): "
            ACCEPT WS-CHIAVE-SCELTA
 
            EVALUATE WS-CHIAVE-SCELTA
@@ -100,20 +205,32 @@
                    DISPLAY "Inserisci il titolo del libro: "
                    ACCEPT L-TITOLO-LIBRO
                    DISPLAY "Hai inserito il titolo: " L-TITOLO-LIBRO
-                   CALL 'LIBRO' USING BY CONTENT 'st', L-LIBRO 
-                   
+                   CALL 'LIBRO' USING BY CONTENT 'st', L-LIBRO
+
                WHEN 2
                    DISPLAY "Inserisci l'autore del libro: "
                    ACCEPT L-AUTORE-LIBRO
                    DISPLAY "Hai inserito l'autore: " L-AUTORE-LIBRO
-                    CALL 'LIBRO' USING BY CONTENT 'sa', L-LIBRO 
+                    CALL 'LIBRO' USING BY CONTENT 'sa', L-LIBRO
                WHEN 3
                    DISPLAY "Inserisci il codice della casa editrice: "
                    ACCEPT L-CODICE-LIBRO
-                   DISPLAY 
+                   DISPLAY
                    "Hai inserito il codice: " L-CODICE-LIBRO
-                   CALL 'LIBRO' USING BY CONTENT 'sc', L-LIBRO 
-                  
+                   CALL 'LIBRO' USING BY CONTENT 'sc', L-LIBRO
+               WHEN 4
+                   DISPLAY "Inserisci l'ISBN del libro: "
+                   ACCEPT L-IBCN
+                   CALL 'LIBRO' USING BY CONTENT 'si', L-LIBRO
+               WHEN 5
+                   DISPLAY "Inserisci il nome della casa editrice: "
+                   ACCEPT L-NOME-CASA-EDITRICE
+                   CALL 'LIBRO' USING BY CONTENT 'sp', L-LIBRO
+               WHEN 6
+                   DISPLAY "Inserisci il genere del libro: "
+                   ACCEPT L-GENERE
+                   CALL 'LIBRO' USING BY CONTENT 'sg', L-LIBRO
+
                WHEN OTHER
                    DISPLAY "Scelta non valida. Riprova."
                  
@@ -126,17 +243,90 @@
       ******Procedura per prenotare un libro
        PRENOTARE-LIBRO.
            DISPLAY "Esecuzione della prenotazione del libro.".
-          
-           
+
+
            DISPLAY "Inserisci il codice del libro: ".
            ACCEPT WS-ID-LIBRO
-           DISPLAY "Inserisci DATA del libro: ".
+           DISPLAY "Inserisci DATA della prenotazione (GG-MM-AAAA), ".
+           DISPLAY "oppure lascia vuoto per la data odierna: ".
            ACCEPT WS-DATALIBRO
+           PERFORM VALIDADATAPRENOTAZIONE
            DISPLAY "Hai inserito i seguenti dati: ".
            MOVE LS-USERNAME TO WS-USERNAME.
-           
+
            DISPLAY "Codice: " WS-ID-LIBRO.
+           MOVE WS-ID-LIBRO TO L-IBCN
+           CALL 'LIBRO' USING 'v', L-LIBRO
+           IF L-COPIE-DISPONIBILI = ZERO
+               DISPLAY "Nessuna copia disponibile, "
+               "la prenotazione sara' messa in coda."
+           END-IF.
            CALL 'PRENOTAZIONE' USING 'i', WS-LIBRO.
-           
-            
-      ******Qui va il codice per prenotare un libro
\ No newline at end of file
+
+      ******Valida la data di prenotazione, oppure la imposta a oggi
+       VALIDADATAPRENOTAZIONE.
+           ACCEPT WS-OGGI-YYYYMMDD FROM DATE YYYYMMDD
+           MOVE WS-OGGI-GG TO WS-DATA-DEFAULT-GG
+           MOVE WS-OGGI-MM TO WS-DATA-DEFAULT-MM
+           MOVE WS-OGGI-AAAA TO WS-DATA-DEFAULT-AAAA
+           IF WS-DATALIBRO = SPACE
+               MOVE WS-DATA-DEFAULT TO WS-DATALIBRO
+           ELSE
+               IF WS-DATALIBRO(3:1) NOT = '-'
+                   OR WS-DATALIBRO(6:1) NOT = '-'
+                   OR WS-DATALIBRO(1:2) NOT NUMERIC
+                   OR WS-DATALIBRO(4:2) NOT NUMERIC
+                   OR WS-DATALIBRO(7:4) NOT NUMERIC
+                   DISPLAY "Formato data non valido, uso la data "
+                   DISPLAY "odierna."
+                   MOVE WS-DATA-DEFAULT TO WS-DATALIBRO
+               END-IF
+           END-IF.
+
+      ******Procedura per registrare la restituzione di un libro
+       RESTITUIRE-LIBRO.
+           DISPLAY "Esecuzione della restituzione del libro.".
+           DISPLAY "Inserisci il codice del libro: ".
+           ACCEPT WS-ID-LIBRO
+           DISPLAY "Inserisci DATA di restituzione: ".
+           ACCEPT WS-DATARESTITUZIONE
+           MOVE LS-USERNAME TO WS-USERNAME.
+           CALL 'PRENOTAZIONE' USING 'c', WS-LIBRO.
+      ******Qui va il codice per prenotare un libro
+
+      ******Procedura per annullare una prenotazione del patron
+       ANNULLA-PRENOTAZIONE.
+           DISPLAY "Esecuzione dell'annullamento della prenotazione.".
+           DISPLAY "Inserisci il codice del libro da annullare: ".
+           ACCEPT WS-ID-LIBRO
+           MOVE LS-USERNAME TO WS-USERNAME.
+           CALL 'PRENOTAZIONE' USING 'r', WS-LIBRO.
+
+      ******Procedura per rinnovare una prenotazione del patron
+       RINNOVA-PRENOTAZIONE.
+           DISPLAY "Esecuzione del rinnovo della prenotazione.".
+           DISPLAY "Inserisci il codice del libro da rinnovare: ".
+           ACCEPT WS-ID-LIBRO
+           DISPLAY "Inserisci la nuova DATA della prenotazione ".
+           DISPLAY "(GG-MM-AAAA), oppure lascia vuoto per oggi: ".
+           ACCEPT WS-DATALIBRO
+           PERFORM VALIDADATAPRENOTAZIONE
+           MOVE LS-USERNAME TO WS-USERNAME.
+           CALL 'PRENOTAZIONE' USING 'n', WS-LIBRO.
+
+      ******Procedura per modificare la password e l'indirizzo propri
+       MODIFICA-PROFILO.
+           DISPLAY "Modifica del profilo per l'utente: " LS-USERNAME.
+           MOVE LS-USERNAME TO L-USERNAME-UTENTE
+           DISPLAY "Inserisci la nuova password: ".
+           ACCEPT L-PSWD
+           DISPLAY "Inserisci il nuovo indirizzo: ".
+           ACCEPT L-INDIRIZZO-UTENTE
+           CALL 'UTENTE' USING 'u', L-UTENTE
+           DISPLAY "Profilo aggiornato con successo.".
+
+      ******Procedura per visualizzare le prenotazioni del patron loggato
+       VISUALIZZA-MIE-PRENOTAZIONI.
+           DISPLAY "Le tue prenotazioni: ".
+           MOVE LS-USERNAME TO WS-USERNAME.
+           CALL 'PRENOTAZIONE' USING 'u', WS-LIBRO.
\ No newline at end of file
