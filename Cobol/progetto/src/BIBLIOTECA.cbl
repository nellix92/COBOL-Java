@@ -1,104 +1,175 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BIBLIOTECA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01  WS-RECORDLOGIN.
-                 05 WS-USERNAME PIC X(50).
-                 05 WS-PASSWORD PIC X(50).
-                 05 WS-COGNOME PIC X(50) VALUE SPACE.
-                 05 WS-NOME PIC X(50) VALUE SPACE.
-                 05 WS-INDIRIZZO PIC X(100) VALUE SPACE.
-           01 WS-LOGGED PIC X(1).
-           01 OPTION PIC S9 VALUE ZERO.
-           01 USER-ROLE PIC X(30).
-
-           01 WS-OPTIONS.
-               05 FILLER PIC X(20) VALUE "1 - Login".
-               05 FILLER PIC X(20) VALUE "2 - Registrazione".
-               05 FILLER PIC X(20) VALUE "0 - Exit".
-
-              
-       PROCEDURE DIVISION.
-           
-           
-      ******************************************************************
-      *************MENU DI LOGIN E REGISTRAZIONE*********************
-      *************************************************************
-      ******************************************************************         
-           MAIN.
-      ****************CREAZIONE DELLE TABELLE***************************
-           CALL 'DBUTIL' USING BY CONTENT 'c'
-           DISPLAY "Benvenuto alla biblioteca virtuale!"
-           PERFORM UNTIL OPTION = -1
-           DISPLAY WS-OPTIONS
-           DISPLAY "OPZIONE: " WITH NO ADVANCING
-           ACCEPT OPTION
-               EVALUATE OPTION
-                WHEN 1 
-                   PERFORM LOGIN
-                WHEN 2
-                   PERFORM REGISTRAZIONE
-                WHEN 0
-                   MOVE -1 TO OPTION
-                   
-                END-EVALUATE
-
-           END-PERFORM
-           PERFORM QUIT
-           STOP RUN.
-      ******************************************************************
-      *************FORM DI LOGIN**************************************
-      *************************************************************
-      ******************************************************************     
-           LOGIN.
-               DISPLAY 'Inserisci nome utente: ' WITH NO ADVANCING.
-               ACCEPT WS-USERNAME.
-               DISPLAY 'Inserisci password:' WITH NO ADVANCING.
-               ACCEPT WS-PASSWORD.
-      *******************OPERAZIONE DI LOGIN IN DBUTIL******************
-               CALL 'DBUTIL' USING 'l',WS-RECORDLOGIN, WS-LOGGED
-               IF WS-LOGGED = 'y' THEN
-      ****************OTTIENI IL RUOLO DALLA TABELLA RUOLO**************
-                   CALL 'RUOLOTABLEUTIL' USING WS-USERNAME,USER-ROLE,'g'
-                   DISPLAY "ACCESSO COMPLETATO  COME "USER-ROLE
-                   EVALUATE USER-ROLE
-                    WHEN 'SUPERAMMINISTRATORE'
-                       CALL 'AMMINISTRATORE' USING WS-USERNAME,USER-ROLE
-                    WHEN 'OPERATORE'
-                       CALL 'OPERATORE' USING WS-USERNAME
-                    WHEN 'AMMINISTRATORE'
-                       CALL 'AMMINISTRATORE' USING WS-USERNAME,USER-ROLE
-               END-IF.
-               
-
-           
-      ******************************************************************
-      ******************REGISTRAZIONE FORM******************************
-      ******************************************************************     
-
-           REGISTRAZIONE.
-           DISPLAY 'Inserisci nome utente: ' WITH NO ADVANCING.
-           ACCEPT WS-USERNAME.
-           DISPLAY 'Inserisci password:' WITH NO ADVANCING.
-           ACCEPT WS-PASSWORD.
-           DISPLAY 'Inserisci nome:' WITH NO ADVANCING.
-           ACCEPT WS-NOME.
-           DISPLAY 'Inserisci cognome:' WITH NO ADVANCING.
-           ACCEPT WS-COGNOME.
-           DISPLAY 'Inserisci indirizzo:' WITH NO ADVANCING.
-           ACCEPT WS-INDIRIZZO.
-           CALL 'DBUTIL' USING 'r',WS-RECORDLOGIN, WS-LOGGED
-           IF WS-LOGGED = 'y' THEN
-               
-               DISPLAY "REGISTRAZIONE COMPLETATA"
-               
-           ELSE
-               DISPLAY "REGISTRAZIONE NON COMPLETATA"
-           END-IF.
-           
-               
-           
-
-           QUIT.
-           CALL 'DBUTIL' USING BY CONTENT 'q'
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BIBLIOTECA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01  WS-RECORDLOGIN.
+                 05 WS-USERNAME PIC X(50).
+                 05 WS-PSWD PIC X(50).
+                 05 WS-COGNOME PIC X(50) VALUE SPACE.
+                 05 WS-NOME PIC X(50) VALUE SPACE.
+                 05 WS-INDIRIZZO PIC X(100) VALUE SPACE.
+                 05 WS-EMAIL PIC X(50) VALUE SPACE.
+                 05 WS-DOMANDA-SIC PIC X(100) VALUE SPACE.
+                 05 WS-RISPOSTA-SIC PIC X(80) VALUE SPACE.
+                 05 WS-CODICE-RESET PIC X(10) VALUE SPACE.
+                 05 WS-NUOVA-PSWD PIC X(50) VALUE SPACE.
+           01 WS-LOGGED PIC X(1).
+           01 OPTION PIC S9 VALUE ZERO.
+           01 USER-ROLE PIC X(30).
+           01 WS-RECUPERO-SCELTA PIC 9 VALUE ZERO.
+
+           01 WS-OPTIONS.
+               05 FILLER PIC X(20) VALUE "1 - Login".
+               05 FILLER PIC X(20) VALUE "2 - Registrazione".
+               05 FILLER PIC X(20) VALUE "3 - Password dimenticata".
+               05 FILLER PIC X(20) VALUE "0 - Exit".
+
+
+       PROCEDURE DIVISION.
+
+
+      ******************************************************************
+      *************MENU DI LOGIN E REGISTRAZIONE*********************
+      *************************************************************
+      ******************************************************************
+           MAIN.
+      ****************CREAZIONE DELLE TABELLE***************************
+           CALL 'DBUTIL' USING BY CONTENT 'c'
+           DISPLAY "Benvenuto alla biblioteca virtuale!"
+           PERFORM UNTIL OPTION = -1
+           DISPLAY WS-OPTIONS
+           DISPLAY "OPZIONE: " WITH NO ADVANCING
+           ACCEPT OPTION
+               EVALUATE OPTION
+                WHEN 1
+                   PERFORM LOGIN
+                WHEN 2
+                   PERFORM REGISTRAZIONE
+                WHEN 3
+                   PERFORM RECUPERA-PASSWORD
+                WHEN 0
+                   MOVE -1 TO OPTION
+
+                END-EVALUATE
+
+           END-PERFORM
+           PERFORM QUIT
+           STOP RUN.
+      ******************************************************************
+      *************FORM DI LOGIN**************************************
+      *************************************************************
+      ******************************************************************
+           LOGIN.
+               DISPLAY 'Inserisci nome utente: ' WITH NO ADVANCING.
+               ACCEPT WS-USERNAME.
+               DISPLAY 'Inserisci password:' WITH NO ADVANCING.
+               ACCEPT WS-PSWD.
+      *******************OPERAZIONE DI LOGIN IN DBUTIL******************
+               CALL 'DBUTIL' USING 'l',WS-RECORDLOGIN, WS-LOGGED
+               EVALUATE WS-LOGGED
+                WHEN 'y'
+      ****************OTTIENI IL RUOLO DALLA TABELLA RUOLO**************
+                   CALL 'RUOLOTABLEUTIL' USING WS-USERNAME,USER-ROLE,
+                   'g', SPACES
+                   DISPLAY "ACCESSO COMPLETATO  COME "USER-ROLE
+                   EVALUATE USER-ROLE
+                    WHEN 'SUPERAMMINISTRATORE'
+                       CALL 'AMMINISTRATORE' USING WS-USERNAME,USER-ROLE
+                    WHEN 'OPERATORE'
+                       CALL 'OPERATORE' USING WS-USERNAME
+                    WHEN 'PATRON'
+                       CALL 'OPERATORE' USING WS-USERNAME
+                    WHEN 'AMMINISTRATORE'
+                       CALL 'AMMINISTRATORE' USING WS-USERNAME,USER-ROLE
+                   END-EVALUATE
+                WHEN 'b'
+                   DISPLAY
+                   "ACCOUNT BLOCCATO PER TROPPI TENTATIVI FALLITI. "
+                   DISPLAY "RIPROVA PIU TARDI O USA '3 - Password "
+                   "dimenticata'."
+                WHEN 'p'
+                   DISPLAY "REGISTRAZIONE IN ATTESA DI APPROVAZIONE."
+                WHEN 'd'
+                   DISPLAY "ACCOUNT DISATTIVATO. CONTATTA UN "
+                   "AMMINISTRATORE."
+                WHEN OTHER
+                   DISPLAY "ACCESSO NON ESEGUITO"
+               END-EVALUATE.
+
+
+      ******************************************************************
+      ******************REGISTRAZIONE FORM******************************
+      ******************************************************************
+
+           REGISTRAZIONE.
+           DISPLAY 'Inserisci nome utente: ' WITH NO ADVANCING.
+           ACCEPT WS-USERNAME.
+           DISPLAY 'Inserisci password:' WITH NO ADVANCING.
+           ACCEPT WS-PSWD.
+           DISPLAY 'Inserisci nome:' WITH NO ADVANCING.
+           ACCEPT WS-NOME.
+           DISPLAY 'Inserisci cognome:' WITH NO ADVANCING.
+           ACCEPT WS-COGNOME.
+           DISPLAY 'Inserisci indirizzo:' WITH NO ADVANCING.
+           ACCEPT WS-INDIRIZZO.
+           DISPLAY 'Inserisci email:' WITH NO ADVANCING.
+           ACCEPT WS-EMAIL.
+           DISPLAY 'Domanda di sicurezza (per recupero password):'
+               WITH NO ADVANCING.
+           ACCEPT WS-DOMANDA-SIC.
+           DISPLAY 'Risposta alla domanda di sicurezza:'
+               WITH NO ADVANCING.
+           ACCEPT WS-RISPOSTA-SIC.
+           CALL 'DBUTIL' USING 'r',WS-RECORDLOGIN, WS-LOGGED
+           IF WS-LOGGED = 'y' THEN
+
+               DISPLAY "REGISTRAZIONE COMPLETATA. IN ATTESA DI "
+               "APPROVAZIONE DA PARTE DI UN AMMINISTRATORE."
+
+           ELSE
+               IF WS-LOGGED = 'e' THEN
+                   DISPLAY "NOME UTENTE GIA' REGISTRATO."
+               ELSE
+                   DISPLAY "REGISTRAZIONE NON COMPLETATA"
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      ***************RECUPERO PASSWORD DIMENTICATA**********************
+      ******************************************************************
+
+           RECUPERA-PASSWORD.
+           DISPLAY 'Inserisci nome utente: ' WITH NO ADVANCING.
+           ACCEPT WS-USERNAME.
+           DISPLAY 'Come vuoi verificare la tua identita'' ?'.
+           DISPLAY '1 - Rispondi alla domanda di sicurezza'.
+           DISPLAY '2 - Usa un codice una tantum fornito dall'''
+               'amministratore'.
+           ACCEPT WS-RECUPERO-SCELTA.
+           MOVE SPACE TO WS-RISPOSTA-SIC
+           MOVE SPACE TO WS-CODICE-RESET
+           IF WS-RECUPERO-SCELTA = 1 OR WS-RECUPERO-SCELTA = 2 THEN
+               IF WS-RECUPERO-SCELTA = 1 THEN
+                   DISPLAY 'Risposta alla domanda di sicurezza:'
+                       WITH NO ADVANCING
+                   ACCEPT WS-RISPOSTA-SIC
+               ELSE
+                   DISPLAY 'Codice una tantum:' WITH NO ADVANCING
+                   ACCEPT WS-CODICE-RESET
+               END-IF
+               DISPLAY 'Inserisci la nuova password:'
+                   WITH NO ADVANCING
+               ACCEPT WS-NUOVA-PSWD
+               CALL 'DBUTIL' USING 'v',WS-RECORDLOGIN, WS-LOGGED
+               IF WS-LOGGED = 'y' THEN
+                   DISPLAY "PASSWORD AGGIORNATA CON SUCCESSO."
+               ELSE
+                   DISPLAY "VERIFICA FALLITA. PASSWORD NON AGGIORNATA."
+               END-IF
+           ELSE
+               DISPLAY 'Scelta non valida.'
+           END-IF.
+
+           QUIT.
+           CALL 'DBUTIL' USING BY CONTENT 'q'
+           STOP RUN.
