@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEDE.
+      ******************************************************************
+      **************LIBRERIA PER OPERAZIONE TABELLA*********************
+      ********************SEDE*******************************************
+      ******************************************************************
+       AUTHOR. ANOIR.
+       DATA DIVISION.
+
+           WORKING-STORAGE SECTION.
+           01 VALUESTABLE PIC  9(5) VALUE ZERO.
+
+      *****************************************************************
+      ***********************TABLE FORMATTING**************************
+      *****************************************************************
+           01  WS-LINE PIC X(125) VALUE ALL "-".
+
+      *****************************************************************
+      *****************HEADER TABLE FORMATTING*************************
+      *****************************************************************
+
+           01  WS-HEADER-COLUMNS.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "CODICE".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "NOME".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "INDIRIZZO".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "CITTA".
+                      05 FILLER PIC X(1) VALUE "|".
+
+      *****************************************************************
+      **********************TABLE S COLUMNS FORMATTING****************
+      *****************************************************************
+                  01  WS-COLUMNS.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-1  PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-2 PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-3 PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-4 PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+
+      *****************************************************************
+      *****************INIZIO DEI COMANDI SQL**************************
+      *****************************************************************
+           EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01 DBNAME                PIC X(30) VALUE SPACE.
+
+           01 RECORDSEDE.
+               05 CODICE_SEDE PIC 9(5).
+               05 NOME PIC X(100).
+               05 INDIRIZZO PIC X(50).
+               05 CITTA PIC X(50).
+           01 DB-ISBN-DIPENDENTE PIC X(13) VALUE SPACE.
+           01 DB-CODICE-SQL-ORIGINALE PIC S9(9) VALUE ZERO.
+           01 DB-ERR-MESSAGGIO PIC X(200) VALUE SPACE.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+      *****************************************************************
+      ********************INCLUDO SQLCA********************************
+      *****************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+
+
+           LINKAGE SECTION.
+           01 LS-TYPE PIC X(1).
+           01 LS-RECORD.
+               05 LS-CODICE-SEDE PIC 9(5).
+               05 LS-NOME PIC X(100).
+               05 LS-INDIRIZZO PIC X(50).
+               05 LS-CITTA PIC X(50).
+               05 LS-CONTEGGIO-LIBRI PIC 9(5).
+
+           PROCEDURE DIVISION USING LS-TYPE,LS-RECORD.
+           MAIN.
+
+           EVALUATE LS-TYPE
+            WHEN 'd'
+               PERFORM DISPLAYALLSEDI
+            WHEN 'i'
+               PERFORM INSERTSEDE
+            WHEN 'r'
+               PERFORM DELETESEDE
+            WHEN 'u'
+               PERFORM UPDATESEDE
+            WHEN 'v'
+               PERFORM CONTROLLALIBRIDIPENDENTI
+           END-EVALUATE.
+
+
+      ******************************************************************
+      **************INSERISCI LA SEDE**********************************
+      ******************************************************************
+      ******************************************************************
+           INSERTSEDE.
+           MOVE LS-RECORD TO RECORDSEDE
+           EXEC SQL
+               INSERT INTO SEDE(NOME,INDIRIZZO,CITTA)
+               VALUES (:NOME,:INDIRIZZO,:CITTA)
+           END-EXEC.
+           DISPLAY "ESEGUITO INSERIMENTO SEDE "
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME
+           EXIT PROGRAM.
+
+
+      ******************************************************************
+      **************AGGIORNA LA SEDE************************************
+      ******************************************************************
+      ******************************************************************
+           UPDATESEDE.
+           MOVE LS-RECORD TO RECORDSEDE
+           EXEC SQL
+               UPDATE SEDE
+               SET NOME = TRIM(:NOME),
+                   INDIRIZZO = TRIM(:INDIRIZZO),
+                   CITTA = TRIM(:CITTA)
+               WHERE CODICE_SEDE = :CODICE_SEDE
+           END-EXEC.
+           DISPLAY "ESEGUITO AGGIORNAMENTO SEDE "
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+           EXIT PROGRAM.
+
+
+      ******************************************************************
+      **************MOSTRA LE SEDI**************************************
+      ******************************************************************
+      ******************************************************************
+
+           DISPLAYALLSEDI.
+           EXEC SQL
+               DECLARE SEDE_CURSOR CURSOR FOR
+               SELECT * FROM SEDE
+           END-EXEC
+           EXEC SQL
+           OPEN SEDE_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH SEDE_CURSOR INTO :RECORDSEDE
+           END-EXEC
+           DISPLAY WS-LINE
+           DISPLAY WS-HEADER-COLUMNS
+           DISPLAY WS-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE CODICE_SEDE TO WS-COLUMN-1
+               MOVE NOME TO WS-COLUMN-2
+               MOVE INDIRIZZO TO WS-COLUMN-3
+               MOVE CITTA TO WS-COLUMN-4
+               EXEC SQL
+                   FETCH SEDE_CURSOR INTO :RECORDSEDE
+               END-EXEC
+               DISPLAY WS-COLUMNS
+           END-PERFORM
+           DISPLAY WS-LINE
+
+
+           EXEC SQL
+           CLOSE SEDE_CURSOR
+           END-EXEC
+
+
+           EXIT PROGRAM.
+
+
+      ******************************************************************
+      **************VERIFICA LIBRI DIPENDENTI DA UNA SEDE***************
+      ******************************************************************
+      ******************************************************************
+           CONTROLLALIBRIDIPENDENTI.
+           MOVE LS-RECORD TO RECORDSEDE
+           MOVE ZERO TO VALUESTABLE
+           EXEC SQL
+               SELECT COUNT(*) INTO :VALUESTABLE
+               FROM LIBRO WHERE CODICE_SEDE = :CODICE_SEDE
+           END-EXEC.
+           IF VALUESTABLE NOT = ZERO
+               EXEC SQL
+                   DECLARE SEDE_CURSOR CURSOR FOR
+                   SELECT ISBN FROM LIBRO
+                   WHERE CODICE_SEDE = :CODICE_SEDE
+               END-EXEC
+               EXEC SQL
+               OPEN SEDE_CURSOR
+               END-EXEC
+
+               EXEC SQL
+                   FETCH SEDE_CURSOR INTO :DB-ISBN-DIPENDENTE
+               END-EXEC
+               DISPLAY "LIBRI ASSEGNATI A QUESTA SEDE:"
+               PERFORM UNTIL SQLCODE NOT = 0
+                   DISPLAY "  - " DB-ISBN-DIPENDENTE
+                   EXEC SQL
+                       FETCH SEDE_CURSOR INTO :DB-ISBN-DIPENDENTE
+                   END-EXEC
+               END-PERFORM
+               EXEC SQL
+               CLOSE SEDE_CURSOR
+               END-EXEC
+           END-IF.
+           MOVE RECORDSEDE TO LS-RECORD
+           MOVE VALUESTABLE TO LS-CONTEGGIO-LIBRI
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************ELIMINA LA SEDE**************************************
+      ******************************************************************
+      ******************************************************************
+           DELETESEDE.
+           MOVE LS-RECORD TO RECORDSEDE
+           EXEC SQL
+               DELETE FROM SEDE  WHERE CODICE_SEDE = :CODICE_SEDE
+           END-EXEC.
+           DISPLAY "RIMOZIONE ESEGUITA SEDE"
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+           EXIT PROGRAM.
+
+
+
+           ERROR-RUNTIME.
+               MOVE SQLCODE TO DB-CODICE-SQL-ORIGINALE
+               DISPLAY "*********SQL ERROR***********"
+               EVALUATE DB-CODICE-SQL-ORIGINALE
+                 WHEN +10
+                      DISPLAY "RECORD NOT FOUND"
+                      MOVE "RECORD NOT FOUND" TO DB-ERR-MESSAGGIO
+                 WHEN -01
+                      DISPLAY "CONNESSIONE FALLITA"
+                      MOVE "CONNESSIONE FALLITA" TO DB-ERR-MESSAGGIO
+                 WHEN -20
+                      DISPLAY "INTERNAL ERROR"
+                      MOVE "INTERNAL ERROR" TO DB-ERR-MESSAGGIO
+                 WHEN -30
+                      DISPLAY "ERRORE POSTGRES"
+                      DISPLAY "ERRCODE: " SQLSTATE
+                      DISPLAY SQLERRMC
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
+                 WHEN OTHER
+                      DISPLAY "ERRORE SCONOSCIUTO"
+                      DISPLAY "ERRCODE: " SQLSTATE
+                      DISPLAY SQLERRMC
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
+               END-EVALUATE
+      *    REGISTRA L'ERRORE NELLA TABELLA ERRORLOG PER L'AUDIT*********
+               EXEC SQL
+                   INSERT INTO ERRORLOG
+                   (PROGRAMMA, CODICE_SQL, MESSAGGIO)
+                   VALUES ('SEDE', :DB-CODICE-SQL-ORIGINALE,
+                   :DB-ERR-MESSAGGIO)
+               END-EXEC
+      *    SOLO UN GUASTO DI CONNESSIONE E' IRRECUPERABILE: GLI ALTRI**
+      *    ERRORI RESTITUISCONO IL CONTROLLO AL MENU CHIAMANTE*********
+               IF DB-CODICE-SQL-ORIGINALE = -01
+                   STOP RUN
+               END-IF
+               EXIT PROGRAM.
