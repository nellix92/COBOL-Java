@@ -59,6 +59,10 @@
                05 NOME PIC X(100).
                05 INDIRIZZO PIC X(50).
                05 CITTA PIC X(50).
+           01 DB-TITOLO-DIPENDENTE PIC X(100) VALUE SPACE.
+           01 DB-CASA-DUPLICATI PIC 9(5) VALUE ZERO.
+           01 DB-CODICE-SQL-ORIGINALE PIC S9(9) VALUE ZERO.
+           01 DB-ERR-MESSAGGIO PIC X(200) VALUE SPACE.
            EXEC SQL END DECLARE SECTION END-EXEC.
       *****************************************************************
       ********************INCLUDO SQLCA********************************
@@ -73,7 +77,8 @@
                05 LS-CODICE PIC 9(5).
                05 LS-NOME PIC X(100).
                05 LS-INDIRIZZO PIC X(50).
-               05 LS-CITTA PIC X(50).          
+               05 LS-CITTA PIC X(50).
+               05 LS-CONTEGGIO-LIBRI PIC 9(5).
 
            PROCEDURE DIVISION USING LS-TYPE,LS-RECORD.
            MAIN.
@@ -85,6 +90,10 @@
                PERFORM INSERTCASAEDITRICE
             WHEN 'r'
                PERFORM DELETECASAEDITRICE
+            WHEN 'u'
+               PERFORM UPDATECASAEDITRICE
+            WHEN 'v'
+               PERFORM CONTROLLALIBRIDIPENDENTI
            END-EVALUATE.
 
            
@@ -98,12 +107,57 @@
       ******************************************************************
            INSERTCASAEDITRICE.
            MOVE LS-RECORD TO RECORDCASAEDITRICE
+           PERFORM VERIFICADOPPIONECASAEDITRICE
+           IF DB-CASA-DUPLICATI NOT = ZERO
+               DISPLAY "INSERIMENTO ANNULLATO: ESISTE GIA' UNA CASA "
+               DISPLAY "EDITRICE CON NOME E CITTA' EQUIVALENTI "
+               DISPLAY "(A MENO DI MAIUSCOLE/SPAZI). STANDARDIZZARE "
+               DISPLAY "NOME E CITTA' PRIMA DI RIPROVARE."
+           ELSE
+               EXEC SQL
+                   INSERT INTO CASAEDITRICE(NOME,INDIRIZZO,CITTA)
+                   VALUES (:NOME,:INDIRIZZO,:CITTA)
+               END-EXEC
+               DISPLAY "ESEGUITO INSERIMENTO CASAEDITRICE "
+               IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME
+           END-IF.
+      *    RESTITUISCE AL CHIAMANTE, NELLO STESSO CAMPO CONTEGGIO USATO**
+      *    DAL CONTROLLO DI CANCELLAZIONE, SE L'INSERIMENTO E' STATO****
+      *    RIFIUTATO PER DOPPIONE (NON ZERO = RIFIUTATO)*****************
+           MOVE DB-CASA-DUPLICATI TO LS-CONTEGGIO-LIBRI.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************VERIFICA DOPPIONI DI NOME/CITTA**************
+      ******************************************************************
+      **CONFRONTA NOME E CITTA' IGNORANDO MAIUSCOLE/MINUSCOLE E SPAZI**
+      **DI TESTA/CODA, PER INTERCETTARE CASE EDITRICE GIA' PRESENTI****
+      **MA REGISTRATE CON GRAFIA DIVERSA (ES. "MONDADORI"/"Mondadori")*
+           VERIFICADOPPIONECASAEDITRICE.
+           MOVE ZERO TO DB-CASA-DUPLICATI
            EXEC SQL
-               INSERT INTO CASAEDITRICE(NOME,INDIRIZZO,CITTA) 
-               VALUES (:NOME,:INDIRIZZO,:CITTA)
+               SELECT COUNT(*) INTO :DB-CASA-DUPLICATI
+               FROM CASAEDITRICE
+               WHERE UPPER(TRIM(NOME)) = UPPER(TRIM(:NOME))
+               AND UPPER(TRIM(CITTA)) = UPPER(TRIM(:CITTA))
            END-EXEC.
-           DISPLAY "ESEGUITO INSERIMENTO CASAEDITRICE "
-           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME STOP RUN
+
+
+      ******************************************************************
+      **************AGGIORNA LA CASA EDITRICE***************************
+      ******************************************************************
+      ******************************************************************
+           UPDATECASAEDITRICE.
+           MOVE LS-RECORD TO RECORDCASAEDITRICE
+           EXEC SQL
+               UPDATE CASAEDITRICE
+               SET NOME = TRIM(:NOME),
+                   INDIRIZZO = TRIM(:INDIRIZZO),
+                   CITTA = TRIM(:CITTA)
+               WHERE CODICE_CASA = :CODICE
+           END-EXEC.
+           DISPLAY "ESEGUITO AGGIORNAMENTO CASAEDITRICE "
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
            EXIT PROGRAM.
 
 
@@ -148,6 +202,45 @@
            EXIT PROGRAM.
            
       
+      ******************************************************************
+      **************VERIFICA LIBRI DIPENDENTI DA UNA CASA EDITRICE******
+      ******************************************************************
+      ******************************************************************
+           CONTROLLALIBRIDIPENDENTI.
+           MOVE LS-RECORD TO RECORDCASAEDITRICE
+           MOVE ZERO TO VALUESTABLE
+           EXEC SQL
+               SELECT COUNT(*) INTO :VALUESTABLE
+               FROM LIBRO WHERE CODICECASAEDITRICE = :CODICE
+           END-EXEC.
+           IF VALUESTABLE NOT = ZERO
+               EXEC SQL
+                   DECLARE CASA_CURSOR CURSOR FOR
+                   SELECT TITOLO FROM LIBRO
+                   WHERE CODICECASAEDITRICE = :CODICE
+               END-EXEC
+               EXEC SQL
+               OPEN CASA_CURSOR
+               END-EXEC
+
+               EXEC SQL
+                   FETCH CASA_CURSOR INTO :DB-TITOLO-DIPENDENTE
+               END-EXEC
+               DISPLAY "LIBRI LEGATI A QUESTA CASA EDITRICE:"
+               PERFORM UNTIL SQLCODE NOT = 0
+                   DISPLAY "  - " DB-TITOLO-DIPENDENTE
+                   EXEC SQL
+                       FETCH CASA_CURSOR INTO :DB-TITOLO-DIPENDENTE
+                   END-EXEC
+               END-PERFORM
+               EXEC SQL
+               CLOSE CASA_CURSOR
+               END-EXEC
+           END-IF.
+           MOVE RECORDCASAEDITRICE TO LS-RECORD
+           MOVE VALUESTABLE TO LS-CONTEGGIO-LIBRI
+           EXIT PROGRAM.
+
       ******************************************************************
       **************ELIMINA LA CASA EDITRICE****************************
       ******************************************************************
@@ -158,27 +251,46 @@
                DELETE FROM CASAEDITRICE  WHERE CODICE_CASA = :CODICE
            END-EXEC.
            DISPLAY "RIMOZIONE ESEGUITA CASA EDITRICE"
-           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME STOP RUN.
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
            EXIT PROGRAM.
 
 
 
            ERROR-RUNTIME.
+               MOVE SQLCODE TO DB-CODICE-SQL-ORIGINALE
                DISPLAY "*********SQL ERROR***********"
-               EVALUATE SQLCODE
+               EVALUATE DB-CODICE-SQL-ORIGINALE
                  WHEN +10
                       DISPLAY "RECORD NOT FOUND"
+                      MOVE "RECORD NOT FOUND" TO DB-ERR-MESSAGGIO
                  WHEN -01
                       DISPLAY "CONNESSIONE FALLITA"
+                      MOVE "CONNESSIONE FALLITA" TO DB-ERR-MESSAGGIO
                  WHEN -20
                       DISPLAY "INTERNAL ERROR"
+                      MOVE "INTERNAL ERROR" TO DB-ERR-MESSAGGIO
                  WHEN -30
                       DISPLAY "ERRORE POSTGRES"
                       DISPLAY "ERRCODE: " SQLSTATE
                       DISPLAY SQLERRMC
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
                  WHEN OTHER
                       DISPLAY "ERRORE SCONOSCIUTO"
                       DISPLAY "ERRCODE: " SQLSTATE
                       DISPLAY SQLERRMC
-           STOP RUN.
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
+               END-EVALUATE
+      *    REGISTRA L'ERRORE NELLA TABELLA ERRORLOG PER L'AUDIT*********
+               EXEC SQL
+                   INSERT INTO ERRORLOG
+                   (PROGRAMMA, CODICE_SQL, MESSAGGIO)
+                   VALUES ('CASAEDITRICE', :DB-CODICE-SQL-ORIGINALE,
+                   :DB-ERR-MESSAGGIO)
+               END-EXEC
+      *    SOLO UN GUASTO DI CONNESSIONE E' IRRECUPERABILE: GLI ALTRI**
+      *    ERRORI RESTITUISCONO IL CONTROLLO AL MENU CHIAMANTE*********
+               IF DB-CODICE-SQL-ORIGINALE = -01
+                   STOP RUN
+               END-IF
+               EXIT PROGRAM.
 
