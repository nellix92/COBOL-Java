@@ -4,25 +4,46 @@
        DATA DIVISION.
            
            WORKING-STORAGE SECTION.
-           01 VALUESTABLE PIC  9(5) VALUE ZERO. 
+           01 VALUESTABLE PIC  9(5) VALUE ZERO.
            01 WS-CREDENZIALI.
                05 WS-USERNAME PIC X(50) VALUE SPACE.
-               05 WS-PASSWORD PIC X(50) VALUE SPACE.
+               05 WS-PSWD PIC X(50) VALUE SPACE.
                05 WS-COGNOME PIC X(50) VALUE SPACE.
                05 WS-NOME PIC X(50) VALUE SPACE.
                05 WS-INDIRIZZO PIC X(100) VALUE SPACE.
+               05 WS-EMAIL PIC X(50) VALUE SPACE.
+               05 WS-DOMANDA-SIC PIC X(100) VALUE SPACE.
+               05 WS-RISPOSTA-SIC PIC X(80) VALUE SPACE.
+               05 WS-CODICE-RESET PIC X(10) VALUE SPACE.
+               05 WS-NUOVA-PSWD PIC X(50) VALUE SPACE.
+           01 WS-MATCH-COUNT PIC 9(5) VALUE ZERO.
+           01 WS-AUDITLOG.
+               05 WS-AUDIT-TABELLA    PIC X(30).
+               05 WS-AUDIT-OPERAZIONE PIC X(10).
+               05 WS-AUDIT-CHIAVE     PIC X(100).
+               05 WS-AUDIT-USERNAME   PIC X(50).
 
       *****************************************************************
       *****************INIZIO DEI COMANDI SQL**************************
       *****************************************************************
            EXEC SQL BEGIN DECLARE SECTION END-EXEC.
            01 DBNAME                PIC X(30) VALUE SPACE.
-           01 USERNAME              PIC X(50) VALUE SPACE.
-           01 PASSWORD              PIC X(50) VALUE SPACE.
-           
+           01 DB-USERNAME           PIC X(50) VALUE SPACE.
+           01 DB-PSWD               PIC X(50) VALUE SPACE.
+           01 DB-RISPOSTA-SIC       PIC X(80) VALUE SPACE.
+           01 DB-CODICE-RESET       PIC X(10) VALUE SPACE.
+           01 DB-NUOVA-PSWD         PIC X(50) VALUE SPACE.
+           01 DB-DOMANDA-SIC        PIC X(100) VALUE SPACE.
+           01 DB-EMAIL              PIC X(50) VALUE SPACE.
+           01 DB-TENTATIVI          PIC 9(3) VALUE ZERO.
+           01 DB-APPROVATO          PIC X(1) VALUE SPACE.
+           01 DB-ATTIVO             PIC X(1) VALUE SPACE.
+
            01 RECORDRUOLO.
                05 RUOLO PIC X(30).
                05 DESCRIZIONE PIC X(100).
+           01 DB-CODICE-SQL-ORIGINALE PIC S9(9) VALUE ZERO.
+           01 DB-ERR-MESSAGGIO PIC X(200) VALUE SPACE.
            EXEC SQL END DECLARE SECTION END-EXEC.
       *****************************************************************
       ********************INCLUDO SQLCA********************************
@@ -33,16 +54,26 @@
            LINKAGE SECTION.
            01 LS-TYPE.
               05 LS-OPERAZIONE1 PIC X(1).
-           01 LS-RECORD PIC X(500).
+           01 LS-RECORD.
+               05 LS-USERNAME PIC X(50).
+               05 LS-PSWD PIC X(50).
+               05 LS-COGNOME PIC X(50).
+               05 LS-NOME PIC X(50).
+               05 LS-INDIRIZZO PIC X(100).
+               05 LS-EMAIL PIC X(50).
+               05 LS-DOMANDA-SIC PIC X(100).
+               05 LS-RISPOSTA-SIC PIC X(80).
+               05 LS-CODICE-RESET PIC X(10).
+               05 LS-NUOVA-PSWD PIC X(50).
            01 LS-REPLY PIC X(1).
-           
-           
+
+
        PROCEDURE DIVISION USING LS-TYPE,LS-RECORD,LS-REPLY.
            MAIN.
            EVALUATE TRUE
             WHEN LS-OPERAZIONE1='c'
                PERFORM CONNECTIONTODB
-               PERFORM CREATEALLTABLES
+               PERFORM CREATEALLTABLESIFNEEDED
             WHEN LS-OPERAZIONE1 ='l'
                PERFORM LOGIN
             WHEN LS-OPERAZIONE1='q'
@@ -51,6 +82,9 @@
             WHEN LS-OPERAZIONE1='r'
                  PERFORM REGISTRAZIONE
                  EXIT PROGRAM
+            WHEN LS-OPERAZIONE1='v'
+                 PERFORM RESETPASSWORD
+                 EXIT PROGRAM
             END-EVALUATE.
            EXIT PROGRAM.
 
@@ -61,38 +95,119 @@
            CONNECTIONTODB.
            DISPLAY "Connessione alla biblioteca virtuale...".
            MOVE "biblioteca_db@db"        TO DBNAME
-           MOVE "postgres"        TO USERNAME
-           MOVE SPACE              TO PASSWORD
+           MOVE "postgres"        TO DB-USERNAME
+           MOVE SPACE              TO DB-PSWD
            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWORD USING :DBNAME
+               CONNECT :DB-USERNAME IDENTIFIED BY :DB-PSWD USING :DBNAME
            END-EXEC.
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME STOP RUN.       
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.       
            DISPLAY "Sei connesso nella biblioteca virtuale.".
 
 
            LOGIN.
            MOVE LS-RECORD TO WS-CREDENZIALI
+           MOVE WS-USERNAME TO DB-USERNAME
+           MOVE WS-PSWD TO DB-PSWD
+      ******************************************************************
+      ************CONTROLLA SE L'ACCOUNT E' TEMPORANEAMENTE BLOCCATO****
+      ******************************************************************
+           EXEC SQL
+               SELECT COUNT(*) INTO :VALUESTABLE FROM UTENTE
+               WHERE USERNAME=TRIM(:DB-USERNAME) AND
+               BLOCCATO_FINO IS NOT NULL AND
+               BLOCCATO_FINO > CURRENT_TIMESTAMP
+           END-EXEC
+           IF VALUESTABLE NOT = ZERO THEN
+               MOVE 'b' TO LS-REPLY
+           ELSE
       ******************************************************************
       ************CONTA UTENTI CON LA STESSA PASSWORD E NOME************
       ******************************************************************
-
            EXEC SQL
                SELECT COUNT(*) INTO :VALUESTABLE FROM UTENTE
-               WHERE USERNAME=TRIM(:WS-USERNAME) AND 
-               PASSWORD=TRIM(:WS-PASSWORD)
-           END-EXEC    
+               WHERE USERNAME=TRIM(:DB-USERNAME) AND
+               PASSWORD=TRIM(:DB-PSWD)
+           END-EXEC
       ******************************************************************
       *******SE IL VALORE E' DIVERSO DA ZERO****************************
       *******L'ACCESSO E' ESEGUITO**************************************
-      ****************************************************************** 
+      ******************************************************************
            IF VALUESTABLE = ZERO THEN
-               
+
                MOVE 'n' TO LS-REPLY
                DISPLAY "ACCESSO NON ESEGUITO"
+               PERFORM REGISTRATENTATIVOFALLITO
+               MOVE 'LOGIN_FAIL' TO WS-AUDIT-OPERAZIONE
+               PERFORM REGISTRA-AUDIT-LOGIN
 
            ELSE
-               MOVE 'y' TO LS-REPLY
-           END-IF.      
+               MOVE SPACE TO DB-ATTIVO
+               EXEC SQL
+                   SELECT ATTIVO INTO :DB-ATTIVO FROM UTENTE
+                   WHERE USERNAME=TRIM(:DB-USERNAME)
+               END-EXEC
+               IF DB-ATTIVO = 'N' THEN
+                   MOVE 'd' TO LS-REPLY
+                   MOVE 'LOGIN_DIS' TO WS-AUDIT-OPERAZIONE
+                   PERFORM REGISTRA-AUDIT-LOGIN
+               ELSE
+               MOVE SPACE TO DB-APPROVATO
+               EXEC SQL
+                   SELECT APPROVATO INTO :DB-APPROVATO FROM UTENTE
+                   WHERE USERNAME=TRIM(:DB-USERNAME)
+               END-EXEC
+               IF DB-APPROVATO = 'N' THEN
+                   MOVE 'p' TO LS-REPLY
+                   MOVE 'LOGIN_PEND' TO WS-AUDIT-OPERAZIONE
+                   PERFORM REGISTRA-AUDIT-LOGIN
+               ELSE
+                   MOVE 'y' TO LS-REPLY
+                   PERFORM AZZERATENTATIVI
+                   MOVE 'LOGIN' TO WS-AUDIT-OPERAZIONE
+                   PERFORM REGISTRA-AUDIT-LOGIN
+               END-IF
+               END-IF
+           END-IF
+           END-IF.
+
+      ******************************************************************
+      **********REGISTRA UN ACCESSO NEL LOG DI AUDIT********************
+      ******************************************************************
+           REGISTRA-AUDIT-LOGIN.
+           MOVE 'UTENTE' TO WS-AUDIT-TABELLA
+           MOVE DB-USERNAME TO WS-AUDIT-CHIAVE
+           MOVE DB-USERNAME TO WS-AUDIT-USERNAME
+           CALL 'AUDITLOG' USING 'a', WS-AUDITLOG.
+
+      ******************************************************************
+      **********INCREMENTA I TENTATIVI FALLITI E BLOCCA L'ACCOUNT*******
+      ******************************************************************
+           REGISTRATENTATIVOFALLITO.
+           EXEC SQL
+               UPDATE UTENTE SET TENTATIVI_FALLITI = TENTATIVI_FALLITI+1
+               WHERE USERNAME = TRIM(:DB-USERNAME)
+           END-EXEC
+           EXEC SQL
+               SELECT TENTATIVI_FALLITI INTO :DB-TENTATIVI FROM UTENTE
+               WHERE USERNAME = TRIM(:DB-USERNAME)
+           END-EXEC
+           IF DB-TENTATIVI NOT < 5 THEN
+               EXEC SQL
+                   UPDATE UTENTE SET BLOCCATO_FINO =
+                   CURRENT_TIMESTAMP + INTERVAL '15 MINUTES'
+                   WHERE USERNAME = TRIM(:DB-USERNAME)
+               END-EXEC
+           END-IF.
+
+      ******************************************************************
+      **********AZZERA I TENTATIVI FALLITI DOPO UN ACCESSO RIUSCITO*****
+      ******************************************************************
+           AZZERATENTATIVI.
+           EXEC SQL
+               UPDATE UTENTE SET TENTATIVI_FALLITI = 0,
+               BLOCCATO_FINO = NULL
+               WHERE USERNAME = TRIM(:DB-USERNAME)
+           END-EXEC.
 
 
            
@@ -100,12 +215,43 @@
       *******CREA TUTTE LA TABELLE**************************************
       ******************************************************************     
 
+      ******************************************************************
+      *******SALTA LA DDL SE LO SCHEMA E' GIA' STATO INIZIALIZZATO******
+      ******************************************************************
+           CREATEALLTABLESIFNEEDED.
+           EXEC SQL
+               SELECT COUNT(*) INTO :VALUESTABLE FROM PG_TABLES
+               WHERE TABLENAME = 'ruolo'
+           END-EXEC.
+           IF VALUESTABLE = ZERO THEN
+               PERFORM CREATEALLTABLES
+           ELSE
+               DISPLAY "SCHEMA GIA' INIZIALIZZATO, SALTO LA DDL"
+               PERFORM SEEDRUOLOPATRON
+           END-IF.
+
+      ******************************************************************
+      **SEMINA IL RUOLO PATRON ANCHE SU UNO SCHEMA PREESISTENTE*********
+      ******************************************************************
+           SEEDRUOLOPATRON.
+           EXEC SQL
+               INSERT INTO RUOLO (RUOLO, DESCRIZIONE)
+               SELECT 'PATRON', 'Utente autoregistrato'
+               WHERE NOT EXISTS
+                   (SELECT 1 FROM RUOLO WHERE RUOLO = 'PATRON')
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+
            CREATEALLTABLES.
            PERFORM CREATETABLERUOLO.
            PERFORM CREATETABLECASAEDITRICE.
+           PERFORM CREATETABLESEDE.
            PERFORM CREATETABLEUTENTE.
            PERFORM CREATETABLELIBRO.
            PERFORM CREATETABLEPRENOTAZIONE.
+           PERFORM CREATETABLEAUDITLOG.
+           PERFORM CREATETABLENOTIFICA.
+           PERFORM CREATETABLEERRORLOG.
 
       ******************************************************************
       **************REGISTRAZIONE**************************************
@@ -114,16 +260,69 @@
            REGISTRAZIONE.
            MOVE LS-RECORD TO WS-CREDENZIALI
            DISPLAY WS-USERNAME
+           MOVE WS-USERNAME TO DB-USERNAME
            EXEC SQL
-           INSERT INTO 
-           UTENTE(USERNAME,PASSWORD,NOME,COGNOME,INDIRIZZO,RUOLO) 
-           VALUES  (TRIM(:WS-USERNAME), TRIM(:WS-PASSWORD),
-           TRIM(:WS-COGNOME), TRIM(:WS-NOME),
-           :WS-INDIRIZZO,'OPERATORE')
+               SELECT COUNT(*) INTO :VALUESTABLE FROM UTENTE
+               WHERE USERNAME = TRIM(:DB-USERNAME)
            END-EXEC
-           MOVE 'y' TO LS-REPLY
-           DISPLAY "STO PROVANDO A REGISTRARE..."
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME STOP RUN
+           IF VALUESTABLE NOT = ZERO THEN
+               MOVE 'e' TO LS-REPLY
+           ELSE
+               MOVE WS-PSWD TO DB-PSWD
+               MOVE WS-DOMANDA-SIC TO DB-DOMANDA-SIC
+               MOVE WS-RISPOSTA-SIC TO DB-RISPOSTA-SIC
+               MOVE WS-EMAIL TO DB-EMAIL
+               EXEC SQL
+               INSERT INTO
+               UTENTE(USERNAME,PASSWORD,NOME,COGNOME,INDIRIZZO,RUOLO,
+               DOMANDA_SICUREZZA,RISPOSTA_SICUREZZA,APPROVATO,EMAIL)
+               VALUES  (TRIM(:DB-USERNAME), TRIM(:DB-PSWD),
+               TRIM(:WS-COGNOME), TRIM(:WS-NOME),
+               :WS-INDIRIZZO,'PATRON',
+               TRIM(:DB-DOMANDA-SIC), TRIM(:DB-RISPOSTA-SIC),'N',
+               TRIM(:DB-EMAIL))
+               END-EXEC
+               MOVE 'y' TO LS-REPLY
+               DISPLAY "STO PROVANDO A REGISTRARE..."
+               IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME
+           END-IF.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************RECUPERO PASSWORD DIMENTICATA***********************
+      ******************************************************************
+
+           RESETPASSWORD.
+           MOVE LS-RECORD TO WS-CREDENZIALI
+           MOVE WS-USERNAME TO DB-USERNAME
+           MOVE WS-NUOVA-PSWD TO DB-NUOVA-PSWD
+           MOVE 'n' TO LS-REPLY
+           IF WS-CODICE-RESET NOT = SPACE THEN
+               MOVE WS-CODICE-RESET TO DB-CODICE-RESET
+               EXEC SQL
+                   SELECT COUNT(*) INTO :VALUESTABLE FROM UTENTE
+                   WHERE USERNAME=TRIM(:DB-USERNAME) AND
+                   CODICE_RESET=TRIM(:DB-CODICE-RESET) AND
+                   RESET_SCADENZA >= CURRENT_TIMESTAMP
+               END-EXEC
+           ELSE
+               MOVE WS-RISPOSTA-SIC TO DB-RISPOSTA-SIC
+               EXEC SQL
+                   SELECT COUNT(*) INTO :VALUESTABLE FROM UTENTE
+                   WHERE USERNAME=TRIM(:DB-USERNAME) AND
+                   UPPER(TRIM(RISPOSTA_SICUREZZA)) =
+                   UPPER(TRIM(:DB-RISPOSTA-SIC))
+               END-EXEC
+           END-IF
+           IF VALUESTABLE NOT = ZERO THEN
+               EXEC SQL
+                   UPDATE UTENTE SET PASSWORD = TRIM(:DB-NUOVA-PSWD),
+                   CODICE_RESET = NULL, RESET_SCADENZA = NULL,
+                   TENTATIVI_FALLITI = 0, BLOCCATO_FINO = NULL
+                   WHERE USERNAME = TRIM(:DB-USERNAME)
+               END-EXEC
+               MOVE 'y' TO LS-REPLY
+           END-IF.
            EXIT PROGRAM.
 
 
@@ -135,7 +334,7 @@
                DESCRIZIONE VARCHAR(100)
            )          
            END-EXEC.
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME STOP RUN.    
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.    
            DISPLAY "TABLE CREATED"
       ***************CHECK IF THE TABLE IS EMPTY************************   
            EXEC SQL
@@ -143,7 +342,7 @@
            END-EXEC.
            
            
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME STOP RUN. 
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME. 
            DISPLAY "DONETHECOUNT"  
            IF VALUESTABLE = ZERO THEN
       ******************INSERISCE I RUOLI******************************
@@ -157,9 +356,13 @@
                    ('AMMINISTRATORE', 'Ha permessi amministrativi')
                END-EXEC
                EXEC SQL
-               INSERT INTO RUOLO (RUOLO, DESCRIZIONE) VALUES 
+               INSERT INTO RUOLO (RUOLO, DESCRIZIONE) VALUES
                    ('OPERATORE', 'Ha permessi operativi')
                END-EXEC
+               EXEC SQL
+               INSERT INTO RUOLO (RUOLO, DESCRIZIONE) VALUES
+                   ('PATRON', 'Utente autoregistrato')
+               END-EXEC
            END-IF.
            
            
@@ -177,6 +380,19 @@
            END-EXEC.
 
 
+      ***************CREATE TABLE SEDE IF NOT EXISTS*********************
+           CREATETABLESEDE.
+           EXEC SQL
+           CREATE TABLE IF NOT EXISTS SEDE (
+               CODICE_SEDE SERIAL PRIMARY KEY,
+               NOME VARCHAR(100),
+               INDIRIZZO VARCHAR(100),
+               CITTA VARCHAR(50)
+           )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+
+
            CREATETABLEUTENTE.
       ***************CREATE TABLE UTENTE IF NOT EXISTS*******************
            EXEC SQL
@@ -187,27 +403,75 @@
                COGNOME VARCHAR(50),  
                INDIRIZZO VARCHAR(100),   
                RUOLO VARCHAR(20),
-               CONSTRAINT "fk_ruolo" FOREIGN KEY(RUOLO) 
+               CONSTRAINT "fk_ruolo" FOREIGN KEY(RUOLO)
                REFERENCES RUOLO(RUOLO)
            )
            END-EXEC
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME STOP RUN.    
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
            DISPLAY "TABLE CREATED"
-      ***************CHECK IF THE TABLE IS EMPTY************************   
+      ***************AGGIUNGE LE COLONNE PER IL RECUPERO PASSWORD*******
+           EXEC SQL
+               ALTER TABLE UTENTE
+               ADD COLUMN IF NOT EXISTS DOMANDA_SICUREZZA VARCHAR(100),
+               ADD COLUMN IF NOT EXISTS RISPOSTA_SICUREZZA VARCHAR(80),
+               ADD COLUMN IF NOT EXISTS CODICE_RESET VARCHAR(10),
+               ADD COLUMN IF NOT EXISTS RESET_SCADENZA TIMESTAMP
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+      ***************AGGIUNGE LE COLONNE PER IL BLOCCO ACCOUNT**********
+           EXEC SQL
+               ALTER TABLE UTENTE
+               ADD COLUMN IF NOT EXISTS TENTATIVI_FALLITI INT DEFAULT 0,
+               ADD COLUMN IF NOT EXISTS BLOCCATO_FINO TIMESTAMP
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+      ***************AGGIUNGE LA COLONNA PER L'APPROVAZIONE**************
+           EXEC SQL
+               ALTER TABLE UTENTE
+               ADD COLUMN IF NOT EXISTS APPROVATO CHAR(1) DEFAULT 'S'
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+      ***************AGGIUNGE LA COLONNA PER LE NOTIFICHE VIA EMAIL******
+           EXEC SQL
+               ALTER TABLE UTENTE
+               ADD COLUMN IF NOT EXISTS EMAIL VARCHAR(50)
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+      ***************AGGIUNGE LA COLONNA PER LA DISATTIVAZIONE***********
+           EXEC SQL
+               ALTER TABLE UTENTE
+               ADD COLUMN IF NOT EXISTS ATTIVO CHAR(1) DEFAULT 'S'
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+      ***************AGGIUNGE LA COLONNA PER LE MULTE DI RITARDO*********
+           EXEC SQL
+               ALTER TABLE UTENTE
+               ADD COLUMN IF NOT EXISTS MULTA NUMERIC(8,2) DEFAULT 0
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+      ***************AGGIUNGE LE COLONNE PER LA TESSERA SOCIO************
+           EXEC SQL
+               ALTER TABLE UTENTE
+               ADD COLUMN IF NOT EXISTS TESSERA_EMESSA_IL DATE,
+               ADD COLUMN IF NOT EXISTS TESSERA_SCADENZA DATE
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+      ***************CHECK IF THE TABLE IS EMPTY************************
            EXEC SQL
            SELECT COUNT(*) INTO :VALUESTABLE FROM UTENTE
            END-EXEC.
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME STOP RUN.    
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.    
       ***************INSERT A SUPERADMIN********************************   
 
            IF VALUESTABLE = ZERO THEN
                EXEC SQL
-                   INSERT INTO UTENTE 
+                   INSERT INTO UTENTE
+                   (USERNAME,PASSWORD,NOME,COGNOME,INDIRIZZO,RUOLO)
                    VALUES ('Admin','Password','Matteo','Sintini',
                    'Lazio','SUPERAMMINISTRATORE')
                END-EXEC
                 IF SQLCODE NOT = ZERO 
-                PERFORM ERROR-RUNTIME STOP RUN    
+                PERFORM ERROR-RUNTIME    
            END-IF.
            
 
@@ -224,8 +488,28 @@
                       FOREIGN KEY(CODICECASAEDITRICE) 
                       REFERENCES CASAEDITRICE(CODICE_CASA)
                   )        
-           END-EXEC.  
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME STOP RUN.
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+      ***************AGGIUNGE LE COLONNE PER LA GIACENZA COPIE**********
+           EXEC SQL
+               ALTER TABLE LIBRO
+               ADD COLUMN IF NOT EXISTS TOTALE_COPIE INT DEFAULT 1,
+               ADD COLUMN IF NOT EXISTS COPIE_DISPONIBILI INT DEFAULT 1
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+      ***************AGGIUNGE LA COLONNA PER IL GENERE*******************
+           EXEC SQL
+               ALTER TABLE LIBRO
+               ADD COLUMN IF NOT EXISTS GENERE VARCHAR(50) DEFAULT ' '
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+      ***************AGGIUNGE LA COLONNA PER LA SEDE DI APPARTENENZA****
+           EXEC SQL
+               ALTER TABLE LIBRO
+               ADD COLUMN IF NOT EXISTS CODICE_SEDE INT
+               REFERENCES SEDE(CODICE_SEDE)
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
       ***************CREATE TABLE PRENOTAZIONE IF NOT EXISTS**********
            CREATETABLEPRENOTAZIONE.
            EXEC SQL
@@ -234,25 +518,79 @@
                       USERNAME VARCHAR(50),
                       DATA_PRENOTAZIONE CHAR(10),
                       PRIMARY KEY (ISBN, username),
-                      CONSTRAINT "FK_LIBRO" FOREIGN KEY(ISBN) 
+                      CONSTRAINT "FK_LIBRO" FOREIGN KEY(ISBN)
                       REFERENCES LIBRO(ISBN),
                       CONSTRAINT "FK_USER" FOREIGN KEY(USERNAME)
                       REFERENCES UTENTE(USERNAME)
                )
            END-EXEC.
-           
-           
+      ***************AGGIUNGE LE COLONNE PER LA RESTITUZIONE***********
+           EXEC SQL
+               ALTER TABLE PRENOTAZIONE
+               ADD COLUMN IF NOT EXISTS STATO
+               VARCHAR(20) DEFAULT 'PRENOTATO',
+               ADD COLUMN IF NOT EXISTS DATA_RESTITUZIONE CHAR(10)
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+      ***************AGGIUNGE LA COLONNA PER LA CODA DI ATTESA**********
+           EXEC SQL
+               ALTER TABLE PRENOTAZIONE
+               ADD COLUMN IF NOT EXISTS POSIZIONE_CODA INT DEFAULT 0
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+      ***************AGGIUNGE LA COLONNA PER IL CONTEGGIO RINNOVI*******
+           EXEC SQL
+               ALTER TABLE PRENOTAZIONE
+               ADD COLUMN IF NOT EXISTS NUMERO_RINNOVI INT DEFAULT 0
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+      ***************CREATE TABLE AUDITLOG IF NOT EXISTS***************
+           CREATETABLEAUDITLOG.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS AUDITLOG (
+                      ID SERIAL PRIMARY KEY,
+                      TABELLA VARCHAR(30),
+                      OPERAZIONE VARCHAR(10),
+                      CHIAVE VARCHAR(100),
+                      USERNAME VARCHAR(50),
+                      DATA_ORA TIMESTAMP DEFAULT CURRENT_TIMESTAMP
+               )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
 
-      
+      ***************CREATE TABLE NOTIFICA IF NOT EXISTS*****************
+           CREATETABLENOTIFICA.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS NOTIFICA (
+                      ID SERIAL PRIMARY KEY,
+                      USERNAME VARCHAR(50),
+                      EMAIL VARCHAR(50),
+                      MESSAGGIO VARCHAR(200),
+                      DATA_ORA TIMESTAMP DEFAULT CURRENT_TIMESTAMP
+               )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
 
+      ***************CREATE TABLE ERRORLOG IF NOT EXISTS*****************
+           CREATETABLEERRORLOG.
+           EXEC SQL
+               CREATE TABLE IF NOT EXISTS ERRORLOG (
+                      ID SERIAL PRIMARY KEY,
+                      PROGRAMMA VARCHAR(30),
+                      CODICE_SQL INT,
+                      MESSAGGIO VARCHAR(200),
+                      DATA_ORA TIMESTAMP DEFAULT CURRENT_TIMESTAMP
+               )
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
 
            COMMITANDCLOSE.
       ********************COMMIT***************************************
            EXEC SQL COMMIT WORK END-EXEC.
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME STOP RUN.       
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.       
       ****************DISCONNECT***************************************
            EXEC SQL DISCONNECT ALL END-EXEC. 
-           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME STOP RUN.       
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.       
       *********************FINISH***************************************
 
 
@@ -277,23 +615,42 @@
       *****************************************************************
 
            ERROR-RUNTIME.
+               MOVE SQLCODE TO DB-CODICE-SQL-ORIGINALE
                DISPLAY "*********SQL ERROR***********"
-               EVALUATE SQLCODE
+               EVALUATE DB-CODICE-SQL-ORIGINALE
                  WHEN +10
                       DISPLAY "RECORD NOT FOUND"
+                      MOVE "RECORD NOT FOUND" TO DB-ERR-MESSAGGIO
                  WHEN -01
                       DISPLAY "CONNESSIONE FALLITA"
+                      MOVE "CONNESSIONE FALLITA" TO DB-ERR-MESSAGGIO
                  WHEN -20
                       DISPLAY "INTERNAL ERROR"
+                      MOVE "INTERNAL ERROR" TO DB-ERR-MESSAGGIO
                  WHEN -30
                       DISPLAY "ERRORE POSTGRES"
                       DISPLAY "ERRCODE: " SQLSTATE
                       DISPLAY SQLERRMC
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
                  WHEN OTHER
                       DISPLAY "ERRORE SCONOSCIUTO"
                       DISPLAY "ERRCODE: " SQLSTATE
                       DISPLAY SQLERRMC
-           STOP RUN.
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
+               END-EVALUATE
+      *    REGISTRA L'ERRORE NELLA TABELLA ERRORLOG PER L'AUDIT*********
+               EXEC SQL
+                   INSERT INTO ERRORLOG
+                   (PROGRAMMA, CODICE_SQL, MESSAGGIO)
+                   VALUES ('DBUTIL', :DB-CODICE-SQL-ORIGINALE,
+                   :DB-ERR-MESSAGGIO)
+               END-EXEC
+      *    SOLO UN GUASTO DI CONNESSIONE E' IRRECUPERABILE: GLI ALTRI**
+      *    ERRORI RESTITUISCONO IL CONTROLLO AL MENU CHIAMANTE*********
+               IF DB-CODICE-SQL-ORIGINALE = -01
+                   STOP RUN
+               END-IF
+               EXIT PROGRAM.
 
 
 
