@@ -1,196 +1,553 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UTENTE.
-      ******************************************************************
-      **************LIBRERIA PER OPERAZIONE TABELLA*********************
-      ********************UTENTE********************************
-      ******************************************************************
-       AUTHOR. MATTEO.
-       DATA DIVISION.
-           
-           WORKING-STORAGE SECTION.
-           01 VALUESTABLE PIC  9(5) VALUE ZERO. 
-           01 WS-CREDENZIALI.
-               05 WS-USERNAME PIC X(50) VALUE SPACE.
-               05 WS-PASSWORD PIC X(50) VALUE SPACE.
-
-
-      *****************************************************************
-      ***********************TABLE FORMATTING**************************
-      *****************************************************************
-           01  WS-LINE PIC X(146) VALUE ALL "-".
-
-      *****************************************************************
-      *****************HEADER TABLE FORMATTING*************************
-      *****************************************************************
-
-           01  WS-HEADER-COLUMNS.
-                      05 FILLER PIC X(1) VALUE "|".
-                      05 FILLER  PIC X(30) VALUE "USERNAME".
-                      05 FILLER PIC X(1) VALUE "|".
-                      05 FILLER  PIC X(30) VALUE "NOME".
-                      05 FILLER PIC X(1) VALUE "|".
-                      05 FILLER  PIC X(30) VALUE "COGNOME".
-                      05 FILLER PIC X(1) VALUE "|".
-                      05 FILLER  PIC X(30) VALUE "INDIRIZZO".
-                      05 FILLER PIC X(1) VALUE "|".
-                      05 FILLER  PIC X(20) VALUE "RUOLO".
-                      05 FILLER PIC X(1) VALUE "|".
-
-      *****************************************************************
-      **********************TABLE S COLUMNS FORMATTING****************
-      *****************************************************************
-                  01  WS-COLUMNS.
-                      05 FILLER PIC X(1) VALUE "|".
-                      05 WS-COLUMN-1  PIC X(30).
-                      05 FILLER PIC X(1) VALUE "|".
-                      05 WS-COLUMN-2 PIC X(30).
-                      05 FILLER PIC X(1) VALUE "|".
-                      05 WS-COLUMN-3 PIC X(30).
-                      05 FILLER PIC X(1) VALUE "|".
-                      05 WS-COLUMN-4 PIC X(30).
-                      05 FILLER PIC X(1) VALUE "|".
-                      05 WS-COLUMN-5 PIC X(20).
-                      05 FILLER PIC X(1) VALUE "|".
-                      
-      *****************************************************************
-      *****************INIZIO DEI COMANDI SQL**************************
-      *****************************************************************
-                  EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-           01 DBNAME                PIC X(30) VALUE SPACE.
- 
-           01 RECORDUTENTE.
-               05 USERNAME          PIC X(50).
-              
-               05 PASSWORD          PIC X(50).
-               05 NOME              PIC X(50).
-               05 COGNOME           PIC X(50).
-               05 INDIRIZZO         PIC X(100).
-               05 RUOLO             PIC X(20).
-           EXEC SQL END DECLARE SECTION END-EXEC.
-
-      *****************************************************************
-      ********************INCLUDO SQLCA********************************
-      *****************************************************************
-           EXEC SQL INCLUDE SQLCA END-EXEC.
-          
-           LINKAGE SECTION.
-           01 LS-TYPE               PIC X(1).
-           01 LS-RECORD.
-               05 LS-USERNAME       PIC X(50).
-               05 LS-PASSWORD       PIC X(50)
-               05 LS-NOME           PIC X(50).
-               05 LS-COGNOME        PIC X(50).
-               05 LS-INDIRIZZO      PIC X(100).
-               05 LS-RUOLO          PIC X(20).          
-
-           PROCEDURE DIVISION USING LS-TYPE, LS-RECORD.
-           MAIN.
-               EVALUATE LS-TYPE
-                   WHEN 'd'
-                       PERFORM DISPLAYALLUTENTE
-                   WHEN 'i'
-                       PERFORM INSERTUTENTE
-                   WHEN 'r'
-                       PERFORM DELETEUTENTE
-               END-EVALUATE.
-           STOP RUN.
-
-      ******************************************************************
-      **************INSERISCI L'UTENTE*********************************
-      ******************************************************************
-      ******************************************************************
-           INSERTUTENTE.
-           MOVE LS-RECORD TO RECORDUTENTE
-           DISPLAY USERNAME
-           EXEC SQL
-
-            INSERT INTO
-            UTENTE (USERNAME, PASSWORD, NOME, COGNOME, INDIRIZZO, RUOLO) 
-             VALUES 
-            (TRIM(:USERNAME),
-             TRIM(:PASSWORD), TRIM(:NOME), TRIM(:COGNOME)
-            , TRIM(:INDIRIZZO), TRIM(:RUOLO))
-           END-EXEC.
-           DISPLAY "ESEGUITO INSERIMENTO UTENTE"
-           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME STOP RUN.
-           EXIT PROGRAM.
-       
-      ******************************************************************
-      **************MOSTRA GLI UTENTI***********************************
-      ******************************************************************
-      ******************************************************************
-           DISPLAYALLUTENTE.
-               EXEC SQL
-                   DECLARE UTENTE_CURSOR CURSOR FOR
-               SELECT * 
-               FROM UTENTE
-               END-EXEC
-               EXEC SQL
-                   OPEN UTENTE_CURSOR
-               END-EXEC
-           
-               EXEC SQL
-                   FETCH UTENTE_CURSOR INTO :RECORDUTENTE
-               END-EXEC
-
-               DISPLAY WS-LINE
-               DISPLAY WS-HEADER-COLUMNS
-               DISPLAY WS-LINE
-               PERFORM UNTIL SQLCODE NOT = 0
-                   MOVE USERNAME TO WS-COLUMN-1
-                   MOVE NOME TO WS-COLUMN-2
-                   MOVE COGNOME TO WS-COLUMN-3
-                   MOVE INDIRIZZO TO WS-COLUMN-4
-                   MOVE RUOLO TO WS-COLUMN-5
-                    EXEC SQL
-                       FETCH UTENTE_CURSOR INTO :RECORDUTENTE
-                   END-EXEC
-                   DISPLAY WS-COLUMNS
-               END-PERFORM
-               DISPLAY WS-LINE
-
-               EXEC SQL
-                   CLOSE UTENTE_CURSOR
-               END-EXEC
-
-               EXIT PROGRAM.
-
-
-
-      ******************************************************************
-      **************ELIMINA L'UTENTE'****************************
-      ******************************************************************
-      ******************************************************************
-           DELETEUTENTE.
-           MOVE LS-RECORD TO RECORDUTENTE
-           EXEC SQL
-               DELETE FROM UTENTE  WHERE USERNAME = TRIM(:USERNAME)
-           END-EXEC.
-           DISPLAY "RIMOZIONE ESEGUITA CASA EDITRICE"
-           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME STOP RUN.
-           EXIT PROGRAM.
-
-           
-      ******************************************************************
-      **************GESTIONE ERRORI************************************
-      ******************************************************************
-
-
-           ERROR-RUNTIME.
-               DISPLAY "*********SQL ERROR***********"
-               EVALUATE SQLCODE
-                 WHEN +10
-                      DISPLAY "RECORD NOT FOUND"
-                 WHEN -01
-                      DISPLAY "CONNESSIONE FALLITA"
-                 WHEN -20
-                      DISPLAY "INTERNAL ERROR"
-                 WHEN -30
-                      DISPLAY "ERRORE POSTGRES"
-                      DISPLAY "ERRCODE: " SQLSTATE
-                      DISPLAY SQLERRMC
-                 WHEN OTHER
-                      DISPLAY "ERRORE SCONOSCIUTO"
-                      DISPLAY "ERRCODE: " SQLSTATE
-                      DISPLAY SQLERRMC
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UTENTE.
+      ******************************************************************
+      **************LIBRERIA PER OPERAZIONE TABELLA*********************
+      ********************UTENTE********************************
+      ******************************************************************
+       AUTHOR. MATTEO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UTENTI-EXPORT-FILE ASSIGN TO "UTENTIEXPORT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT TESSERA-PRINT-FILE ASSIGN TO "TESSEREPRINT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD UTENTI-EXPORT-FILE.
+           01 UTENTI-EXPORT-RECORD PIC X(300).
+           FD TESSERA-PRINT-FILE.
+           01 TESSERA-PRINT-RECORD PIC X(200).
+
+           WORKING-STORAGE SECTION.
+           01 VALUESTABLE PIC  9(5) VALUE ZERO. 
+           01 WS-CREDENZIALI.
+               05 WS-USERNAME PIC X(50) VALUE SPACE.
+               05 WS-PASSWORD PIC X(50) VALUE SPACE.
+
+
+      *****************************************************************
+      ***********************TABLE FORMATTING**************************
+      *****************************************************************
+           01  WS-LINE PIC X(187) VALUE ALL "-".
+
+      *****************************************************************
+      *****************HEADER TABLE FORMATTING*************************
+      *****************************************************************
+
+           01  WS-HEADER-COLUMNS.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "USERNAME".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "NOME".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "COGNOME".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "INDIRIZZO".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(20) VALUE "RUOLO".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "EMAIL".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(9) VALUE "MULTA".
+                      05 FILLER PIC X(1) VALUE "|".
+
+      *****************************************************************
+      **********************TABLE S COLUMNS FORMATTING****************
+      *****************************************************************
+                  01  WS-COLUMNS.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-1  PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-2 PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-3 PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-4 PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-5 PIC X(20).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-6 PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-7 PIC ZZZZZ9.99.
+                      05 FILLER PIC X(1) VALUE "|".
+
+      *****************************************************************
+      *****************INIZIO DEI COMANDI SQL**************************
+      *****************************************************************
+                  EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01 DBNAME                PIC X(30) VALUE SPACE.
+
+           01 RECORDUTENTE.
+               05 USERNAME          PIC X(50).
+               05 PSWD              PIC X(50).
+               05 NOME              PIC X(50).
+               05 COGNOME           PIC X(50).
+               05 INDIRIZZO         PIC X(100).
+               05 RUOLO             PIC X(20).
+               05 EMAIL             PIC X(50).
+               05 MULTA             PIC 9(6)V99.
+           01 DB-CODICE-RESET       PIC X(10) VALUE SPACE.
+           01 DB-SCADENZA           PIC X(26) VALUE SPACE.
+           01 DB-TESSERA-SCADENZA   PIC X(10) VALUE SPACE.
+           01 DB-CODICE-SQL-ORIGINALE PIC S9(9) VALUE ZERO.
+           01 DB-ERR-MESSAGGIO PIC X(200) VALUE SPACE.
+           01 DB-USERNAME-DUPLICATI PIC 9(5) VALUE ZERO.
+           EXEC SQL END DECLARE SECTION END-EXEC.
+
+      *****************************************************************
+      ********************INCLUDO SQLCA********************************
+      *****************************************************************
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           01 WS-ORA PIC 9(8).
+           01 WS-MULTA-STAMPA PIC ZZZZZ9.99.
+
+           LINKAGE SECTION.
+           01 LS-TYPE.
+               05 LS-OPERAZIONE1    PIC X(1).
+               05 LS-OPERAZIONE2    PIC X(1).
+           01 LS-RECORD.
+               05 LS-USERNAME       PIC X(50).
+               05 LS-PSWD           PIC X(50).
+               05 LS-NOME           PIC X(50).
+               05 LS-COGNOME        PIC X(50).
+               05 LS-INDIRIZZO      PIC X(100).
+               05 LS-RUOLO          PIC X(20).
+               05 LS-EMAIL          PIC X(50).
+               05 LS-MULTA          PIC 9(6)V99.
+               05 LS-CONTEGGIO-DUPLICATI PIC 9(5).
+
+           PROCEDURE DIVISION USING LS-TYPE, LS-RECORD.
+           MAIN.
+               EVALUATE LS-OPERAZIONE1
+                   WHEN 'd'
+                       PERFORM DISPLAYALLUTENTE
+                   WHEN 'i'
+                       PERFORM INSERTUTENTE
+                   WHEN 'r'
+                       PERFORM DELETEUTENTE
+                   WHEN 'z'
+                       PERFORM GENERACODICERESET
+                   WHEN 's'
+                       PERFORM SEARCHBY
+                   WHEN 'x'
+                       PERFORM EXPORTCSVUTENTI
+                   WHEN 'p'
+                       PERFORM DISPLAYPENDENTI
+                   WHEN 'y'
+                       PERFORM APPROVAUTENTE
+                   WHEN 'u'
+                       PERFORM UPDATEPROFILO
+                   WHEN 't'
+                       PERFORM EMETTITESSERA
+                   WHEN 'v'
+                       PERFORM CONTROLLADOPPIONEUSERNAME
+               END-EVALUATE.
+           STOP RUN.
+
+      ******************************************************************
+      **************CERCA UTENTI PER COGNOME O RUOLO********************
+      ******************************************************************
+      ******************************************************************
+           SEARCHBY.
+           EVALUATE LS-OPERAZIONE2
+               WHEN 'c'
+                   PERFORM SEARCHBYCOGNOME
+               WHEN 'r'
+                   PERFORM SEARCHBYRUOLO
+           END-EVALUATE.
+           EXIT PROGRAM.
+
+           SEARCHBYCOGNOME.
+           MOVE LS-RECORD TO RECORDUTENTE
+           EXEC SQL
+               DECLARE UTENTE_COGNOME_CURSOR CURSOR FOR
+               SELECT * FROM UTENTE WHERE COGNOME = TRIM(:COGNOME)
+           END-EXEC
+           EXEC SQL
+               OPEN UTENTE_COGNOME_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH UTENTE_COGNOME_CURSOR INTO :RECORDUTENTE
+           END-EXEC
+
+           DISPLAY WS-LINE
+           DISPLAY WS-HEADER-COLUMNS
+           DISPLAY WS-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE USERNAME TO WS-COLUMN-1
+               MOVE NOME TO WS-COLUMN-2
+               MOVE COGNOME TO WS-COLUMN-3
+               MOVE INDIRIZZO TO WS-COLUMN-4
+               MOVE RUOLO TO WS-COLUMN-5
+               MOVE EMAIL TO WS-COLUMN-6
+               MOVE MULTA TO WS-COLUMN-7
+               EXEC SQL
+                   FETCH UTENTE_COGNOME_CURSOR INTO :RECORDUTENTE
+               END-EXEC
+               DISPLAY WS-COLUMNS
+           END-PERFORM
+           DISPLAY WS-LINE
+
+           EXEC SQL
+               CLOSE UTENTE_COGNOME_CURSOR
+           END-EXEC.
+
+           SEARCHBYRUOLO.
+           MOVE LS-RECORD TO RECORDUTENTE
+           EXEC SQL
+               DECLARE UTENTE_RUOLO_CURSOR CURSOR FOR
+               SELECT * FROM UTENTE WHERE RUOLO = TRIM(:RUOLO)
+           END-EXEC
+           EXEC SQL
+               OPEN UTENTE_RUOLO_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH UTENTE_RUOLO_CURSOR INTO :RECORDUTENTE
+           END-EXEC
+
+           DISPLAY WS-LINE
+           DISPLAY WS-HEADER-COLUMNS
+           DISPLAY WS-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE USERNAME TO WS-COLUMN-1
+               MOVE NOME TO WS-COLUMN-2
+               MOVE COGNOME TO WS-COLUMN-3
+               MOVE INDIRIZZO TO WS-COLUMN-4
+               MOVE RUOLO TO WS-COLUMN-5
+               MOVE EMAIL TO WS-COLUMN-6
+               MOVE MULTA TO WS-COLUMN-7
+               EXEC SQL
+                   FETCH UTENTE_RUOLO_CURSOR INTO :RECORDUTENTE
+               END-EXEC
+               DISPLAY WS-COLUMNS
+           END-PERFORM
+           DISPLAY WS-LINE
+
+           EXEC SQL
+               CLOSE UTENTE_RUOLO_CURSOR
+           END-EXEC.
+
+      ******************************************************************
+      **************INSERISCI L'UTENTE*********************************
+      ******************************************************************
+      ******************************************************************
+           INSERTUTENTE.
+           MOVE LS-RECORD TO RECORDUTENTE
+           DISPLAY USERNAME
+           EXEC SQL
+
+            INSERT INTO
+            UTENTE (USERNAME, PASSWORD, NOME, COGNOME, INDIRIZZO, RUOLO,
+            EMAIL)
+             VALUES
+            (TRIM(:USERNAME),
+             TRIM(:PSWD), TRIM(:NOME), TRIM(:COGNOME)
+            , TRIM(:INDIRIZZO), TRIM(:RUOLO), TRIM(:EMAIL))
+           END-EXEC.
+           DISPLAY "ESEGUITO INSERIMENTO UTENTE"
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************VERIFICA DOPPIONE DI USERNAME************************
+      ******************************************************************
+      **CONTA GLI UTENTI GIA' REGISTRATI CON LO STESSO USERNAME, PER****
+      **CONSENTIRE AL CHIAMANTE DI RIPROPORRE LA SCELTA PRIMA DELL'****
+      **INSERIMENTO VERO E PROPRIO*****************************************
+           CONTROLLADOPPIONEUSERNAME.
+           MOVE LS-RECORD TO RECORDUTENTE
+           MOVE ZERO TO DB-USERNAME-DUPLICATI
+           EXEC SQL
+               SELECT COUNT(*) INTO :DB-USERNAME-DUPLICATI
+               FROM UTENTE
+               WHERE USERNAME = TRIM(:USERNAME)
+           END-EXEC.
+           MOVE DB-USERNAME-DUPLICATI TO LS-CONTEGGIO-DUPLICATI.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************GENERA UN CODICE DI RESET PASSWORD UNA TANTUM*******
+      ******************************************************************
+      ******************************************************************
+           GENERACODICERESET.
+           MOVE LS-RECORD TO RECORDUTENTE
+           ACCEPT WS-ORA FROM TIME
+           MOVE WS-ORA TO DB-CODICE-RESET
+           EXEC SQL
+               UPDATE UTENTE
+               SET CODICE_RESET = TRIM(:DB-CODICE-RESET),
+                   RESET_SCADENZA = CURRENT_TIMESTAMP +
+                   INTERVAL '30 MINUTES'
+               WHERE USERNAME = TRIM(:USERNAME)
+           END-EXEC.
+           DISPLAY "CODICE DI RESET GENERATO: " DB-CODICE-RESET
+           DISPLAY "VALIDO 30 MINUTI - COMUNICALO ALL'UTENTE"
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+           EXIT PROGRAM.
+       
+      ******************************************************************
+      **************MOSTRA GLI UTENTI***********************************
+      ******************************************************************
+      ******************************************************************
+           DISPLAYALLUTENTE.
+               EXEC SQL
+                   DECLARE UTENTE_CURSOR CURSOR FOR
+               SELECT * 
+               FROM UTENTE
+               END-EXEC
+               EXEC SQL
+                   OPEN UTENTE_CURSOR
+               END-EXEC
+           
+               EXEC SQL
+                   FETCH UTENTE_CURSOR INTO :RECORDUTENTE
+               END-EXEC
+
+               DISPLAY WS-LINE
+               DISPLAY WS-HEADER-COLUMNS
+               DISPLAY WS-LINE
+               PERFORM UNTIL SQLCODE NOT = 0
+                   MOVE USERNAME TO WS-COLUMN-1
+                   MOVE NOME TO WS-COLUMN-2
+                   MOVE COGNOME TO WS-COLUMN-3
+                   MOVE INDIRIZZO TO WS-COLUMN-4
+                   MOVE RUOLO TO WS-COLUMN-5
+                   MOVE EMAIL TO WS-COLUMN-6
+                   MOVE MULTA TO WS-COLUMN-7
+                    EXEC SQL
+                       FETCH UTENTE_CURSOR INTO :RECORDUTENTE
+                   END-EXEC
+                   DISPLAY WS-COLUMNS
+               END-PERFORM
+               DISPLAY WS-LINE
+
+               EXEC SQL
+                   CLOSE UTENTE_CURSOR
+               END-EXEC
+
+               EXIT PROGRAM.
+
+      ******************************************************************
+      **************EMETTE LA TESSERA SOCIO CON SCADENZA A 1 ANNO*******
+      ******************************************************************
+      **AGGIORNA LA DATA DI EMISSIONE/SCADENZA SU UTENTE E SCRIVE UN****
+      **RECORD SUL FILE DESTINATO ALLA STAMPANTE TESSERE****************
+           EMETTITESSERA.
+           MOVE LS-RECORD TO RECORDUTENTE
+           EXEC SQL
+               UPDATE UTENTE
+               SET TESSERA_EMESSA_IL = CURRENT_DATE,
+                   TESSERA_SCADENZA =
+                       CURRENT_DATE + INTERVAL '1 YEAR'
+               WHERE USERNAME = TRIM(:USERNAME)
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+           EXEC SQL
+               SELECT NOME, COGNOME,
+                   TO_CHAR(TESSERA_SCADENZA,'DD-MM-YYYY')
+                   INTO :NOME, :COGNOME, :DB-TESSERA-SCADENZA
+               FROM UTENTE WHERE USERNAME = TRIM(:USERNAME)
+           END-EXEC.
+           IF SQLCODE NOT = ZERO PERFORM ERROR-RUNTIME.
+           OPEN EXTEND TESSERA-PRINT-FILE
+           STRING
+               "TESSERA SOCIO" DELIMITED BY SIZE
+               " - USERNAME: " DELIMITED BY SIZE
+               USERNAME DELIMITED BY SPACE
+               " - NOME: " DELIMITED BY SIZE
+               NOME DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               COGNOME DELIMITED BY SPACE
+               " - SCADENZA: " DELIMITED BY SIZE
+               DB-TESSERA-SCADENZA DELIMITED BY SIZE
+               INTO TESSERA-PRINT-RECORD
+           END-STRING
+           WRITE TESSERA-PRINT-RECORD
+           CLOSE TESSERA-PRINT-FILE
+           DISPLAY "TESSERA EMESSA, SCADENZA: " DB-TESSERA-SCADENZA
+           EXIT PROGRAM.
+
+
+      ******************************************************************
+      **************ESPORTA GLI UTENTI IN FORMATO CSV*********************
+      ******************************************************************
+      ******************************************************************
+           EXPORTCSVUTENTI.
+           OPEN OUTPUT UTENTI-EXPORT-FILE
+           MOVE "USERNAME,NOME,COGNOME,INDIRIZZO,RUOLO,EMAIL,MULTA"
+               TO UTENTI-EXPORT-RECORD
+           WRITE UTENTI-EXPORT-RECORD
+           EXEC SQL
+               DECLARE UTENTE_CURSOR CURSOR FOR
+               SELECT *
+               FROM UTENTE
+           END-EXEC
+           EXEC SQL
+               OPEN UTENTE_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH UTENTE_CURSOR INTO :RECORDUTENTE
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE MULTA TO WS-MULTA-STAMPA
+               STRING
+                   USERNAME DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   NOME DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   COGNOME DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   INDIRIZZO DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   RUOLO DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   EMAIL DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   WS-MULTA-STAMPA DELIMITED BY SIZE
+                   INTO UTENTI-EXPORT-RECORD
+               END-STRING
+               WRITE UTENTI-EXPORT-RECORD
+               EXEC SQL
+                   FETCH UTENTE_CURSOR INTO :RECORDUTENTE
+               END-EXEC
+           END-PERFORM
+
+           EXEC SQL
+               CLOSE UTENTE_CURSOR
+           END-EXEC
+           CLOSE UTENTI-EXPORT-FILE
+           DISPLAY "ESPORTAZIONE CSV COMPLETATA: UTENTIEXPORT"
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************MOSTRA LE REGISTRAZIONI IN ATTESA********************
+      ******************************************************************
+      ******************************************************************
+           DISPLAYPENDENTI.
+           EXEC SQL
+               DECLARE PENDENTI_CURSOR CURSOR FOR
+               SELECT * FROM UTENTE WHERE APPROVATO = 'N'
+           END-EXEC
+           EXEC SQL
+               OPEN PENDENTI_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH PENDENTI_CURSOR INTO :RECORDUTENTE
+           END-EXEC
+           DISPLAY WS-LINE
+           DISPLAY WS-HEADER-COLUMNS
+           DISPLAY WS-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE USERNAME TO WS-COLUMN-1
+               MOVE NOME TO WS-COLUMN-2
+               MOVE COGNOME TO WS-COLUMN-3
+               MOVE INDIRIZZO TO WS-COLUMN-4
+               MOVE RUOLO TO WS-COLUMN-5
+               MOVE EMAIL TO WS-COLUMN-6
+               MOVE MULTA TO WS-COLUMN-7
+               EXEC SQL
+                   FETCH PENDENTI_CURSOR INTO :RECORDUTENTE
+               END-EXEC
+               DISPLAY WS-COLUMNS
+           END-PERFORM
+           DISPLAY WS-LINE
+
+           EXEC SQL
+               CLOSE PENDENTI_CURSOR
+           END-EXEC
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************APPROVA UNA REGISTRAZIONE IN ATTESA******************
+      ******************************************************************
+      ******************************************************************
+           APPROVAUTENTE.
+           MOVE LS-RECORD TO RECORDUTENTE
+           EXEC SQL
+               UPDATE UTENTE SET APPROVATO = 'S'
+               WHERE USERNAME = TRIM(:USERNAME)
+           END-EXEC.
+           DISPLAY "UTENTE APPROVATO"
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************AGGIORNA PASSWORD E INDIRIZZO (PROFILO UTENTE)******
+      ******************************************************************
+      ******************************************************************
+           UPDATEPROFILO.
+           MOVE LS-RECORD TO RECORDUTENTE
+           EXEC SQL
+               UPDATE UTENTE
+               SET PASSWORD = TRIM(:PSWD),
+                   INDIRIZZO = TRIM(:INDIRIZZO)
+               WHERE USERNAME = TRIM(:USERNAME)
+           END-EXEC.
+           DISPLAY "PROFILO AGGIORNATO"
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************DISATTIVA L'UTENTE (SOFT DELETE)*******************
+      ******************************************************************
+      ******************************************************************
+           DELETEUTENTE.
+           MOVE LS-RECORD TO RECORDUTENTE
+           EXEC SQL
+               UPDATE UTENTE SET ATTIVO = 'N'
+               WHERE USERNAME = TRIM(:USERNAME)
+           END-EXEC.
+           DISPLAY "UTENTE DISATTIVATO"
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+           EXIT PROGRAM.
+
+           
+      ******************************************************************
+      **************GESTIONE ERRORI************************************
+      ******************************************************************
+
+
+           ERROR-RUNTIME.
+               MOVE SQLCODE TO DB-CODICE-SQL-ORIGINALE
+               DISPLAY "*********SQL ERROR***********"
+               EVALUATE DB-CODICE-SQL-ORIGINALE
+                 WHEN +10
+                      DISPLAY "RECORD NOT FOUND"
+                      MOVE "RECORD NOT FOUND" TO DB-ERR-MESSAGGIO
+                 WHEN -01
+                      DISPLAY "CONNESSIONE FALLITA"
+                      MOVE "CONNESSIONE FALLITA" TO DB-ERR-MESSAGGIO
+                 WHEN -20
+                      DISPLAY "INTERNAL ERROR"
+                      MOVE "INTERNAL ERROR" TO DB-ERR-MESSAGGIO
+                 WHEN -30
+                      DISPLAY "ERRORE POSTGRES"
+                      DISPLAY "ERRCODE: " SQLSTATE
+                      DISPLAY SQLERRMC
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
+                 WHEN OTHER
+                      DISPLAY "ERRORE SCONOSCIUTO"
+                      DISPLAY "ERRCODE: " SQLSTATE
+                      DISPLAY SQLERRMC
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
+               END-EVALUATE
+      *    REGISTRA L'ERRORE NELLA TABELLA ERRORLOG PER L'AUDIT*********
+               EXEC SQL
+                   INSERT INTO ERRORLOG
+                   (PROGRAMMA, CODICE_SQL, MESSAGGIO)
+                   VALUES ('UTENTE', :DB-CODICE-SQL-ORIGINALE,
+                   :DB-ERR-MESSAGGIO)
+               END-EXEC
+      *    SOLO UN GUASTO DI CONNESSIONE E' IRRECUPERABILE: GLI ALTRI**
+      *    ERRORI RESTITUISCONO IL CONTROLLO AL MENU CHIAMANTE*********
+               IF DB-CODICE-SQL-ORIGINALE = -01
+                   STOP RUN
+               END-IF
+               EXIT PROGRAM.
