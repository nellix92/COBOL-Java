@@ -4,20 +4,38 @@
       **************LIBRERIA PER OPERAZIONE TABELLA*********************
       ********************PRENOTAZIONE********************************
       ******************************************************************
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRENOT-EXPORT-FILE ASSIGN TO "PRENOTEXPORT"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
-           
+           FILE SECTION.
+           FD PRENOT-EXPORT-FILE.
+           01 PRENOT-EXPORT-RECORD PIC X(300).
+
            WORKING-STORAGE SECTION.
-           01 VALUESTABLE PIC  9(5) VALUE ZERO. 
+           01 VALUESTABLE PIC  9(5) VALUE ZERO.
+           01 WS-TARIFFA-MULTA-GIORNALIERA PIC 9V99 VALUE 0.50.
+           01 WS-MAX-RINNOVI PIC 9(2) VALUE 3.
            01 WS-CREDENZIALI.
                05 WS-USERNAME PIC X(50) VALUE SPACE.
                05 WS-PASSWORD PIC X(50) VALUE SPACE.
 
+      *****************************************************************
+      **********SCADENZA AUTOMATICA PRENOTAZIONI INATTIVE***************
+      *****************************************************************
+           01 WS-RETENTION-GIORNI-SCADENZA PIC 9(3) VALUE 30.
+           01 WS-FINE-SCADENZA PIC X(1) VALUE 'N'.
+           01 WS-CONTEGGIO-SCADUTE PIC 9(5) VALUE ZERO.
+
 
       *****************************************************************
       ***********************TABLE FORMATTING**************************
       *****************************************************************
-           01  WS-LINE PIC X(125) VALUE ALL "-".
+           01  WS-LINE PIC X(177) VALUE ALL "-".
 
       *****************************************************************
       *****************HEADER TABLE FORMATTING*************************
@@ -31,6 +49,10 @@
                       05 FILLER PIC X(1) VALUE "|".
                       05 FILLER  PIC X(30) VALUE "DATA PRENOTAZIONE".
                       05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(20) VALUE "STATO".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "DATA RESTITUZIONE".
+                      05 FILLER PIC X(1) VALUE "|".
 
       *****************************************************************
       **********************TABLE S COLUMNS FORMATTING****************
@@ -43,8 +65,37 @@
                       05 FILLER PIC X(1) VALUE "|".
                       05 WS-COLUMN-3 PIC X(30).
                       05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-4 PIC X(20).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-COLUMN-5 PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+
+      *****************************************************************
+      ***************REPORT PRENOTAZIONI ARRETRATE FORMATTING**********
+      *****************************************************************
+           01  WS-REPORT-LINE PIC X(106) VALUE ALL "-".
+           01  WS-REPORT-HEADER-COLUMNS.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "ISBN".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "USERNAME".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(30) VALUE "DATA PRENOTAZIONE".
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 FILLER  PIC X(10) VALUE "GG APERTA".
+                      05 FILLER PIC X(1) VALUE "|".
+           01  WS-REPORT-COLUMNS.
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-REPORT-COLUMN-1  PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-REPORT-COLUMN-2  PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-REPORT-COLUMN-3  PIC X(30).
+                      05 FILLER PIC X(1) VALUE "|".
+                      05 WS-REPORT-COLUMN-4  PIC X(10).
+                      05 FILLER PIC X(1) VALUE "|".
+
 
-                      
       *****************************************************************
       *****************INIZIO DEI COMANDI SQL**************************
       *****************************************************************
@@ -55,6 +106,19 @@
                05 ISBN PIC X(13).
                05 USERNAME PIC X(50).
                05 DATA_PRENOTAZIONE PIC X(10).
+               05 STATO PIC X(20).
+               05 DATA_RESTITUZIONE PIC X(10).
+               05 POSIZIONE_CODA PIC 9(5).
+               05 NUMERO_RINNOVI PIC 9(5).
+           01 DB-GIORNI-ARRETRATO PIC 9(5).
+           01 DB-MULTA-CALCOLATA PIC 9(6)V99 VALUE ZERO.
+           01 DB-EMAIL-UTENTE PIC X(50) VALUE SPACE.
+           01 DB-MESSAGGIO-NOTIFICA PIC X(200) VALUE SPACE.
+           01 DB-COPIE-DISPONIBILI PIC 9(5) VALUE ZERO.
+           01 DB-PROSSIMO-USERNAME PIC X(50) VALUE SPACE.
+           01 DB-CODICE-SQL-ORIGINALE PIC S9(9) VALUE ZERO.
+           01 DB-ERR-MESSAGGIO PIC X(200) VALUE SPACE.
+           01 DB-CONTEGGIO-LIBRO PIC 9(5) VALUE ZERO.
            EXEC SQL END DECLARE SECTION END-EXEC.
       *****************************************************************
       ********************INCLUDO SQLCA********************************
@@ -68,7 +132,12 @@
            01 LS-RECORD.
                05 LS-ISBN PIC X(13).
                05 LS-USERNAME PIC X(50).
-               05 LS-DATA_PRENOTAZIONE PIC X(10).       
+               05 LS-DATA_PRENOTAZIONE PIC X(10).
+               05 LS-STATO PIC X(20).
+               05 LS-DATA_RESTITUZIONE PIC X(10).
+               05 LS-CONTEGGIO-APERTE PIC 9(5).
+               05 LS-POSIZIONE-CODA PIC 9(5).
+               05 LS-NUMERO-RINNOVI PIC 9(5).
 
            PROCEDURE DIVISION USING LS-TYPE,LS-RECORD.
            MAIN.
@@ -78,24 +147,510 @@
                PERFORM DISPLAYPRENOTAZIONE
             WHEN 'i'
                PERFORM INSERTPRENOTAZIONE
+            WHEN 'c'
+               PERFORM RESTITUZIONEPRENOTAZIONE
+            WHEN 'r'
+               PERFORM CANCELLAPRENOTAZIONE
+            WHEN 'n'
+               PERFORM RINNOVAPRENOTAZIONE
+            WHEN 'v'
+               PERFORM CONTROLLAPRENOTAZIONIAPERTE
+            WHEN 'g'
+               PERFORM REPORTPRENOTAZIONIARRETRATE
+            WHEN 'x'
+               PERFORM EXPORTCSVPRENOTAZIONI
+            WHEN 'u'
+               PERFORM DISPLAYPRENOTAZIONIUTENTE
+            WHEN 'e'
+               PERFORM SCADENZAPRENOTAZIONI
            END-EVALUATE.
+           EXIT PROGRAM.
+
 
-           
       ******************************************************************
       **************INSERISCI LA CASA EDITRICE**************************
       ******************************************************************
       ******************************************************************
            INSERTPRENOTAZIONE.
            MOVE LS-RECORD TO RECORDPRENOTAZIONE
+           MOVE ZERO TO DB-CONTEGGIO-LIBRO
+           EXEC SQL
+               SELECT COUNT(*) INTO :DB-CONTEGGIO-LIBRO
+               FROM LIBRO WHERE ISBN = TRIM(:ISBN)
+           END-EXEC
+           IF DB-CONTEGGIO-LIBRO = ZERO
+               DISPLAY "ISBN NON PRESENTE A CATALOGO, "
+               "PRENOTAZIONE RIFIUTATA."
+               MOVE RECORDPRENOTAZIONE TO LS-RECORD
+               EXIT PROGRAM
+           END-IF
+           MOVE ZERO TO DB-COPIE-DISPONIBILI
+           EXEC SQL
+               SELECT COPIE_DISPONIBILI INTO :DB-COPIE-DISPONIBILI
+               FROM LIBRO WHERE ISBN = TRIM(:ISBN)
+           END-EXEC
+           IF DB-COPIE-DISPONIBILI > ZERO
+               MOVE 'PRENOTATO' TO STATO
+               MOVE ZERO TO POSIZIONE_CODA
+           ELSE
+               PERFORM PROSSIMAPOSIZIONECODA
+               MOVE 'IN_CODA' TO STATO
+           END-IF
            EXEC SQL
-               INSERT INTO PRENOTAZIONE(ISBN,USERNAME,DATA_PRENOTAZIONE)
+               INSERT INTO
+               PRENOTAZIONE(ISBN,USERNAME,DATA_PRENOTAZIONE,STATO,
+               POSIZIONE_CODA)
                VALUES (TRIM(:ISBN),TRIM(:USERNAME),
-               TRIM(:DATA_PRENOTAZIONE))
+               TRIM(:DATA_PRENOTAZIONE),TRIM(:STATO),:POSIZIONE_CODA)
+           END-EXEC.
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+           IF STATO = 'PRENOTATO'
+               EXEC SQL
+                   UPDATE LIBRO SET
+                   COPIE_DISPONIBILI = COPIE_DISPONIBILI - 1
+                   WHERE ISBN = TRIM(:ISBN) AND COPIE_DISPONIBILI > 0
+               END-EXEC
+               IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME
+               IF SQLERRD(3) = ZERO
+      *    UN'ALTRA PRENOTAZIONE CONCORRENTE HA GIA' PRESO L'ULTIMA
+      *    COPIA TRA LA NOSTRA SELECT E LA NOSTRA UPDATE: RETROCEDI
+      *    QUESTA PRENOTAZIONE IN CODA INVECE DI CONFERMARLA A VUOTO
+                   PERFORM RICONCILIAPRENOTAZIONECONCORRENTE
+               ELSE
+                   DISPLAY "ESEGUITO INSERIMENTO PRENOTAZIONE "
+                   PERFORM NOTIFICACONFERMAPRENOTAZIONE
+               END-IF
+           ELSE
+               DISPLAY "LIBRO NON DISPONIBILE, INSERITO IN CODA ALLA "
+               "POSIZIONE " POSIZIONE_CODA
+               PERFORM NOTIFICAINSERIMENTOCODA
+           END-IF.
+           MOVE RECORDPRENOTAZIONE TO LS-RECORD
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************RISOLVE LA CORSA CRITICA SULL'ULTIMA COPIA**********
+      ******************************************************************
+      **SE L'UPDATE DI COPIE_DISPONIBILI NON HA TOCCATO NESSUNA RIGA****
+      **(SQLERRD(3) = ZERO) UNA PRENOTAZIONE CONCORRENTE HA VINTO LA***
+      **CORSA: LA PRENOTAZIONE APPENA INSERITA VIENE RETROCESSA IN*****
+      **CODA ALLA PRIMA POSIZIONE LIBERA********************************
+           RICONCILIAPRENOTAZIONECONCORRENTE.
+           PERFORM PROSSIMAPOSIZIONECODA
+           MOVE 'IN_CODA' TO STATO
+           EXEC SQL
+               UPDATE PRENOTAZIONE
+               SET STATO = 'IN_CODA', POSIZIONE_CODA = :POSIZIONE_CODA
+               WHERE ISBN = TRIM(:ISBN) AND USERNAME = TRIM(:USERNAME)
+               AND STATO = 'PRENOTATO'
+           END-EXEC.
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+           DISPLAY "LIBRO NON PIU' DISPONIBILE, INSERITO IN CODA ALLA "
+           "POSIZIONE " POSIZIONE_CODA
+           PERFORM NOTIFICAINSERIMENTOCODA.
+
+      ******************************************************************
+      **************CALCOLA LA PROSSIMA POSIZIONE IN CODA PER UN ISBN***
+      ******************************************************************
+      ******************************************************************
+           PROSSIMAPOSIZIONECODA.
+           MOVE ZERO TO VALUESTABLE
+           EXEC SQL
+               SELECT COUNT(*) INTO :VALUESTABLE FROM PRENOTAZIONE
+               WHERE ISBN = TRIM(:ISBN) AND STATO = 'IN_CODA'
+           END-EXEC.
+           COMPUTE POSIZIONE_CODA = VALUESTABLE + 1.
+
+      ******************************************************************
+      **************AVVISA IL PATRON DELLA PRENOTAZIONE CONFERMATA******
+      ******************************************************************
+      ******************************************************************
+           NOTIFICACONFERMAPRENOTAZIONE.
+           MOVE SPACE TO DB-EMAIL-UTENTE
+           EXEC SQL
+               SELECT EMAIL INTO :DB-EMAIL-UTENTE FROM UTENTE
+               WHERE USERNAME = TRIM(:USERNAME)
+           END-EXEC
+           STRING
+               "PRENOTAZIONE CONFERMATA PER IL LIBRO " DELIMITED BY SIZE
+               ISBN DELIMITED BY SPACE
+               INTO DB-MESSAGGIO-NOTIFICA
+           END-STRING
+           PERFORM SCRIVINOTIFICA.
+
+      ******************************************************************
+      **************AVVISA IL PATRON CHE E' STATO MESSO IN CODA*********
+      ******************************************************************
+      ******************************************************************
+           NOTIFICAINSERIMENTOCODA.
+           MOVE SPACE TO DB-EMAIL-UTENTE
+           EXEC SQL
+               SELECT EMAIL INTO :DB-EMAIL-UTENTE FROM UTENTE
+               WHERE USERNAME = TRIM(:USERNAME)
+           END-EXEC
+           STRING
+               "SEI IN CODA PER IL LIBRO " DELIMITED BY SIZE
+               ISBN DELIMITED BY SPACE
+               " ALLA POSIZIONE " DELIMITED BY SIZE
+               POSIZIONE_CODA DELIMITED BY SIZE
+               INTO DB-MESSAGGIO-NOTIFICA
+           END-STRING
+           PERFORM SCRIVINOTIFICA.
+
+      ******************************************************************
+      **************SCRIVE UNA NOTIFICA PER IL PATRON*******************
+      ******************************************************************
+      ******************************************************************
+           SCRIVINOTIFICA.
+           EXEC SQL
+               INSERT INTO NOTIFICA (USERNAME, EMAIL, MESSAGGIO)
+               VALUES (TRIM(:USERNAME), TRIM(:DB-EMAIL-UTENTE),
+               TRIM(:DB-MESSAGGIO-NOTIFICA))
+           END-EXEC.
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+
+      ******************************************************************
+      **************REGISTRA LA RESTITUZIONE DI UN LIBRO****************
+      ******************************************************************
+      ******************************************************************
+           RESTITUZIONEPRENOTAZIONE.
+           MOVE LS-RECORD TO RECORDPRENOTAZIONE
+           MOVE ZERO TO DB-GIORNI-ARRETRATO
+           MOVE ZERO TO DB-MULTA-CALCOLATA
+           EXEC SQL
+               SELECT
+               GREATEST(CURRENT_DATE -
+               TO_DATE(DATA_PRENOTAZIONE, 'DD-MM-YYYY') - 14, 0)
+               INTO :DB-GIORNI-ARRETRATO
+               FROM PRENOTAZIONE
+               WHERE ISBN = TRIM(:ISBN) AND USERNAME = TRIM(:USERNAME)
+               AND STATO = 'PRENOTATO'
+           END-EXEC
+           EXEC SQL
+               UPDATE PRENOTAZIONE SET STATO = 'RESTITUITO',
+               DATA_RESTITUZIONE = TRIM(:DATA_RESTITUZIONE)
+               WHERE ISBN = TRIM(:ISBN) AND USERNAME = TRIM(:USERNAME)
+               AND STATO = 'PRENOTATO'
+           END-EXEC.
+           DISPLAY "ESEGUITA REGISTRAZIONE RESTITUZIONE"
+           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME.
+      *    SE NESSUNA RIGA E' STATA TOCCATA, NON C'ERA UNA PRENOTAZIONE
+      *    'PRENOTATO' ATTIVA PER QUESTO ISBN/UTENTE: NON RESTITUIRE
+      *    UNA COPIA CHE NON RISULTA REALMENTE PRESA IN PRESTITO*******
+           IF SQLERRD(3) NOT = ZERO
+               EXEC SQL
+                   UPDATE LIBRO SET
+                   COPIE_DISPONIBILI = COPIE_DISPONIBILI + 1
+                   WHERE ISBN = TRIM(:ISBN)
+               END-EXEC
+               IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME
+               PERFORM PROMUOVIPROSSIMOINCODA
+           ELSE
+               DISPLAY "NESSUNA PRENOTAZIONE ATTIVA TROVATA PER "
+               DISPLAY "QUESTO LIBRO E UTENTE: RESTITUZIONE ANNULLATA"
+           END-IF.
+           IF DB-GIORNI-ARRETRATO > ZERO
+               COMPUTE DB-MULTA-CALCOLATA =
+                   DB-GIORNI-ARRETRATO * WS-TARIFFA-MULTA-GIORNALIERA
+               EXEC SQL
+                   UPDATE UTENTE SET MULTA = MULTA + :DB-MULTA-CALCOLATA
+                   WHERE USERNAME = TRIM(:USERNAME)
+               END-EXEC
+               IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME
+               DISPLAY "RESTITUZIONE IN RITARDO DI "
+               DB-GIORNI-ARRETRATO " GIORNI, MULTA ADDEBITATA: "
+               DB-MULTA-CALCOLATA
+           END-IF.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************PROMUOVE IL PROSSIMO IN CODA QUANDO SI LIBERA UNA***
+      **************COPIA********************************************
+      ******************************************************************
+           PROMUOVIPROSSIMOINCODA.
+           MOVE SPACE TO DB-PROSSIMO-USERNAME
+           EXEC SQL
+               SELECT USERNAME INTO :DB-PROSSIMO-USERNAME
+               FROM PRENOTAZIONE
+               WHERE ISBN = TRIM(:ISBN) AND STATO = 'IN_CODA'
+               ORDER BY POSIZIONE_CODA ASC
+               LIMIT 1
+           END-EXEC
+           IF SQLCODE = ZERO
+               EXEC SQL
+                   UPDATE PRENOTAZIONE SET STATO = 'PRENOTATO',
+                   POSIZIONE_CODA = 0
+                   WHERE ISBN = TRIM(:ISBN)
+                   AND USERNAME = TRIM(:DB-PROSSIMO-USERNAME)
+                   AND STATO = 'IN_CODA'
+               END-EXEC
+               EXEC SQL
+                   UPDATE LIBRO SET
+                   COPIE_DISPONIBILI = COPIE_DISPONIBILI - 1
+                   WHERE ISBN = TRIM(:ISBN) AND COPIE_DISPONIBILI > 0
+               END-EXEC
+               MOVE DB-PROSSIMO-USERNAME TO USERNAME
+               MOVE 'PRENOTATO' TO STATO
+               PERFORM NOTIFICACONFERMAPRENOTAZIONE
+           END-IF.
+
+      ******************************************************************
+      **************ANNULLA UNA PRENOTAZIONE DEL PATRON*****************
+      ******************************************************************
+      ******************************************************************
+           CANCELLAPRENOTAZIONE.
+           MOVE LS-RECORD TO RECORDPRENOTAZIONE
+           MOVE SPACE TO STATO
+           EXEC SQL
+               SELECT STATO INTO :STATO FROM PRENOTAZIONE
+               WHERE ISBN = TRIM(:ISBN) AND USERNAME = TRIM(:USERNAME)
+               AND STATO IN ('PRENOTATO', 'IN_CODA')
+           END-EXEC
+           IF SQLCODE = ZERO
+               EXEC SQL
+                   DELETE FROM PRENOTAZIONE
+                   WHERE ISBN = TRIM(:ISBN)
+                   AND USERNAME = TRIM(:USERNAME)
+                   AND STATO IN ('PRENOTATO', 'IN_CODA')
+               END-EXEC
+               IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME
+               IF STATO = 'PRENOTATO'
+                   EXEC SQL
+                       UPDATE LIBRO SET
+                       COPIE_DISPONIBILI = COPIE_DISPONIBILI + 1
+                       WHERE ISBN = TRIM(:ISBN)
+                   END-EXEC
+                   PERFORM PROMUOVIPROSSIMOINCODA
+               END-IF
+               DISPLAY "PRENOTAZIONE ANNULLATA"
+           ELSE
+               DISPLAY "NESSUNA PRENOTAZIONE ATTIVA TROVATA PER QUESTO "
+               "UTENTE SU QUESTO LIBRO"
+           END-IF.
+           MOVE RECORDPRENOTAZIONE TO LS-RECORD
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************RINNOVA UNA PRENOTAZIONE DEL PATRON*****************
+      ******************************************************************
+      ******************************************************************
+           RINNOVAPRENOTAZIONE.
+           MOVE LS-RECORD TO RECORDPRENOTAZIONE
+           MOVE ZERO TO NUMERO_RINNOVI
+           EXEC SQL
+               SELECT NUMERO_RINNOVI INTO :NUMERO_RINNOVI
+               FROM PRENOTAZIONE
+               WHERE ISBN = TRIM(:ISBN) AND USERNAME = TRIM(:USERNAME)
+               AND STATO = 'PRENOTATO'
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               DISPLAY "NESSUNA PRENOTAZIONE ATTIVA TROVATA PER QUESTO "
+               "UTENTE SU QUESTO LIBRO"
+           ELSE
+               IF NUMERO_RINNOVI >= WS-MAX-RINNOVI
+                   DISPLAY "NUMERO MASSIMO DI RINNOVI RAGGIUNTO"
+               ELSE
+                   EXEC SQL
+                       UPDATE PRENOTAZIONE SET
+                       DATA_PRENOTAZIONE = TRIM(:DATA_PRENOTAZIONE),
+                       NUMERO_RINNOVI = NUMERO_RINNOVI + 1
+                       WHERE ISBN = TRIM(:ISBN)
+                       AND USERNAME = TRIM(:USERNAME)
+                       AND STATO = 'PRENOTATO'
+                   END-EXEC
+                   IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME
+                   DISPLAY "PRENOTAZIONE RINNOVATA"
+               END-IF
+           END-IF.
+           MOVE RECORDPRENOTAZIONE TO LS-RECORD
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************SCADE LE PRENOTAZIONI INATTIVE DA TROPPO TEMPO******
+      ******************************************************************
+      **BATCH DI FINE GIORNATA: RIMUOVE LE PRENOTAZIONI 'PRENOTATO'*****
+      **MAI RITIRATE E LE CODE 'IN_CODA' MAI RICHIAMATE DA PIU' DI******
+      **WS-RETENTION-GIORNI-SCADENZA GIORNI, LIBERANDO LA COPIA E*******
+      **PROMUOVENDO IL PROSSIMO IN CODA DOVE APPLICABILE****************
+           SCADENZAPRENOTAZIONI.
+           MOVE ZERO TO WS-CONTEGGIO-SCADUTE
+           MOVE 'N' TO WS-FINE-SCADENZA
+           PERFORM UNTIL WS-FINE-SCADENZA = 'S'
+               PERFORM TROVAPRENOTAZIONESCADUTA
+           END-PERFORM
+           DISPLAY "PRENOTAZIONI SCADUTE PER INATTIVITA': "
+               WS-CONTEGGIO-SCADUTE.
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************TROVA ED ELIMINA LA PROSSIMA PRENOTAZIONE SCADUTA***
+      ******************************************************************
+           TROVAPRENOTAZIONESCADUTA.
+           MOVE SPACE TO ISBN
+           MOVE SPACE TO USERNAME
+           MOVE SPACE TO STATO
+           EXEC SQL
+               SELECT ISBN, USERNAME, STATO
+               INTO :ISBN, :USERNAME, :STATO
+               FROM PRENOTAZIONE
+               WHERE STATO IN ('PRENOTATO', 'IN_CODA')
+               AND TO_DATE(DATA_PRENOTAZIONE, 'DD-MM-YYYY')
+               < CURRENT_DATE - :WS-RETENTION-GIORNI-SCADENZA
+               LIMIT 1
+           END-EXEC
+           IF SQLCODE NOT = ZERO
+               MOVE 'S' TO WS-FINE-SCADENZA
+           ELSE
+               EXEC SQL
+                   DELETE FROM PRENOTAZIONE
+                   WHERE ISBN = TRIM(:ISBN)
+                   AND USERNAME = TRIM(:USERNAME)
+                   AND STATO = TRIM(:STATO)
+               END-EXEC
+               IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME
+               IF STATO = 'PRENOTATO'
+                   EXEC SQL
+                       UPDATE LIBRO SET
+                       COPIE_DISPONIBILI = COPIE_DISPONIBILI + 1
+                       WHERE ISBN = TRIM(:ISBN)
+                   END-EXEC
+                   PERFORM PROMUOVIPROSSIMOINCODA
+               END-IF
+               ADD 1 TO WS-CONTEGGIO-SCADUTE
+               DISPLAY "PRENOTAZIONE SCADUTA: " ISBN " - " USERNAME
+           END-IF.
+
+      ******************************************************************
+      **************VERIFICA PRENOTAZIONI APERTE SU UN LIBRO************
+      ******************************************************************
+      ******************************************************************
+           CONTROLLAPRENOTAZIONIAPERTE.
+           MOVE LS-RECORD TO RECORDPRENOTAZIONE
+           MOVE ZERO TO VALUESTABLE
+           EXEC SQL
+               SELECT COUNT(*) INTO :VALUESTABLE
+               FROM PRENOTAZIONE
+               WHERE ISBN = TRIM(:ISBN) AND STATO = 'PRENOTATO'
            END-EXEC.
-           DISPLAY "ESEGUITO INSERIMENTO PRENOTAZIONE "
-           IF SQLCODE NOT = 0 PERFORM ERROR-RUNTIME STOP RUN.
+           IF VALUESTABLE NOT = ZERO
+               EXEC SQL
+                   DECLARE CASA_CURSOR CURSOR FOR
+                   SELECT USERNAME FROM PRENOTAZIONE
+                   WHERE ISBN = TRIM(:ISBN) AND STATO = 'PRENOTATO'
+               END-EXEC
+               EXEC SQL
+               OPEN CASA_CURSOR
+               END-EXEC
+
+               EXEC SQL
+                   FETCH CASA_CURSOR INTO :USERNAME
+               END-EXEC
+               DISPLAY "PRENOTAZIONI APERTE PER QUESTO LIBRO:"
+               PERFORM UNTIL SQLCODE NOT = 0
+                   DISPLAY "  - " USERNAME
+                   EXEC SQL
+                       FETCH CASA_CURSOR INTO :USERNAME
+                   END-EXEC
+               END-PERFORM
+               EXEC SQL
+               CLOSE CASA_CURSOR
+               END-EXEC
+           END-IF.
+           MOVE RECORDPRENOTAZIONE TO LS-RECORD
+           MOVE VALUESTABLE TO LS-CONTEGGIO-APERTE
            EXIT PROGRAM.
 
+      ******************************************************************
+      **************REPORT PRENOTAZIONI ARRETRATE (OLTRE 14 GIORNI)*****
+      ******************************************************************
+      ******************************************************************
+           REPORTPRENOTAZIONIARRETRATE.
+           EXEC SQL
+               DECLARE CASA_CURSOR CURSOR FOR
+               SELECT ISBN, USERNAME, DATA_PRENOTAZIONE,
+               CURRENT_DATE - TO_DATE(DATA_PRENOTAZIONE, 'DD-MM-YYYY')
+               FROM PRENOTAZIONE
+               WHERE STATO = 'PRENOTATO'
+               AND TO_DATE(DATA_PRENOTAZIONE, 'DD-MM-YYYY')
+               < CURRENT_DATE - 14
+           END-EXEC
+           EXEC SQL
+           OPEN CASA_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH CASA_CURSOR INTO :ISBN, :USERNAME,
+               :DATA_PRENOTAZIONE, :DB-GIORNI-ARRETRATO
+           END-EXEC
+           DISPLAY WS-REPORT-LINE
+           DISPLAY WS-REPORT-HEADER-COLUMNS
+           DISPLAY WS-REPORT-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE ISBN TO WS-REPORT-COLUMN-1
+               MOVE USERNAME TO WS-REPORT-COLUMN-2
+               MOVE DATA_PRENOTAZIONE TO WS-REPORT-COLUMN-3
+               MOVE DB-GIORNI-ARRETRATO TO WS-REPORT-COLUMN-4
+               EXEC SQL
+                   FETCH CASA_CURSOR INTO :ISBN, :USERNAME,
+                   :DATA_PRENOTAZIONE, :DB-GIORNI-ARRETRATO
+               END-EXEC
+               DISPLAY WS-REPORT-COLUMNS
+           END-PERFORM
+           DISPLAY WS-REPORT-LINE
+
+
+           EXEC SQL
+           CLOSE CASA_CURSOR
+           END-EXEC.
+           EXIT PROGRAM.
+
+
+      ******************************************************************
+      **************ESPORTA LE PRENOTAZIONI IN FORMATO CSV**************
+      ******************************************************************
+      ******************************************************************
+           EXPORTCSVPRENOTAZIONI.
+           OPEN OUTPUT PRENOT-EXPORT-FILE
+           MOVE "ISBN,USERNAME,DATAPRENOT,STATO,DATARESTITUZIONE"
+               TO PRENOT-EXPORT-RECORD
+           WRITE PRENOT-EXPORT-RECORD
+           EXEC SQL
+               DECLARE CASA_CURSOR CURSOR FOR
+              SELECT ISBN, USERNAME, DATA_PRENOTAZIONE, STATO,
+              DATA_RESTITUZIONE FROM PRENOTAZIONE
+           END-EXEC
+           EXEC SQL
+           OPEN CASA_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH CASA_CURSOR INTO :RECORDPRENOTAZIONE
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = 0
+               STRING
+                   ISBN DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   USERNAME DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   DATA_PRENOTAZIONE DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   STATO DELIMITED BY SPACE
+                   "," DELIMITED BY SIZE
+                   DATA_RESTITUZIONE DELIMITED BY SPACE
+                   INTO PRENOT-EXPORT-RECORD
+               END-STRING
+               WRITE PRENOT-EXPORT-RECORD
+               EXEC SQL
+                   FETCH CASA_CURSOR INTO :RECORDPRENOTAZIONE
+               END-EXEC
+           END-PERFORM
+
+           EXEC SQL
+           CLOSE CASA_CURSOR
+           END-EXEC
+           CLOSE PRENOT-EXPORT-FILE
+           DISPLAY "ESPORTAZIONE CSV COMPLETATA: PRENOTEXPORT"
+           EXIT PROGRAM.
 
       ******************************************************************
       **************MOSTRA LE PRENOTAZIONI****************************
@@ -105,12 +660,13 @@
            DISPLAYPRENOTAZIONE.
            EXEC SQL
                DECLARE CASA_CURSOR CURSOR FOR
-              SELECT ISBN, USERNAME, DATA_PRENOTAZIONE FROM PRENOTAZIONE
+              SELECT ISBN, USERNAME, DATA_PRENOTAZIONE, STATO,
+              DATA_RESTITUZIONE FROM PRENOTAZIONE
            END-EXEC
            EXEC SQL
            OPEN CASA_CURSOR
            END-EXEC
-           
+
            EXEC SQL
                FETCH CASA_CURSOR INTO :RECORDPRENOTAZIONE
            END-EXEC
@@ -121,6 +677,8 @@
                MOVE ISBN TO WS-COLUMN-1
                MOVE USERNAME TO WS-COLUMN-2
                MOVE DATA_PRENOTAZIONE TO WS-COLUMN-3
+               MOVE STATO TO WS-COLUMN-4
+               MOVE DATA_RESTITUZIONE TO WS-COLUMN-5
                EXEC SQL
                    FETCH CASA_CURSOR INTO :RECORDPRENOTAZIONE
                END-EXEC
@@ -134,24 +692,87 @@
            END-EXEC
 
 
+           EXIT PROGRAM.
+
+      ******************************************************************
+      **************MOSTRA LE PRENOTAZIONI DI UN SINGOLO UTENTE*********
+      ******************************************************************
+      ******************************************************************
+           DISPLAYPRENOTAZIONIUTENTE.
+           MOVE LS-RECORD TO RECORDPRENOTAZIONE
+           EXEC SQL
+               DECLARE UTENTE_CURSOR CURSOR FOR
+              SELECT ISBN, USERNAME, DATA_PRENOTAZIONE, STATO,
+              DATA_RESTITUZIONE FROM PRENOTAZIONE
+              WHERE USERNAME = TRIM(:USERNAME)
+              ORDER BY DATA_PRENOTAZIONE DESC
+           END-EXEC
+           EXEC SQL
+           OPEN UTENTE_CURSOR
+           END-EXEC
+
+           EXEC SQL
+               FETCH UTENTE_CURSOR INTO :RECORDPRENOTAZIONE
+           END-EXEC
+           DISPLAY WS-LINE
+           DISPLAY WS-HEADER-COLUMNS
+           DISPLAY WS-LINE
+           PERFORM UNTIL SQLCODE NOT = 0
+               MOVE ISBN TO WS-COLUMN-1
+               MOVE USERNAME TO WS-COLUMN-2
+               MOVE DATA_PRENOTAZIONE TO WS-COLUMN-3
+               MOVE STATO TO WS-COLUMN-4
+               MOVE DATA_RESTITUZIONE TO WS-COLUMN-5
+               EXEC SQL
+                   FETCH UTENTE_CURSOR INTO :RECORDPRENOTAZIONE
+               END-EXEC
+               DISPLAY WS-COLUMNS
+           END-PERFORM
+           DISPLAY WS-LINE
+
+
+           EXEC SQL
+           CLOSE UTENTE_CURSOR
+           END-EXEC
+
+
            EXIT PROGRAM.
 
            ERROR-RUNTIME.
+               MOVE SQLCODE TO DB-CODICE-SQL-ORIGINALE
                DISPLAY "*********SQL ERROR***********"
-               EVALUATE SQLCODE
+               EVALUATE DB-CODICE-SQL-ORIGINALE
                  WHEN +10
                       DISPLAY "RECORD NOT FOUND"
+                      MOVE "RECORD NOT FOUND" TO DB-ERR-MESSAGGIO
                  WHEN -01
                       DISPLAY "CONNESSIONE FALLITA"
+                      MOVE "CONNESSIONE FALLITA" TO DB-ERR-MESSAGGIO
                  WHEN -20
                       DISPLAY "INTERNAL ERROR"
+                      MOVE "INTERNAL ERROR" TO DB-ERR-MESSAGGIO
                  WHEN -30
                       DISPLAY "ERRORE POSTGRES"
                       DISPLAY "ERRCODE: " SQLSTATE
                       DISPLAY SQLERRMC
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
                  WHEN OTHER
                       DISPLAY "ERRORE SCONOSCIUTO"
                       DISPLAY "ERRCODE: " SQLSTATE
                       DISPLAY SQLERRMC
-           STOP RUN.
+                      MOVE SQLERRMC TO DB-ERR-MESSAGGIO
+               END-EVALUATE
+      *    REGISTRA L'ERRORE NELLA TABELLA ERRORLOG PER L'AUDIT*********
+               EXEC SQL
+                   INSERT INTO ERRORLOG
+                   (PROGRAMMA, CODICE_SQL, MESSAGGIO)
+                   VALUES ('PRENOTAZIONE', :DB-CODICE-SQL-ORIGINALE,
+                   :DB-ERR-MESSAGGIO)
+               END-EXEC
+      *    SOLO UN GUASTO DI CONNESSIONE E' IRRECUPERABILE: GLI ALTRI**
+      *    ERRORI RESTITUISCONO IL CONTROLLO AL MENU CHIAMANTE*********
+               IF DB-CODICE-SQL-ORIGINALE = -01
+                   STOP RUN
+               END-IF
+               EXIT PROGRAM.
            
\ No newline at end of file
